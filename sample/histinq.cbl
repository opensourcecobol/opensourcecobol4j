@@ -0,0 +1,263 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 HISTINQ.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               08/09/2026.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ORIGINAL PROGRAM. LOADS LEDGERFILE INTO A
+000220*                  WORKING-STORAGE TABLE AT STARTUP, THEN OFFERS
+000230*                  AN OPERATOR MENU TO LIST EVERY RUN DATE ON
+000240*                  FILE (WITH HOW MANY RUNS AND THE TOTAL
+000250*                  RECORDS/AMOUNT FOR EACH) OR DRILL INTO A
+000260*                  SINGLE DATE TO SEE EVERY RUN AGAINST IT, SO
+000270*                  AN OPERATOR CAN ANSWER "WHAT HAPPENED ON
+000280*                  THIS DATE" WITHOUT ASKING DATA CONTROL TO
+000290*                  PULL UP THE RAW LEDGERFILE.
+000300*  08/09/2026 DCG  ADDED A SIGN-ON PROMPT AT STARTUP SO EVERY
+000310*                  INQUIRY SESSION IS TIED TO AN OPERATOR ID.
+000320*                  THE ID AND SIGN-ON TIME ARE CARRIED AS SESSION
+000330*                  CONTEXT AND SHOWN ON THE MENU HEADER AND ON
+000340*                  THE JOB-COMPLETE MESSAGE, SO THE CONSOLE LOG
+000350*                  SHOWS WHO RAN THE INQUIRY AND WHEN.
+000360*---------------------------------------------------------------
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER.
+000400         LINUX.
+000410 OBJECT-COMPUTER.
+000420         LINUX.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450         SELECT LEDGER-FILE ASSIGN TO "LEDGERFILE"
+000460             ORGANIZATION IS LINE SEQUENTIAL
+000470             FILE STATUS IS HIQ-LEDGER-FILE-STATUS.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  LEDGER-FILE.
+000510 01  LEDGER-RECORD               PIC X(297).
+000520 WORKING-STORAGE SECTION.
+000530     COPY CTLTOTAL.
+000540 01  HIQ-FILE-STATUS-VALUES.
+000550         05  HIQ-LEDGER-FILE-STATUS  PIC X(02).
+000560             88  HIQ-LEDGER-FILE-OK      VALUE "00".
+000570 01  HIQ-SWITCHES.
+000580         05  HIQ-LOAD-EOF-SWITCH     PIC X(01) VALUE "N".
+000590             88  HIQ-LOAD-AT-END          VALUE "Y".
+000600         05  HIQ-DONE-SWITCH         PIC X(01) VALUE "N".
+000610             88  HIQ-DONE                 VALUE "Y".
+000620         05  HIQ-DATE-FOUND-SWITCH   PIC X(01) VALUE "N".
+000630             88  HIQ-DATE-FOUND           VALUE "Y".
+000640 01  HIQ-MENU-CHOICE             PIC X(01) VALUE SPACES.
+000650 01  HIQ-SEARCH-DATE             PIC 9(08) VALUE ZERO.
+000660 01  HIQ-SESSION-CONTEXT.
+000670     05  HIQ-SESSION-USER-ID     PIC X(08) VALUE "GUEST".
+000680     05  HIQ-SESSION-SIGNON-TIME PIC 9(08) VALUE ZERO.
+000690 01  HIQ-RUN-TABLE.
+000700         05  HIQ-RUN-COUNT           PIC 9(05) COMP VALUE ZERO.
+000710         05  HIQ-RUN-ENTRY OCCURS 500 TIMES
+000720                 INDEXED BY HIQ-RUN-IDX.
+000730             10  HIQ-RUN-DATE        PIC 9(08).
+000740             10  HIQ-RUN-TIME        PIC 9(08).
+000750             10  HIQ-RUN-ID          PIC X(08).
+000760             10  HIQ-RUN-RECORD-COUNT PIC S9(09).
+000770             10  HIQ-RUN-AMOUNT-TOTAL PIC S9(09)V99 COMP-3.
+000780             10  HIQ-RUN-STATUS      PIC X(01).
+000790             10  HIQ-RUN-ENTRY-TYPE  PIC X(01).
+000800 01  HIQ-DATE-TABLE.
+000810         05  HIQ-DATE-COUNT          PIC 9(05) COMP VALUE ZERO.
+000820         05  HIQ-DATE-ENTRY OCCURS 100 TIMES
+000830                 INDEXED BY HIQ-DATE-IDX.
+000840             10  HIQ-DATE-VALUE      PIC 9(08).
+000850             10  HIQ-DATE-RUN-COUNT  PIC 9(05) COMP.
+000860             10  HIQ-DATE-RECORD-TOTAL PIC S9(09).
+000870             10  HIQ-DATE-AMOUNT-TOTAL PIC S9(09)V99 COMP-3.
+000880 01  HIQ-EDIT-FIELDS.
+000890         05  HIQ-RUN-COUNT-EDIT      PIC ZZZZ9.
+000900         05  HIQ-RECORD-COUNT-EDIT   PIC -(8)9.
+000910         05  HIQ-AMOUNT-TOTAL-EDIT   PIC -(8)9.99.
+000920 PROCEDURE DIVISION.
+000930 0000-MAINLINE.
+000940         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000950         PERFORM 2000-MENU-LOOP THRU 2000-EXIT
+000960             UNTIL HIQ-DONE.
+000970         PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000980         STOP RUN.
+000990 1000-INITIALIZE.
+001000         DISPLAY "HISTINQ: JOB STARTING".
+001010         PERFORM 1050-SIGN-ON THRU 1050-EXIT.
+001020         OPEN INPUT LEDGER-FILE.
+001030         IF NOT HIQ-LEDGER-FILE-OK
+001040             DISPLAY "HISTINQ: NO LEDGERFILE AVAILABLE TO BROWSE"
+001050             GO TO 1000-EXIT
+001060         END-IF.
+001070         PERFORM 1100-LOAD-ONE-RECORD THRU 1100-EXIT
+001080             UNTIL HIQ-LOAD-AT-END
+001090                 OR HIQ-RUN-COUNT = 500.
+001100         CLOSE LEDGER-FILE.
+001110 1000-EXIT.
+001120         EXIT.
+001130 1050-SIGN-ON.
+001140         DISPLAY "ENTER YOUR USER ID: " WITH NO ADVANCING.
+001150         ACCEPT HIQ-SESSION-USER-ID FROM CONSOLE.
+001160         IF HIQ-SESSION-USER-ID = SPACES
+001170             MOVE "GUEST" TO HIQ-SESSION-USER-ID
+001180         END-IF.
+001190         ACCEPT HIQ-SESSION-SIGNON-TIME FROM TIME.
+001200         DISPLAY "HISTINQ: SIGNED ON AS " HIQ-SESSION-USER-ID
+001210             " AT " HIQ-SESSION-SIGNON-TIME.
+001220 1050-EXIT.
+001230         EXIT.
+001240 1100-LOAD-ONE-RECORD.
+001250         READ LEDGER-FILE INTO CTL-TOTAL-RECORD
+001260             AT END
+001270                 MOVE "Y" TO HIQ-LOAD-EOF-SWITCH
+001280             NOT AT END
+001290                 ADD 1 TO HIQ-RUN-COUNT
+001300                 MOVE CTL-RUN-DATE
+001310                     TO HIQ-RUN-DATE(HIQ-RUN-COUNT)
+001320                 MOVE CTL-RUN-TIME
+001330                     TO HIQ-RUN-TIME(HIQ-RUN-COUNT)
+001340                 MOVE CTL-RUN-ID
+001350                     TO HIQ-RUN-ID(HIQ-RUN-COUNT)
+001360                 MOVE CTL-RECORD-COUNT
+001370                     TO HIQ-RUN-RECORD-COUNT(HIQ-RUN-COUNT)
+001380                 MOVE CTL-AMOUNT-TOTAL
+001390                     TO HIQ-RUN-AMOUNT-TOTAL(HIQ-RUN-COUNT)
+001400                 MOVE CTL-RECONCILE-STATUS
+001410                     TO HIQ-RUN-STATUS(HIQ-RUN-COUNT)
+001420                 MOVE CTL-ENTRY-TYPE
+001430                     TO HIQ-RUN-ENTRY-TYPE(HIQ-RUN-COUNT)
+001440                 PERFORM 1200-UPDATE-DATE-SUMMARY THRU 1200-EXIT
+001450         END-READ.
+001460 1100-EXIT.
+001470         EXIT.
+001480 1200-UPDATE-DATE-SUMMARY.
+001490         MOVE "N" TO HIQ-DATE-FOUND-SWITCH.
+001500         IF HIQ-DATE-COUNT > ZERO
+001510             SET HIQ-DATE-IDX TO 1
+001520             SEARCH HIQ-DATE-ENTRY
+001530                 AT END
+001540                     CONTINUE
+001550                 WHEN HIQ-DATE-VALUE(HIQ-DATE-IDX) = CTL-RUN-DATE
+001560                     SET HIQ-DATE-FOUND TO TRUE
+001570             END-SEARCH
+001580         END-IF.
+001590         IF NOT HIQ-DATE-FOUND
+001600             IF HIQ-DATE-COUNT < 100
+001610                 ADD 1 TO HIQ-DATE-COUNT
+001620                 SET HIQ-DATE-IDX TO HIQ-DATE-COUNT
+001630                 MOVE CTL-RUN-DATE TO HIQ-DATE-VALUE(HIQ-DATE-IDX)
+001640                 MOVE ZERO TO HIQ-DATE-RUN-COUNT(HIQ-DATE-IDX)
+001650                 MOVE ZERO
+001660                     TO HIQ-DATE-RECORD-TOTAL(HIQ-DATE-IDX)
+001670                 MOVE ZERO
+001680                     TO HIQ-DATE-AMOUNT-TOTAL(HIQ-DATE-IDX)
+001690             ELSE
+001700                 GO TO 1200-EXIT
+001710             END-IF
+001720         END-IF.
+001730         ADD 1 TO HIQ-DATE-RUN-COUNT(HIQ-DATE-IDX).
+001740         ADD CTL-RECORD-COUNT
+001750             TO HIQ-DATE-RECORD-TOTAL(HIQ-DATE-IDX).
+001760         ADD CTL-AMOUNT-TOTAL
+001770             TO HIQ-DATE-AMOUNT-TOTAL(HIQ-DATE-IDX).
+001780 1200-EXIT.
+001790         EXIT.
+001800 2000-MENU-LOOP.
+001810         PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+001820         PERFORM 2200-ACCEPT-CHOICE THRU 2200-EXIT.
+001830         EVALUATE HIQ-MENU-CHOICE
+001840             WHEN "1"
+001850                 PERFORM 3000-LIST-DATES THRU 3000-EXIT
+001860             WHEN "2"
+001870                 PERFORM 4000-SHOW-DATE-DETAIL THRU 4000-EXIT
+001880             WHEN "3"
+001890                 SET HIQ-DONE TO TRUE
+001900             WHEN OTHER
+001910                 DISPLAY "HISTINQ: INVALID SELECTION, TRY AGAIN"
+001920         END-EVALUATE.
+001930 2000-EXIT.
+001940         EXIT.
+001950 2100-DISPLAY-MENU.
+001960         DISPLAY " ".
+001970         DISPLAY "----------------------------------------------".
+001980         DISPLAY "SAMPLE RUN HISTORY INQUIRY".
+001990         DISPLAY "USER: " HIQ-SESSION-USER-ID
+002000             "   SIGNED ON: " HIQ-SESSION-SIGNON-TIME.
+002010         DISPLAY "----------------------------------------------".
+002020         DISPLAY "1. LIST ALL RUN DATES".
+002030         DISPLAY "2. SHOW RUN DETAIL FOR ONE DATE".
+002040         DISPLAY "3. EXIT".
+002050         DISPLAY "ENTER SELECTION: " WITH NO ADVANCING.
+002060 2100-EXIT.
+002070         EXIT.
+002080 2200-ACCEPT-CHOICE.
+002090         ACCEPT HIQ-MENU-CHOICE FROM CONSOLE.
+002100 2200-EXIT.
+002110         EXIT.
+002120 3000-LIST-DATES.
+002130         IF HIQ-DATE-COUNT = ZERO
+002140             DISPLAY "HISTINQ: NO RUN HISTORY ON FILE"
+002150             GO TO 3000-EXIT
+002160         END-IF.
+002170         DISPLAY "DATE         RUNS  TOTAL RECORDS  TOTAL AMOUNT".
+002180         PERFORM 3100-SHOW-ONE-DATE THRU 3100-EXIT
+002190             VARYING HIQ-DATE-IDX FROM 1 BY 1
+002200             UNTIL HIQ-DATE-IDX > HIQ-DATE-COUNT.
+002210 3000-EXIT.
+002220         EXIT.
+002230 3100-SHOW-ONE-DATE.
+002240         MOVE HIQ-DATE-RUN-COUNT(HIQ-DATE-IDX) TO
+002250             HIQ-RUN-COUNT-EDIT.
+002260         MOVE HIQ-DATE-RECORD-TOTAL(HIQ-DATE-IDX) TO
+002270             HIQ-RECORD-COUNT-EDIT.
+002280         MOVE HIQ-DATE-AMOUNT-TOTAL(HIQ-DATE-IDX) TO
+002290             HIQ-AMOUNT-TOTAL-EDIT.
+002300         DISPLAY HIQ-DATE-VALUE(HIQ-DATE-IDX) "  "
+002310             HIQ-RUN-COUNT-EDIT "  " HIQ-RECORD-COUNT-EDIT
+002320             "  " HIQ-AMOUNT-TOTAL-EDIT.
+002330 3100-EXIT.
+002340         EXIT.
+002350 4000-SHOW-DATE-DETAIL.
+002360         IF HIQ-RUN-COUNT = ZERO
+002370             DISPLAY "HISTINQ: NO RUN HISTORY ON FILE"
+002380             GO TO 4000-EXIT
+002390         END-IF.
+002400         DISPLAY "ENTER DATE (YYYYMMDD): " WITH NO ADVANCING.
+002410         ACCEPT HIQ-SEARCH-DATE FROM CONSOLE.
+002420         MOVE "N" TO HIQ-DATE-FOUND-SWITCH.
+002430         PERFORM 4100-SHOW-IF-MATCH THRU 4100-EXIT
+002440             VARYING HIQ-RUN-IDX FROM 1 BY 1
+002450             UNTIL HIQ-RUN-IDX > HIQ-RUN-COUNT.
+002460         IF NOT HIQ-DATE-FOUND
+002470             DISPLAY "HISTINQ: NO RUNS FOUND FOR THAT DATE"
+002480         END-IF.
+002490 4000-EXIT.
+002500         EXIT.
+002510 4100-SHOW-IF-MATCH.
+002520         IF HIQ-RUN-DATE(HIQ-RUN-IDX) NOT = HIQ-SEARCH-DATE
+002530             GO TO 4100-EXIT
+002540         END-IF.
+002550         SET HIQ-DATE-FOUND TO TRUE.
+002560         MOVE HIQ-RUN-RECORD-COUNT(HIQ-RUN-IDX) TO
+002570             HIQ-RECORD-COUNT-EDIT.
+002580         MOVE HIQ-RUN-AMOUNT-TOTAL(HIQ-RUN-IDX) TO
+002590             HIQ-AMOUNT-TOTAL-EDIT.
+002600         DISPLAY "  RUN " HIQ-RUN-ID(HIQ-RUN-IDX) " AT "
+002610             HIQ-RUN-TIME(HIQ-RUN-IDX) " COUNT "
+002620             HIQ-RECORD-COUNT-EDIT " AMOUNT "
+002630             HIQ-AMOUNT-TOTAL-EDIT " STATUS "
+002640             HIQ-RUN-STATUS(HIQ-RUN-IDX) " TYPE "
+002650             HIQ-RUN-ENTRY-TYPE(HIQ-RUN-IDX).
+002660 4100-EXIT.
+002670         EXIT.
+002680 8000-TERMINATE.
+002690         DISPLAY "HISTINQ: JOB COMPLETE FOR USER "
+002700             HIQ-SESSION-USER-ID.
+002710 8000-EXIT.
+002720         EXIT.
