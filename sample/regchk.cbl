@@ -0,0 +1,248 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 REGCHK.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               08/09/2026.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ORIGINAL PROGRAM. READS EXPTOTFILE, A SMALL
+000220*                  REFERENCE FILE OPS MAINTAINS BY HAND WITH THE
+000230*                  RECORD COUNT AND AMOUNT TOTAL EXPECTED FOR A
+000240*                  GIVEN RUN DATE, AND CHECKS EACH ENTRY AGAINST
+000250*                  LEDGERFILE'S NET ACTUAL TOTAL FOR THAT DATE
+000260*                  (ORIGINALS LESS ANY BACKOUT REVERSALS). A DATE
+000270*                  OUTSIDE EXPTOTFILE'S TOLERANCE IS FLAGGED
+000280*                  "FAILED" AND DRIVES THE JOB'S RETURN CODE, SO
+000290*                  A DAY'S VOLUME OR DOLLAR TOTAL THAT DRIFTS
+000300*                  FROM WHAT OPS EXPECTS GETS CAUGHT AUTOMATICALLY
+000310*                  INSTEAD OF RELYING ON SOMEONE NOTICING IT BY
+000320*                  EYE ON A REPORT.
+000330*---------------------------------------------------------------
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.
+000370         LINUX.
+000380 OBJECT-COMPUTER.
+000390         LINUX.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420         SELECT LEDGER-FILE ASSIGN TO "LEDGERFILE"
+000430             ORGANIZATION IS LINE SEQUENTIAL
+000440             FILE STATUS IS REG-LEDGER-FILE-STATUS.
+000450         SELECT EXPECTED-FILE ASSIGN TO "EXPTOTFILE"
+000460             ORGANIZATION IS LINE SEQUENTIAL
+000470             FILE STATUS IS REG-EXPECTED-FILE-STATUS.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  LEDGER-FILE.
+000510 01  LEDGER-RECORD               PIC X(297).
+000520 FD  EXPECTED-FILE.
+000530 01  EXPECTED-RECORD.
+000540         05  REG-EXPECTED-DATE       PIC 9(08).
+000550         05  REG-EXPECTED-RECORD-COUNT PIC 9(09).
+000560         05  REG-EXPECTED-AMOUNT-TOTAL PIC 9(09)V99.
+000570         05  REG-AMOUNT-TOLERANCE    PIC 9(07)V99.
+000580 WORKING-STORAGE SECTION.
+000590     COPY CTLTOTAL.
+000600 01  REG-FILE-STATUS-VALUES.
+000610         05  REG-LEDGER-FILE-STATUS  PIC X(02).
+000620             88  REG-LEDGER-FILE-OK      VALUE "00".
+000630         05  REG-EXPECTED-FILE-STATUS PIC X(02).
+000640             88  REG-EXPECTED-FILE-OK     VALUE "00".
+000650 01  REG-SWITCHES.
+000660         05  REG-LOAD-EOF-SWITCH     PIC X(01) VALUE "N".
+000670             88  REG-LOAD-AT-END          VALUE "Y".
+000680         05  REG-CHECK-EOF-SWITCH    PIC X(01) VALUE "N".
+000690             88  REG-CHECK-AT-END         VALUE "Y".
+000700         05  REG-ACTUAL-FOUND-SWITCH PIC X(01) VALUE "N".
+000710             88  REG-ACTUAL-FOUND         VALUE "Y".
+000720         05  REG-DATE-FOUND-SWITCH   PIC X(01) VALUE "N".
+000730             88  REG-DATE-FOUND           VALUE "Y".
+000740 01  REG-ACTUAL-TABLE.
+000750         05  REG-ACTUAL-COUNT        PIC 9(05) COMP VALUE ZERO.
+000760         05  REG-ACTUAL-ENTRY OCCURS 100 TIMES
+000770                 INDEXED BY REG-ACTUAL-IDX.
+000780             10  REG-ACTUAL-DATE     PIC 9(08).
+000790             10  REG-ACTUAL-RECORD-COUNT PIC S9(09).
+000800             10  REG-ACTUAL-AMOUNT-TOTAL PIC S9(09)V99 COMP-3.
+000810 01  REG-COMPARE-FIELDS.
+000820         05  REG-ACTUAL-RECORD-COUNT-D PIC S9(09).
+000830         05  REG-ACTUAL-AMOUNT-TOTAL-D PIC S9(09)V99.
+000840         05  REG-AMOUNT-DELTA        PIC S9(09)V99.
+000850 01  REG-EDIT-FIELDS.
+000860         05  REG-EXPECTED-COUNT-EDIT PIC -(8)9.
+000870         05  REG-EXPECTED-AMOUNT-EDIT PIC -(8)9.99.
+000880         05  REG-ACTUAL-COUNT-EDIT   PIC -(8)9.
+000890         05  REG-ACTUAL-AMOUNT-EDIT  PIC -(8)9.99.
+000900         05  REG-DELTA-AMOUNT-EDIT   PIC -(8)9.99.
+000910 01  REG-SUMMARY-FIELDS.
+000920         05  REG-DATES-CHECKED       PIC 9(05) COMP VALUE ZERO.
+000930         05  REG-DATES-PASSED        PIC 9(05) COMP VALUE ZERO.
+000940         05  REG-DATES-FAILED        PIC 9(05) COMP VALUE ZERO.
+000950         05  REG-DATES-NOT-FOUND     PIC 9(05) COMP VALUE ZERO.
+000960 PROCEDURE DIVISION.
+000970 0000-MAINLINE.
+000980         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000990         PERFORM 2000-CHECK-RECORD THRU 2000-EXIT
+001000             UNTIL REG-CHECK-AT-END.
+001010         PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001020         STOP RUN.
+001030 1000-INITIALIZE.
+001040         DISPLAY "REGCHK: JOB STARTING".
+001050         DISPLAY "----------------------------------------------".
+001060         DISPLAY "REGRESSION CHECK AGAINST EXPECTED DAILY TOTALS".
+001070         DISPLAY "----------------------------------------------".
+001080         OPEN INPUT LEDGER-FILE.
+001090         IF REG-LEDGER-FILE-OK
+001100             PERFORM 1100-LOAD-ONE-ACTUAL THRU 1100-EXIT
+001110                 UNTIL REG-LOAD-AT-END
+001120                     OR REG-ACTUAL-COUNT = 100
+001130             CLOSE LEDGER-FILE
+001140         END-IF.
+001150         OPEN INPUT EXPECTED-FILE.
+001160         IF NOT REG-EXPECTED-FILE-OK
+001170             DISPLAY "REGCHK: CANNOT OPEN EXPTOTFILE, STATUS = "
+001180                 REG-EXPECTED-FILE-STATUS
+001190             MOVE "Y" TO REG-CHECK-EOF-SWITCH
+001200             GO TO 1000-EXIT
+001210         END-IF.
+001220         PERFORM 1200-READ-EXPECTED THRU 1200-EXIT.
+001230 1000-EXIT.
+001240         EXIT.
+001250 1100-LOAD-ONE-ACTUAL.
+001260         READ LEDGER-FILE INTO CTL-TOTAL-RECORD
+001270             AT END
+001280                 MOVE "Y" TO REG-LOAD-EOF-SWITCH
+001290             NOT AT END
+001300                 PERFORM 1150-ACCUMULATE-ACTUAL THRU 1150-EXIT
+001310         END-READ.
+001320 1100-EXIT.
+001330         EXIT.
+001340 1150-ACCUMULATE-ACTUAL.
+001350         MOVE "N" TO REG-DATE-FOUND-SWITCH.
+001360         IF REG-ACTUAL-COUNT > ZERO
+001370             SET REG-ACTUAL-IDX TO 1
+001380             SEARCH REG-ACTUAL-ENTRY
+001390                 AT END
+001400                     CONTINUE
+001410                 WHEN REG-ACTUAL-DATE(REG-ACTUAL-IDX)
+001420                     = CTL-RUN-DATE
+001430                     SET REG-DATE-FOUND TO TRUE
+001440             END-SEARCH
+001450         END-IF.
+001460         IF NOT REG-DATE-FOUND
+001470             IF REG-ACTUAL-COUNT < 100
+001480                 ADD 1 TO REG-ACTUAL-COUNT
+001490                 SET REG-ACTUAL-IDX TO REG-ACTUAL-COUNT
+001500                 MOVE CTL-RUN-DATE TO
+001510                     REG-ACTUAL-DATE(REG-ACTUAL-IDX)
+001520                 MOVE ZERO TO
+001530                     REG-ACTUAL-RECORD-COUNT(REG-ACTUAL-IDX)
+001540                 MOVE ZERO TO
+001550                     REG-ACTUAL-AMOUNT-TOTAL(REG-ACTUAL-IDX)
+001560             ELSE
+001570                 GO TO 1150-EXIT
+001580             END-IF
+001590         END-IF.
+001600         ADD CTL-RECORD-COUNT TO
+001610             REG-ACTUAL-RECORD-COUNT(REG-ACTUAL-IDX).
+001620         ADD CTL-AMOUNT-TOTAL TO
+001630             REG-ACTUAL-AMOUNT-TOTAL(REG-ACTUAL-IDX).
+001640 1150-EXIT.
+001650         EXIT.
+001660 1200-READ-EXPECTED.
+001670         READ EXPECTED-FILE
+001680             AT END MOVE "Y" TO REG-CHECK-EOF-SWITCH
+001690         END-READ.
+001700 1200-EXIT.
+001710         EXIT.
+001720 2000-CHECK-RECORD.
+001730         ADD 1 TO REG-DATES-CHECKED.
+001740         PERFORM 2100-FIND-ACTUAL THRU 2100-EXIT.
+001750         IF NOT REG-ACTUAL-FOUND
+001760             DISPLAY "DATE " REG-EXPECTED-DATE
+001770                 " -- NO ACTUAL DATA -- FAIL"
+001780             ADD 1 TO REG-DATES-NOT-FOUND
+001790             ADD 1 TO REG-DATES-FAILED
+001800             PERFORM 1200-READ-EXPECTED THRU 1200-EXIT
+001810             GO TO 2000-EXIT
+001820         END-IF.
+001830         PERFORM 2200-COMPARE-TOTALS THRU 2200-EXIT.
+001840         PERFORM 1200-READ-EXPECTED THRU 1200-EXIT.
+001850 2000-EXIT.
+001860         EXIT.
+001870 2100-FIND-ACTUAL.
+001880         MOVE "N" TO REG-ACTUAL-FOUND-SWITCH.
+001890         IF REG-ACTUAL-COUNT = ZERO
+001900             GO TO 2100-EXIT
+001910         END-IF.
+001920         SET REG-ACTUAL-IDX TO 1.
+001930         SEARCH REG-ACTUAL-ENTRY
+001940             AT END
+001950                 CONTINUE
+001960             WHEN REG-ACTUAL-DATE(REG-ACTUAL-IDX)
+001970                 = REG-EXPECTED-DATE
+001980                 SET REG-ACTUAL-FOUND TO TRUE
+001990         END-SEARCH.
+002000 2100-EXIT.
+002010         EXIT.
+002020 2200-COMPARE-TOTALS.
+002030         MOVE REG-ACTUAL-RECORD-COUNT(REG-ACTUAL-IDX) TO
+002040             REG-ACTUAL-RECORD-COUNT-D.
+002050         MOVE REG-ACTUAL-AMOUNT-TOTAL(REG-ACTUAL-IDX) TO
+002060             REG-ACTUAL-AMOUNT-TOTAL-D.
+002070         COMPUTE REG-AMOUNT-DELTA =
+002080             REG-ACTUAL-AMOUNT-TOTAL-D
+002090             - REG-EXPECTED-AMOUNT-TOTAL.
+002100         MOVE REG-EXPECTED-RECORD-COUNT TO
+002110             REG-EXPECTED-COUNT-EDIT.
+002120         MOVE REG-EXPECTED-AMOUNT-TOTAL TO
+002130             REG-EXPECTED-AMOUNT-EDIT.
+002140         MOVE REG-ACTUAL-RECORD-COUNT-D TO REG-ACTUAL-COUNT-EDIT.
+002150         MOVE REG-ACTUAL-AMOUNT-TOTAL-D TO REG-ACTUAL-AMOUNT-EDIT.
+002160         MOVE REG-AMOUNT-DELTA TO REG-DELTA-AMOUNT-EDIT.
+002170         IF REG-ACTUAL-RECORD-COUNT-D NOT =
+002180             REG-EXPECTED-RECORD-COUNT
+002190             OR (REG-AMOUNT-DELTA > REG-AMOUNT-TOLERANCE)
+002200             OR ((ZERO - REG-AMOUNT-DELTA) > REG-AMOUNT-TOLERANCE)
+002210             DISPLAY "DATE " REG-EXPECTED-DATE
+002220                 " EXPECTED COUNT " REG-EXPECTED-COUNT-EDIT
+002230                 " AMOUNT " REG-EXPECTED-AMOUNT-EDIT " -- FAIL"
+002240             DISPLAY "  ACTUAL COUNT " REG-ACTUAL-COUNT-EDIT
+002250                 " AMOUNT " REG-ACTUAL-AMOUNT-EDIT
+002260                 " AMOUNT DELTA " REG-DELTA-AMOUNT-EDIT
+002270             ADD 1 TO REG-DATES-FAILED
+002280         ELSE
+002290             DISPLAY "DATE " REG-EXPECTED-DATE
+002300                 " EXPECTED COUNT " REG-EXPECTED-COUNT-EDIT
+002310                 " AMOUNT " REG-EXPECTED-AMOUNT-EDIT " -- PASS"
+002320             ADD 1 TO REG-DATES-PASSED
+002330         END-IF.
+002340 2200-EXIT.
+002350         EXIT.
+002360 8000-TERMINATE.
+002370         IF REG-EXPECTED-FILE-OK
+002380             CLOSE EXPECTED-FILE
+002390         END-IF.
+002400         DISPLAY "----------------------------------------------".
+002410         DISPLAY "DATES CHECKED    = " REG-DATES-CHECKED.
+002420         DISPLAY "DATES PASSED     = " REG-DATES-PASSED.
+002430         DISPLAY "DATES FAILED     = " REG-DATES-FAILED.
+002440         DISPLAY "  NO ACTUAL DATA COUNT = "
+002450             REG-DATES-NOT-FOUND.
+002460         PERFORM 8300-SET-RETURN-CODE THRU 8300-EXIT.
+002470         DISPLAY "REGCHK: JOB COMPLETE, RETURN CODE " RETURN-CODE.
+002480 8000-EXIT.
+002490         EXIT.
+002500 8300-SET-RETURN-CODE.
+002510         IF REG-DATES-FAILED > ZERO
+002520             MOVE 8 TO RETURN-CODE
+002530             GO TO 8300-EXIT
+002540         END-IF.
+002550         MOVE ZERO TO RETURN-CODE.
+002560 8300-EXIT.
+002570         EXIT.
