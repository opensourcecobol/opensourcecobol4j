@@ -1,23 +1,1084 @@
-000100 IDENTIFICATION DIVISION.                                         SQ1154.2
-000200 PROGRAM-ID. sample.
-003100 ENVIRONMENT DIVISION.                                            SQ1154.2
-003200 CONFIGURATION SECTION.                                           SQ1154.2
-003300 SOURCE-COMPUTER.                                                 SQ1154.2
-003400     Linux.                                                       SQ1154.2
-003500 OBJECT-COMPUTER.                                                 SQ1154.2
-003600     Linux.                                                       SQ1154.2
-003700 INPUT-OUTPUT SECTION.                                            SQ1154.2
-003800 FILE-CONTROL.                                                    SQ1154.2
-005000 DATA DIVISION.       
-       working-storage section.
-       01  COUNT-OF-RECORDS pic s9(5) computational.
-       procedure division.
-       main.
-           MOVE ZERO TO COUNT-OF-RECORDS.
-           ADD 1 TO COUNT-OF-RECORDS.                                   SQ1154.2
-041600     IF COUNT-OF-RECORDS EQUAL TO    5                             SQ1154.2
-               go to main-end.
-           display "counter=" COUNT-OF-RECORDS
-           go to main.
-       main-end.
-           stop run.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 SAMPLE.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               01/01/1998.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ADDED TRANS-FILE INPUT SO COUNT-OF-RECORDS
+000220*                  REFLECTS THE ACTUAL DAILY TRANSACTION FEED
+000230*                  INSTEAD OF A HARDCODED LOOP OF 5.
+000240*  08/09/2026 DCG  ADDED SPL-PARM-MAX-RECORDS, ACCEPTED FROM THE
+000250*                  RUN PARAMETER, SO OPERATIONS CAN CAP A RUN
+000260*                  TO A GIVEN VOLUME WITHOUT A RECOMPILE. ZERO
+000270*                  (THE DEFAULT) MEANS NO CAP -- PROCESS THE
+000280*                  ENTIRE INPUT FILE.
+000290*  08/09/2026 DCG  ADDED TRAILER-RECORD RECOGNITION AND A CONTROL
+000300*                  TOTAL RECONCILIATION AGAINST THE UPSTREAM'S
+000310*                  EXPECTED RECORD COUNT SO A TRUNCATED FEED IS
+000320*                  DETECTED INSTEAD OF SILENTLY UNDER-COUNTED.
+000330*  08/09/2026 DCG  RESTRUCTURED THE COUNTING LOOP FROM GO TO INTO
+000340*                  PERFORM UNTIL AND ADDED A BRANCH-CODE CONTROL
+000350*                  BREAK -- DETAIL LINES, A SUBTOTAL PER BRANCH,
+000360*                  AND A GRAND TOTAL -- IN PLACE OF THE BARE
+000370*                  "COUNTER=" DISPLAY. INPUT IS ASSUMED SEQUENCED
+000380*                  BY TR-BRANCH-CODE, THE WAY THE UPSTREAM FEED
+000390*                  IS DELIVERED.
+000400*  08/09/2026 DCG  ADDED CHECKPOINT/RESTART. A CHECKPOINT RECORD
+000410*                  (COUNT SO FAR, LAST KEY READ) IS LOGGED EVERY
+000420*                  SPL-CHECKPOINT-INTERVAL RECORDS SO AN ABEND ON
+000430*                  A FULL DAY'S VOLUME CAN RESTART PAST THE LAST
+000440*                  CHECKPOINT INSTEAD OF FROM RECORD ONE.
+000450*  08/09/2026 DCG  ADOPTED THE SHARED CTLTOTAL COPYBOOK FOR THE
+000460*                  CONTROL-TOTAL LAYOUT AND ADDED A DAILY LEDGER
+000470*                  FILE -- EACH RUN NOW APPENDS ITS RUN DATE/TIME,
+000480*                  RECORD COUNT AND RECONCILIATION RESULT TO
+000490*                  LEDGERFILE INSTEAD OF JUST DISPLAYING IT.
+000500*  08/09/2026 DCG  ADDED PRINTFILE WITH PAGE HEADERS/FOOTERS --
+000510*                  TITLE/DATE/RUN-NUMBER HEADER, COLUMN HEADINGS,
+000520*                  AND A PAGE BREAK EVERY SPL-LINES-PER-PAGE LINES
+000530*                  -- SO THE DETAIL/SUBTOTAL/GRAND TOTAL LINES ARE
+000540*                  FORMATTED LIKE EVERY OTHER SHOP REPORT INSTEAD
+000550*                  OF BEING EYEBALLED OFF THE RAW CONSOLE.
+000560*  08/09/2026 DCG  RUN PARAMETER IS NOW A COMMA-SEPARATED STRING
+000570*                  (MAX RECORDS, REJECT PCT, REJECT COUNT) INSTEAD
+000580*                  OF A BARE NUMBER. SAMPLE NOW CALLS SUB TO
+000590*                  VALIDATE EACH DETAIL RECORD'S ACCOUNT PREFIX,
+000600*                  AND ABENDS THE RUN IF THE REJECT RATE OR REJECT
+000610*                  COUNT EXCEEDS THE OPERATOR THRESHOLD --
+000620*                  A HANDFUL OF BAD RECORDS NO LONGER SILENTLY RUN
+000630*                  TO COMPLETION ALONGSIDE EVERYTHING ELSE.
+000640*  08/09/2026 DCG  RUN DATE/TIME IS NOW ACCEPTED ONCE AT THE TOP
+000650*                  OF THE JOB AND CARRIED THROUGH TO THE REPORT
+000660*                  HEADERS, THE CHECKPOINT RECORD, AND THE LEDGER
+000670*                  RECORD, SO EVERY OUTPUT FROM THE RUN CARRIES
+000680*                  THE SAME STAMP INSTEAD OF EACH ONE ACCEPTING
+000690*                  ITS OWN (AND POSSIBLY DISAGREEING ACROSS
+000700*                  MIDNIGHT).
+000710*  08/09/2026 DCG  ADDED EXTRFILE -- EVERY DETAIL RECORD THAT
+000720*                  PASSES SUB VALIDATION IS WRITTEN TO IT IN A
+000730*                  FLAT, DOWNSTREAM-FRIENDLY LAYOUT (WITH THE RUN
+000740*                  DATE/TIME STAMPED ON), SO OTHER SYSTEMS HAVE A
+000750*                  CLEAN FEED OF CLEARED TRANSACTIONS TO PICK UP
+000760*                  WITHOUT PARSING TRANFILE OR OUR REPORT OUTPUT.
+000770*  08/09/2026 DCG  ADDED OPERATOR CONSOLE MESSAGES -- JOB
+000780*                  START/COMPLETE AND A PROGRESS LINE AT EVERY
+000790*                  CHECKPOINT -- SO OPS CAN TELL A LONG-RUNNING
+000800*                  VOLUME DAY IS STILL MOVING WITHOUT WAITING ON
+000810*                  THE FINAL REPORT.
+000820*  08/09/2026 DCG  NOW ACCUMULATES TR-AMOUNT INTO A PACKED-
+000830*                  DECIMAL RUNNING TOTAL ALONGSIDE THE RECORD
+000840*                  COUNT -- PER BRANCH ON THE SUBTOTAL LINE AND
+000850*                  FOR THE WHOLE RUN ON THE GRAND TOTAL LINE --
+000860*                  AND CARRIES IT THROUGH CHECKPOINT/RESTART AND
+000870*                  INTO CTL-AMOUNT-TOTAL ON THE LEDGER RECORD.
+000880*  08/09/2026 DCG  ADDED A FOURTH RUN PARAMETER, A DRY-RUN SWITCH,
+000890*                  SO OPERATIONS CAN TEST A RUN (FULL REPORT AND
+000900*                  RECONCILIATION) WITHOUT UPDATING CHKPTFILE,
+000910*                  EXTRFILE OR LEDGERFILE.
+000920*  08/09/2026 DCG  PRINTFILE AND EXTRFILE ARE NOW GENERATION-
+000930*                  QUALIFIED (PRINTFILE.Gnnnnnnn, EXTRFILE.Gnnn-
+000940*                  nnnn) INSTEAD OF BEING OVERWRITTEN EACH RUN.
+000950*                  THE NEXT GENERATION NUMBER IS KEPT IN
+000960*                  GENNBRFILE, THE WAY CHKPTFILE ALREADY KEEPS
+000970*                  THE RESTART POSITION.
+000980*  08/09/2026 DCG  ADDED A FIFTH RUN PARAMETER, A GENERATION
+000990*                  RETENTION COUNT (DEFAULT 7). ON EACH RUN, THE
+001000*                  PRINTFILE/EXTRFILE PAIR THAT FALLS OFF THE
+001010*                  BACK OF THE RETENTION WINDOW IS DELETED SO
+001020*                  OLD DAILY OUTPUT DOES NOT ACCUMULATE FOREVER.
+001030*  08/09/2026 DCG  1045-PURGE-OLD-GENERATIONS NOW RENAMES THE
+001040*                  AGED-OUT PRINTFILE/EXTRFILE PAIR TO A .ARCH
+001050*                  SUFFIX INSTEAD OF DELETING IT, SO AN AUDITOR
+001060*                  CAN STILL PULL UP AN AS-OF COPY OF IT LATER
+001070*                  (SEE THE NEW ASOFRPT PROGRAM).
+001080*  08/09/2026 DCG  WIDENED SPL-SUB-ARG-NUM TO MATCH SUB'S WIDENED
+001090*                  ARG-NUM (PIC 9(07)) -- ON A DAY WITH OVER 999
+001100*                  DETAIL RECORDS THIS WAS SILENTLY TRUNCATING
+001110*                  BEFORE EVER REACHING THE CALL TO SUB.
+001120*  08/09/2026 DCG  EACH RUN NOW CHECKS THE FIRST TRANFILE RECORD
+001130*                  FOR EBCDIC-CODED DIGITS AND, IF FOUND, CONVERTS
+001140*                  EVERY RECORD FROM EBCDIC TO ASCII ON THE FLY
+001150*                  (2150-DETECT-AND-CONVERT-CODEPAGE), SO A FEED
+001160*                  DELIVERED FROM A MAINFRAME JOB IS HANDLED THE
+001170*                  SAME AS A NATIVE ASCII FEED WITHOUT OPERATIONS
+001180*                  HAVING TO KNOW OR ASK.
+001190*  08/09/2026 DCG  ADDED A STREAM-NUMBER/STREAM-COUNT PAIR TO THE
+001200*                  RUN PARAMETER STRING SO SEVERAL COPIES OF THIS
+001210*                  JOB CAN BE LAUNCHED CONCURRENTLY AGAINST THE
+001220*                  SAME TRANFILE ON A HIGH-VOLUME DAY. EACH COPY
+001230*                  SKIPS ANY DETAIL RECORD WHOSE BRANCH CODE DOES
+001240*                  NOT HASH TO ITS OWN STREAM NUMBER
+001250*                  (2040-CHECK-STREAM-OWNERSHIP), SO BRANCH-LEVEL
+001260*                  CONTROL BREAKS STAY INTACT WITHIN EACH STREAM.
+001270*                  TRAILER-BASED RECONCILIATION IS SKIPPED IN
+001280*                  MULTI-STREAM MODE SINCE NO SINGLE STREAM SEES
+001290*                  THE FULL FILE.
+001300*  08/09/2026 DCG  LEDGERFILE IS NOW OPENED, WRITTEN AND CLOSED
+001310*                  ONLY AT END-OF-JOB (8200-WRITE-LEDGER) INSTEAD
+001320*                  OF BEING HELD OPEN EXTEND FOR THE WHOLE RUN.
+001330*                  THAT WRITE IS NOW BRACKETED BY A LEDGERLOCK
+001340*                  MARKER FILE (8150-ACQUIRE-LEDGER-LOCK /
+001350*                  8160-RELEASE-LEDGER-LOCK) SO TWO COPIES OF THIS
+001360*                  JOB RUNNING AS SEPARATE PARALLEL STREAMS DO NOT
+001370*                  INTERLEAVE THEIR APPENDS TO THE SHARED LEDGER.
+001380*                  A COPY THAT CANNOT GET THE LOCK WITHIN 30 TRIES
+001390*                  WRITES ANYWAY AND LOGS A WARNING RATHER THAN
+001400*                  HANGING THE JOB FOREVER ON A STUCK LOCK FILE.
+001410*  08/09/2026 DCG  NOW PASSES TR-RECORD-TYPE TO SUB AS A NEW
+001420*                  ARG-TXN-TYPE PARAMETER SO SUB CAN DISPATCH
+001430*                  VALIDATION BY TRANSACTION TYPE (SEE SUB'S OWN
+001440*                  HISTORY FOR THE DISPATCH-TABLE DETAILS).
+001450*  08/09/2026 DCG  SETS THE RETURN-CODE SPECIAL REGISTER AT JOB
+001460*                  END SO THE SCHEDULER CAN TELL A CLEAN RUN FROM
+001470*                  ONE WITH A RECONCILIATION PROBLEM FROM ONE THAT
+001480*                  ABENDED ON THE REJECT THRESHOLD, INSTEAD OF
+001490*                  EVERY RUN COMING BACK ZERO NO MATTER WHAT.
+001500*  08/09/2026 DCG  LEDGER ENTRIES ARE NOW STAMPED CTL-ENTRY-TYPE
+001510*                  "O" (ORIGINAL) SO THE NEW BACKOUT PROGRAM CAN
+001520*                  APPEND AN OFFSETTING "R" (REVERSAL) ENTRY FOR A
+001530*                  BAD DAY'S RUN WITHOUT SAMPLE ITSELF NEEDING TO
+001540*                  KNOW ANYTHING ABOUT IT.
+001550*  08/09/2026 DCG  NOW TIMES EACH RUN (JOB START TO JOB COMPLETE)
+001560*                  AND DISPLAYS ELAPSED SECONDS AND A RECORDS/
+001570*                  SECOND THROUGHPUT FIGURE ALONGSIDE THE USUAL
+001580*                  JOB COMPLETE MESSAGE, SO OPERATIONS HAS SOME
+001590*                  BASIS FOR CAPACITY PLANNING ON A GROWING
+001600*                  TRANFILE WITHOUT TIMING THE JOB BY HAND.
+001610*  08/09/2026 DCG  TRANS-FILE IS NOW ASSIGN DYNAMIC SO A RUN CAN
+001620*                  PROCESS SEVERAL INPUT FILES AS ONE CONCATENATED
+001630*                  STREAM. A TRANLIST FILE, WHEN PRESENT,
+001640*                  IS READ AT
+001650*                  STARTUP AS AN ORDERED LIST OF INPUT FILE NAMES,
+001660*                  ONE PER LINE, AND EACH NAMED FILE IS OPENED IN
+001670*                  TURN AS THE PRIOR ONE HITS END OF FILE. WITH NO
+001680*                  TRANLIST ON HAND THE RUN FALLS BACK TO
+001690*                  THE SINGLE
+001700*                  TRANFILE IT ALWAYS USED. A TRAILER RECORD'S
+001710*                  EXPECTED COUNT IS NOW ADDED INTO SPL-EXPECTED-
+001720*                  COUNT RATHER THAN MOVED, SO A MULTI-FILE RUN
+001730*                  RECONCILES AGAINST THE SUM OF EACH INPUT FILE'S
+001740*                  OWN TRAILER.
+001750*  08/09/2026 DCG  TWO MORE RUN PARAMETERS, A MINIMUM AND A
+001760*                  MAXIMUM EXPECTED DAILY RECORD VOLUME, LET
+001770*                  OPERATIONS FLAG A RUN WHOSE COUNT FELL WAY
+001780*                  OUTSIDE ITS NORMAL RANGE -- EITHER A FEED
+001790*                  THAT CAME IN SHORT OR ONE THAT BALLOONED --
+001800*                  WITHOUT WAITING ON SOMEONE TO NOTICE THE
+001810*                  NUMBER ON THE REPORT. A ZERO FOR EITHER ONE
+001820*                  (THE DEFAULT) MEANS NO ALERT ON THAT SIDE.
+001830*                  AN OUT-OF-RANGE VOLUME NOW ALSO FEEDS THE
+001840*                  JOB RETURN CODE THE SAME WAY AN UNKNOWN
+001850*                  RECONCILIATION STATUS ALWAYS HAS.
+001860*  08/09/2026 DCG  TRANS-FILE'S DETAIL RECORDS MAY NOW CARRY AN
+001870*                  OPTIONAL TRAILING FREE-TEXT MEMO, SINCE NOT
+001880*                  EVERY TRANFILE LINE NEEDS ONE. TRANS-RECORD
+001890*                  IS NOW RECORD IS VARYING IN SIZE, SIZED FROM
+001900*                  THE ORIGINAL 54 BYTES UP TO 174, DEPENDING ON
+001910*                  SPL-TRANS-RECORD-LENGTH, WHICH THE RUNTIME
+001920*                  SETS TO EACH LINE'S ACTUAL LENGTH AS IT IS
+001930*                  READ. A LINE OF EXACTLY 54 BYTES -- THE ONLY
+001940*                  LENGTH A TRANFILE EVER HAD BEFORE -- STILL
+001950*                  CARRIES NO MEMO AND PRINTS EXACTLY AS BEFORE.
+001960*  08/09/2026 DCG  SUB NOW ENFORCES A SECURITY/AUTHORIZATION
+001970*                  CHECK ON THE CALLER'S BEHALF. A NEW RUN
+001980*                  PARAMETER, SPL-PARM-USER-ID, IDENTIFIES WHO
+001990*                  THIS RUN IS PROCESSING ON BEHALF OF (DEFAULT
+002000*                  "BATCH" WHEN NOT SUPPLIED) AND IS NOW PASSED
+002010*                  TO SUB ON EVERY CALL, ALONGSIDE THE EXISTING
+002020*                  ARGUMENTS.
+002030*  08/09/2026 DCG  ADDED AN ELEVENTH RUN PARAMETER,
+002040*                  SPL-PARM-LINES-PER-PAGE, SO PRINTFILE'S PAGE
+002050*                  SIZE CAN BE SET PER RUN INSTEAD OF ALWAYS
+002060*                  BREAKING EVERY 60 LINES. LEAVING IT ZERO OR
+002070*                  UNSUPPLIED KEEPS THE EXISTING 60-LINE DEFAULT.
+002075*  08/09/2026 DCG  A MULTI-STREAM RUN NOW STAMPS CTL-RUN-ID WITH
+002076*                  "STRM" AND ITS OWN STREAM NUMBER INSTEAD OF
+002077*                  THE LITERAL "SAMPLE" EVERY STREAM USED TO
+002078*                  WRITE, SINCE EACH STREAM ONLY OWNS A SUBSET
+002079*                  OF BRANCHES AND ITS LEDGER ENTRY IS THEREFORE
+002080*                  NOT A FULL-FILE RERUN OF ANY OTHER STREAM'S --
+002081*                  BALRPT NOW TELLS THEM APART BY THIS. ALSO
+002082*                  CARRIES THE RUN'S REJECT COUNT INTO THE NEW
+002083*                  CTL-EXCEPTION-COUNT SO MONTHEND CAN ROLL IT
+002084*                  UP MONTHLY.
+002086*  08/09/2026 DCG  ADDED CKP-REJECT-COUNT TO CHECKPOINT-RECORD AND
+002087*                  NOW SAVE/RESTORE SPL-REJECT-COUNT THROUGH IT --
+002088*                  A RESTARTED RUN WAS RESUMING WITH COUNT-OF-
+002089*                  RECORDS CARRIED FORWARD BUT THE REJECT COUNT
+002090*                  RESET TO ZERO, SO 2060-CHECK-REJECT-THRESHOLD'S
+002091*                  PERCENTAGE WAS COMPUTED AGAINST A DEFLATED
+002092*                  NUMERATOR AFTER ANY RESTART. ALSO FIXED
+002093*                  SPL-RECONCILE-PARTIAL'S INDENTATION TO MATCH
+002094*                  ITS SIBLING 88-LEVELS.
+002095*---------------------------------------------------------------
+002090 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002110 SOURCE-COMPUTER.
+002120         LINUX.
+002130 OBJECT-COMPUTER.
+002140         LINUX.
+002150 INPUT-OUTPUT SECTION.
+002160 FILE-CONTROL.
+002170         SELECT TRANS-FILE ASSIGN DYNAMIC SPL-TRANS-FILENAME
+002180             ORGANIZATION IS LINE SEQUENTIAL
+002190             FILE STATUS IS SPL-TRANS-FILE-STATUS.
+002200         SELECT TRANLIST-FILE ASSIGN TO "TRANLIST"
+002210             ORGANIZATION IS LINE SEQUENTIAL
+002220             FILE STATUS IS SPL-TRANLIST-FILE-STATUS.
+002230         SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+002240             ORGANIZATION IS LINE SEQUENTIAL
+002250             FILE STATUS IS SPL-CHKPT-FILE-STATUS.
+002260         SELECT LEDGER-FILE ASSIGN TO "LEDGERFILE"
+002270             ORGANIZATION IS LINE SEQUENTIAL
+002280             FILE STATUS IS SPL-LEDGER-FILE-STATUS.
+002290         SELECT PRINT-FILE ASSIGN DYNAMIC SPL-PRINT-FILENAME
+002300             ORGANIZATION IS LINE SEQUENTIAL
+002310             FILE STATUS IS SPL-PRINT-FILE-STATUS.
+002320         SELECT EXTRACT-FILE ASSIGN DYNAMIC SPL-EXTRACT-FILENAME
+002330             ORGANIZATION IS LINE SEQUENTIAL
+002340             FILE STATUS IS SPL-EXTRACT-FILE-STATUS.
+002350         SELECT GENERATION-FILE ASSIGN TO "GENNBRFILE"
+002360             ORGANIZATION IS LINE SEQUENTIAL
+002370             FILE STATUS IS SPL-GENERATION-FILE-STATUS.
+002380         SELECT LEDGER-LOCK-FILE ASSIGN TO "LEDGERLOCK"
+002390             ORGANIZATION IS LINE SEQUENTIAL
+002400             FILE STATUS IS SPL-LOCK-FILE-STATUS.
+002410 DATA DIVISION.
+002420 FILE SECTION.
+002430 FD  TRANS-FILE
+002440     RECORD IS VARYING IN SIZE FROM 54 TO 174 CHARACTERS
+002450     DEPENDING ON SPL-TRANS-RECORD-LENGTH.
+002460 01  TRANS-RECORD.
+002470         05  TR-KEY.
+002480             10  TR-BRANCH-CODE      PIC X(03).
+002490             10  TR-ACCOUNT-NO       PIC X(10).
+002500         05  TR-RECORD-TYPE          PIC X(02).
+002510             88  TR-IS-TRAILER           VALUE "99".
+002520         05  TR-TRANS-DATE           PIC 9(08).
+002530         05  TR-AMOUNT               PIC 9(09)V99.
+002540         05  FILLER                  PIC X(20).
+002550         05  TR-MEMO-TEXT            PIC X(120).
+002560 01  TRAILER-RECORD REDEFINES TRANS-RECORD.
+002570         05  TRL-KEY                 PIC X(13).
+002580         05  TRL-RECORD-TYPE         PIC X(02).
+002590         05  TRL-RUN-DATE            PIC 9(08).
+002600         05  TRL-EXPECTED-COUNT      PIC 9(09).
+002610         05  FILLER                  PIC X(22).
+002620 FD  TRANLIST-FILE.
+002630 01  SPL-TRANLIST-RECORD       PIC X(30).
+002640 FD  CHECKPOINT-FILE.
+002650 01  CHECKPOINT-RECORD.
+002660         05  CKP-COUNT               PIC 9(09).
+002670         05  CKP-LAST-KEY            PIC X(13).
+002680         05  CKP-BRANCH-COUNT        PIC 9(09).
+002690         05  CKP-RUN-DATE            PIC 9(08).
+002700         05  CKP-RUN-TIME            PIC 9(08).
+002710         05  CKP-AMOUNT-TOTAL        PIC S9(09)V99 COMP-3.
+002715         05  CKP-BRANCH-AMOUNT       PIC S9(09)V99 COMP-3.
+002720         05  CKP-REJECT-COUNT        PIC 9(09).
+002730 FD  LEDGER-FILE.
+002740 01  LEDGER-RECORD               PIC X(297).
+002750 FD  PRINT-FILE.
+002760 01  PRINT-RECORD                PIC X(132).
+002770 FD  EXTRACT-FILE.
+002780 01  EXTRACT-RECORD.
+002790         05  EXT-BRANCH-CODE         PIC X(03).
+002800         05  EXT-ACCOUNT-NO          PIC X(10).
+002810         05  EXT-RECORD-TYPE         PIC X(02).
+002820         05  EXT-TRANS-DATE          PIC 9(08).
+002830         05  EXT-AMOUNT              PIC 9(09)V99.
+002840         05  EXT-RUN-DATE            PIC 9(08).
+002850         05  EXT-RUN-TIME            PIC 9(08).
+002860 FD  GENERATION-FILE.
+002870 01  GENERATION-RECORD.
+002880         05  GEN-LAST-NUMBER         PIC 9(07).
+002890 FD  LEDGER-LOCK-FILE.
+002900 01  LEDGER-LOCK-RECORD.
+002910         05  LOK-HOLDER-RUN-ID       PIC X(06).
+002920         05  LOK-HOLDER-DATE         PIC 9(08).
+002930         05  LOK-HOLDER-TIME         PIC 9(08).
+002940 WORKING-STORAGE SECTION.
+002950     COPY CTLTOTAL.
+002960 01  COUNT-OF-RECORDS            PIC S9(05) COMPUTATIONAL.
+002970 01  AMOUNT-TOTAL-OF-RECORDS     PIC S9(09)V99 COMP-3.
+002980 01  SPL-FILE-STATUS-VALUES.
+002990         05  SPL-TRANS-FILE-STATUS    PIC X(02).
+003000             88  SPL-TRANS-FILE-OK        VALUE "00".
+003010             88  SPL-TRANS-FILE-EOF       VALUE "10".
+003020         05  SPL-TRANLIST-FILE-STATUS PIC X(02).
+003030             88  SPL-TRANLIST-FILE-OK     VALUE "00".
+003040         05  SPL-CHKPT-FILE-STATUS    PIC X(02).
+003050             88  SPL-CHKPT-FILE-OK        VALUE "00".
+003060         05  SPL-LEDGER-FILE-STATUS   PIC X(02).
+003070             88  SPL-LEDGER-FILE-OK       VALUE "00".
+003080         05  SPL-PRINT-FILE-STATUS    PIC X(02).
+003090             88  SPL-PRINT-FILE-OK        VALUE "00".
+003100         05  SPL-EXTRACT-FILE-STATUS  PIC X(02).
+003110             88  SPL-EXTRACT-FILE-OK      VALUE "00".
+003120         05  SPL-GENERATION-FILE-STATUS PIC X(02).
+003130             88  SPL-GENERATION-FILE-OK    VALUE "00".
+003140         05  SPL-LOCK-FILE-STATUS     PIC X(02).
+003150             88  SPL-LOCK-FILE-OK         VALUE "00".
+003160 01  SPL-LEDGER-LOCK-FIELDS.
+003170         05  SPL-LOCK-ACQUIRED-SWITCH PIC X(01) VALUE "N".
+003180             88  SPL-LOCK-ACQUIRED        VALUE "Y".
+003190         05  SPL-LOCK-RETRY-COUNT     PIC 9(03) COMP VALUE ZERO.
+003200         05  SPL-LOCK-MAX-RETRIES     PIC 9(03) VALUE 030.
+003210         05  SPL-LOCK-SLEEP-CMD       PIC X(10) VALUE "sleep 1".
+003220         05  SPL-LOCK-FILENAME    PIC X(10) VALUE "LEDGERLOCK".
+003230         05  SPL-LOCK-DELETE-RC       PIC S9(09) COMP-5.
+003240 01  SPL-SWITCHES.
+003250         05  SPL-EOF-SWITCH           PIC X(01) VALUE "N".
+003260             88  SPL-END-OF-FILE          VALUE "Y".
+003270         05  SPL-CODEPAGE-CHECKED-SWITCH PIC X(01) VALUE "N".
+003280             88  SPL-CODEPAGE-CHECKED      VALUE "Y".
+003290         05  SPL-EBCDIC-INPUT-SWITCH  PIC X(01) VALUE "N".
+003300             88  SPL-EBCDIC-INPUT          VALUE "Y".
+003310 01  SPL-CODEPAGE-FIELDS.
+003320         05  SPL-DETECT-BYTE          PIC X(01).
+003330             88  SPL-DETECT-IS-EBCDIC-DIGIT
+003340                 VALUE X"F0" THRU X"F9".
+003350         05  SPL-ASCII-XLATE-CHARS    PIC X(37) VALUE SPACES.
+003360         05  SPL-EBCDIC-XLATE-CHARS   PIC X(37) VALUE SPACES.
+003370         05  SPL-ASCII-XLATE-PART1    PIC X(20) VALUE
+003380             " 0123456789ABCDEFGHI".
+003390         05  SPL-ASCII-XLATE-PART2    PIC X(17) VALUE
+003400             "JKLMNOPQRSTUVWXYZ".
+003410         05  SPL-EBCDIC-XLATE-PART1   PIC X(20) VALUE
+003420             X"40F0F1F2F3F4F5F6F7F8F9C1C2C3C4C5C6C7C8C9".
+003430         05  SPL-EBCDIC-XLATE-PART2   PIC X(17) VALUE
+003440             X"D1D2D3D4D5D6D7D8D9E2E3E4E5E6E7E8E9".
+003450 01  SPL-RUN-PARAMETERS.
+003460         05  SPL-PARM-STRING          PIC X(74) VALUE SPACES.
+003470         05  SPL-PARM-MAX-RECORDS     PIC 9(08) VALUE ZERO.
+003480             88  SPL-NO-RECORD-LIMIT      VALUE ZERO.
+003490         05  SPL-PARM-REJECT-PCT      PIC 9(03) VALUE 010.
+003500         05  SPL-PARM-REJECT-COUNT    PIC 9(09) VALUE ZERO.
+003510             88  SPL-NO-REJECT-COUNT-LIMIT VALUE ZERO.
+003520         05  SPL-PARM-DRY-RUN-SWITCH  PIC X(01) VALUE "N".
+003530             88  SPL-DRY-RUN              VALUE "Y".
+003540         05  SPL-PARM-RETENTION-GENS  PIC 9(05) VALUE 00007.
+003550             88  SPL-NO-RETENTION-LIMIT   VALUE ZERO.
+003560         05  SPL-PARM-STREAM-NUMBER   PIC 9(03) VALUE 001.
+003570         05  SPL-PARM-STREAM-COUNT    PIC 9(03) VALUE 001.
+003580             88  SPL-SINGLE-STREAM         VALUE 001.
+003590         05  SPL-PARM-VOLUME-MIN      PIC 9(08) VALUE ZERO.
+003600             88  SPL-NO-VOLUME-MIN        VALUE ZERO.
+003610         05  SPL-PARM-VOLUME-MAX      PIC 9(08) VALUE ZERO.
+003620             88  SPL-NO-VOLUME-MAX        VALUE ZERO.
+003630         05  SPL-PARM-USER-ID         PIC X(08)
+003640                                      VALUE "BATCH".
+003650         05  SPL-PARM-LINES-PER-PAGE  PIC 9(03) VALUE ZERO.
+003660             88 SPL-NO-LINES-PER-PAGE-OVERRIDE VALUE ZERO.
+003670 01  SPL-VOLUME-ALERT-FIELDS.
+003680         05  SPL-VOLUME-ALERT-SWITCH  PIC X(01) VALUE "N".
+003690             88  SPL-VOLUME-ALERT          VALUE "Y".
+003700 01  SPL-STREAM-FIELDS.
+003710         05  SPL-STREAM-OWNERSHIP-SWITCH PIC X(01) VALUE "Y".
+003720             88  SPL-STREAM-OWNS-RECORD      VALUE "Y".
+003730         05  SPL-STREAM-BRANCH-NUM    PIC 9(03).
+003740         05  SPL-STREAM-QUOTIENT      PIC 9(03).
+003750         05  SPL-STREAM-REMAINDER     PIC 9(03).
+003755         05  SPL-STREAM-RUN-ID        PIC X(08) VALUE SPACES.
+003760 01  SPL-RECONCILIATION-FIELDS.
+003770         05  SPL-EXPECTED-COUNT       PIC 9(09) VALUE ZERO.
+003780         05  SPL-TRAILER-SWITCH       PIC X(01) VALUE "N".
+003790             88  SPL-TRAILER-RECEIVED     VALUE "Y".
+003800         05  SPL-RECONCILE-STATUS     PIC X(01) VALUE "U".
+003810             88  SPL-RECONCILE-PASSED     VALUE "P".
+003820             88  SPL-RECONCILE-FAILED     VALUE "F".
+003830             88  SPL-RECONCILE-UNKNOWN    VALUE "U".
+003840             88  SPL-RECONCILE-PARTIAL    VALUE "N".
+003850 01  SPL-VALIDATION-FIELDS.
+003860         05  SPL-SUB-ARG-STRING       PIC X(05).
+003870         05  SPL-SUB-ARG-NUM          PIC 9(07).
+003880         05  SPL-SUB-TXN-TYPE         PIC X(02).
+003890         05  SPL-SUB-USER-ID          PIC X(08).
+003900         05  SPL-SUB-RETURN-CODE      PIC 9(02).
+003910         05  SPL-REJECT-COUNT         PIC 9(09) COMP VALUE ZERO.
+003920         05  SPL-REJECT-PCT-ACTUAL    PIC 9(03) COMP VALUE ZERO.
+003930         05  SPL-ABORT-SWITCH         PIC X(01) VALUE "N".
+003940             88  SPL-ABORT-THRESHOLD-EXCEEDED VALUE "Y".
+003950 01  SPL-CONTROL-BREAK-FIELDS.
+003960         05  SPL-CURRENT-BRANCH       PIC X(03) VALUE SPACES.
+003970         05  SPL-BRANCH-COUNT         PIC S9(05) COMP VALUE ZERO.
+003980         05  SPL-BRANCH-AMOUNT        PIC S9(09)V99 COMP-3
+003990                                          VALUE ZERO.
+003995         05  SPL-BRANCH-ENTRY-COUNT   PIC 9(02) COMP VALUE ZERO.
+004000 01  SPL-CHECKPOINT-FIELDS.
+004010         05  SPL-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 00100.
+004020         05  SPL-CKPT-QUOTIENT        PIC 9(09) COMP.
+004030         05  SPL-CKPT-REMAINDER       PIC 9(09) COMP.
+004040         05  SPL-RESTART-SWITCH       PIC X(01) VALUE "N".
+004050             88  SPL-RESTARTING           VALUE "Y".
+004060         05  SPL-RESTART-KEY          PIC X(13) VALUE SPACES.
+004070         05  SPL-CHKPT-EOF-SWITCH     PIC X(01) VALUE "N".
+004080             88  SPL-CHKPT-END-OF-FILE    VALUE "Y".
+004090 01  SPL-REPORT-CONTROL-FIELDS.
+004100         05  SPL-LINES-PER-PAGE       PIC 9(03) VALUE 060.
+004110         05  SPL-LINE-COUNT           PIC 9(03) COMP VALUE ZERO.
+004120         05  SPL-PAGE-COUNT           PIC 9(05) COMP VALUE ZERO.
+004130         05  SPL-RUN-NUMBER           PIC 9(05) VALUE ZERO.
+004140         05  SPL-REPORT-DATE          PIC 9(08) VALUE ZERO.
+004150         05  SPL-REPORT-TIME          PIC 9(08) VALUE ZERO.
+004160 01  SPL-ELAPSED-TIME-FIELDS.
+004170         05  SPL-JOB-END-TIME         PIC 9(08) VALUE ZERO.
+004180         05  SPL-START-CENTISECONDS   PIC 9(09) VALUE ZERO.
+004190         05  SPL-END-CENTISECONDS     PIC 9(09) VALUE ZERO.
+004200         05  SPL-ELAPSED-CENTISECONDS PIC S9(09) VALUE ZERO.
+004210         05  SPL-ELAPSED-SECONDS      PIC 9(06)V99 VALUE ZERO.
+004220         05  SPL-ELAPSED-SECONDS-EDIT PIC ZZZZZ9.99.
+004230         05  SPL-RECORDS-PER-SECOND   PIC 9(06)V99 VALUE ZERO.
+004240         05  SPL-RECORDS-PER-SEC-EDIT PIC ZZZZZ9.99.
+004250 01  SPL-TRANS-RECORD-LENGTH   PIC 9(04) COMP VALUE 54.
+004260     88  SPL-TRANS-RECORD-HAS-MEMO   VALUE 55 THRU 174.
+004270 01  SPL-TRANLIST-FIELDS.
+004280         05  SPL-TRANS-FILENAME       PIC X(30) VALUE "TRANFILE".
+004290         05  SPL-TRANLIST-COUNT       PIC 9(03) COMP VALUE ZERO.
+004300         05  SPL-TRANLIST-CURRENT     PIC 9(03) COMP VALUE ZERO.
+004310         05  SPL-TRANLIST-EOF-SWITCH  PIC X(01) VALUE "N".
+004320             88  SPL-TRANLIST-END-OF-FILE    VALUE "Y".
+004330         05  SPL-TRANLIST-ENTRY OCCURS 50 TIMES
+004340                                      INDEXED BY SPL-TRANLIST-IDX
+004350                                      PIC X(30).
+004360 01  SPL-GENERATION-FIELDS.
+004370         05  SPL-GENERATION-NUMBER    PIC 9(07) VALUE ZERO.
+004380         05  SPL-PRINT-FILENAME       PIC X(30) VALUE SPACES.
+004390         05  SPL-EXTRACT-FILENAME     PIC X(30) VALUE SPACES.
+004400         05  SPL-PURGE-GENERATION     PIC S9(07) VALUE ZERO.
+004410         05  SPL-PURGE-GENERATION-NBR PIC 9(07) VALUE ZERO.
+004420         05  SPL-PURGE-PRINT-FILENAME PIC X(30) VALUE SPACES.
+004430         05  SPL-PURGE-EXTRACT-FILENAME PIC X(30) VALUE SPACES.
+004440         05  SPL-PURGE-ARCH-PRINT-FILENAME PIC X(35) VALUE SPACES.
+004450         05  SPL-PURGE-ARCH-EXTRACT-FILENAME PIC X(35)
+004460                                          VALUE SPACES.
+004470         05  SPL-PURGE-RETURN-CODE    PIC S9(09) COMP-5.
+004480 01  SPL-PRINT-LINE-FIELDS.
+004490         05  SPL-PAGE-NO-EDIT         PIC ZZZZ9.
+004500         05  SPL-BRANCH-COUNT-EDIT    PIC ZZZZ9.
+004510         05  SPL-GRAND-TOTAL-EDIT     PIC ZZZZ9.
+004520         05  SPL-BRANCH-AMOUNT-EDIT   PIC ZZZZZZZZ9.99.
+004530         05  SPL-GRAND-AMOUNT-EDIT    PIC ZZZZZZZZ9.99.
+004540 PROCEDURE DIVISION.
+004550 0000-MAINLINE.
+004560         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004570         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+004580             UNTIL SPL-END-OF-FILE.
+004590         PERFORM 3000-BRANCH-BREAK THRU 3000-EXIT.
+004600         PERFORM 8000-TERMINATE THRU 8000-EXIT.
+004610         STOP RUN.
+004620 1000-INITIALIZE.
+004630         DISPLAY "SAMPLE: JOB STARTING".
+004640         MOVE ZERO TO COUNT-OF-RECORDS.
+004650         MOVE ZERO TO AMOUNT-TOTAL-OF-RECORDS.
+004660         PERFORM 1010-BUILD-CODEPAGE-TABLES THRU 1010-EXIT.
+004670         ACCEPT SPL-PARM-STRING FROM COMMAND-LINE.
+004680         PERFORM 1020-PARSE-RUN-PARAMETERS THRU 1020-EXIT.
+004690         IF SPL-DRY-RUN
+004700             DISPLAY "SAMPLE: DRY RUN MODE - NO OUTPUT UPDATES"
+004710         END-IF.
+004720         PERFORM 1050-CHECK-FOR-RESTART THRU 1050-EXIT.
+004730         PERFORM 1005-BUILD-TRANFILE-LIST THRU 1005-EXIT.
+004740         OPEN INPUT TRANS-FILE.
+004750         IF NOT SPL-TRANS-FILE-OK
+004760             DISPLAY "SAMPLE: UNABLE TO OPEN TRANFILE, STATUS = "
+004770                 SPL-TRANS-FILE-STATUS
+004780             MOVE "Y" TO SPL-EOF-SWITCH
+004790             GO TO 1000-EXIT
+004800         END-IF.
+004810         OPEN OUTPUT CHECKPOINT-FILE.
+004820         ADD 1 TO SPL-RUN-NUMBER.
+004830         ACCEPT SPL-REPORT-DATE FROM DATE YYYYMMDD.
+004840         ACCEPT SPL-REPORT-TIME FROM TIME.
+004850         MOVE SPL-REPORT-TIME TO SPL-START-CENTISECONDS.
+004860         PERFORM 1040-ASSIGN-GENERATION THRU 1040-EXIT.
+004870         PERFORM 1045-PURGE-OLD-GENERATIONS THRU 1045-EXIT.
+004880         OPEN OUTPUT PRINT-FILE.
+004890         OPEN OUTPUT EXTRACT-FILE.
+004900         PERFORM 1100-WRITE-REPORT-HEADERS THRU 1100-EXIT.
+004910         DISPLAY "----------------------------------------------".
+004920         DISPLAY "SAMPLE DAILY TRANSACTION COUNT REPORT".
+004930         DISPLAY "----------------------------------------------".
+004940         PERFORM 2100-READ-TRANS-FILE THRU 2100-EXIT.
+004950         IF SPL-RESTARTING
+004960             PERFORM 1060-SKIP-TO-RESTART-POINT THRU 1060-EXIT
+004970         END-IF.
+004980         IF NOT SPL-END-OF-FILE AND NOT TR-IS-TRAILER
+004990             MOVE TR-BRANCH-CODE TO SPL-CURRENT-BRANCH
+005000         END-IF.
+005010 1000-EXIT.
+005020         EXIT.
+005030 1005-BUILD-TRANFILE-LIST.
+005040         OPEN INPUT TRANLIST-FILE.
+005050         IF SPL-TRANLIST-FILE-OK
+005060             PERFORM 1006-LOAD-ONE-TRANLIST-ENTRY THRU 1006-EXIT
+005070                 UNTIL SPL-TRANLIST-END-OF-FILE
+005080             CLOSE TRANLIST-FILE
+005090         ELSE
+005100             ADD 1 TO SPL-TRANLIST-COUNT
+005110             MOVE "TRANFILE" TO
+005120                 SPL-TRANLIST-ENTRY(SPL-TRANLIST-COUNT)
+005130         END-IF.
+005140         MOVE 1 TO SPL-TRANLIST-CURRENT.
+005150         MOVE SPL-TRANLIST-ENTRY(SPL-TRANLIST-CURRENT)
+005160             TO SPL-TRANS-FILENAME.
+005170 1005-EXIT.
+005180         EXIT.
+005190 1006-LOAD-ONE-TRANLIST-ENTRY.
+005200         READ TRANLIST-FILE
+005210             AT END
+005220                 MOVE "Y" TO SPL-TRANLIST-EOF-SWITCH
+005230             NOT AT END
+005240                 ADD 1 TO SPL-TRANLIST-COUNT
+005250                 MOVE SPL-TRANLIST-RECORD TO
+005260                     SPL-TRANLIST-ENTRY(SPL-TRANLIST-COUNT)
+005270         END-READ.
+005280 1006-EXIT.
+005290         EXIT.
+005300 1010-BUILD-CODEPAGE-TABLES.
+005310         STRING SPL-ASCII-XLATE-PART1 SPL-ASCII-XLATE-PART2
+005320             DELIMITED BY SIZE INTO SPL-ASCII-XLATE-CHARS.
+005330         STRING SPL-EBCDIC-XLATE-PART1 SPL-EBCDIC-XLATE-PART2
+005340             DELIMITED BY SIZE INTO SPL-EBCDIC-XLATE-CHARS.
+005350  1010-EXIT.
+005360         EXIT.
+005370 1020-PARSE-RUN-PARAMETERS.
+005380         IF SPL-PARM-STRING NOT = SPACES
+005390             UNSTRING SPL-PARM-STRING DELIMITED BY ","
+005400                 INTO SPL-PARM-MAX-RECORDS
+005410                      SPL-PARM-REJECT-PCT
+005420                      SPL-PARM-REJECT-COUNT
+005430                      SPL-PARM-DRY-RUN-SWITCH
+005440                      SPL-PARM-RETENTION-GENS
+005450                      SPL-PARM-STREAM-NUMBER
+005460                      SPL-PARM-STREAM-COUNT
+005470                      SPL-PARM-VOLUME-MIN
+005480                      SPL-PARM-VOLUME-MAX
+005490                      SPL-PARM-USER-ID
+005500                      SPL-PARM-LINES-PER-PAGE
+005510             END-UNSTRING
+005520             IF NOT SPL-NO-LINES-PER-PAGE-OVERRIDE
+005530                 MOVE SPL-PARM-LINES-PER-PAGE
+005540                     TO SPL-LINES-PER-PAGE
+005550             END-IF
+005560         END-IF.
+005570 1020-EXIT.
+005580         EXIT.
+005590 1040-ASSIGN-GENERATION.
+005600         OPEN INPUT GENERATION-FILE.
+005610         IF SPL-GENERATION-FILE-OK
+005620             READ GENERATION-FILE
+005630                 AT END MOVE ZERO TO GEN-LAST-NUMBER
+005640             END-READ
+005650             CLOSE GENERATION-FILE
+005660         ELSE
+005670             MOVE ZERO TO GEN-LAST-NUMBER
+005680         END-IF.
+005690         COMPUTE SPL-GENERATION-NUMBER = GEN-LAST-NUMBER + 1.
+005700         IF NOT SPL-DRY-RUN
+005710             MOVE SPL-GENERATION-NUMBER TO GEN-LAST-NUMBER
+005720             OPEN OUTPUT GENERATION-FILE
+005730             WRITE GENERATION-RECORD
+005740             CLOSE GENERATION-FILE
+005750         END-IF.
+005760         STRING "PRINTFILE.G" SPL-GENERATION-NUMBER
+005770             DELIMITED BY SIZE INTO SPL-PRINT-FILENAME.
+005780         STRING "EXTRFILE.G" SPL-GENERATION-NUMBER
+005790             DELIMITED BY SIZE INTO SPL-EXTRACT-FILENAME.
+005800         DISPLAY "SAMPLE: GENERATION " SPL-GENERATION-NUMBER
+005810             " - " SPL-PRINT-FILENAME " " SPL-EXTRACT-FILENAME.
+005820 1040-EXIT.
+005830         EXIT.
+005840 1045-PURGE-OLD-GENERATIONS.
+005850         IF SPL-DRY-RUN OR SPL-NO-RETENTION-LIMIT
+005860             GO TO 1045-EXIT
+005870         END-IF.
+005880         COMPUTE SPL-PURGE-GENERATION =
+005890             SPL-GENERATION-NUMBER - SPL-PARM-RETENTION-GENS.
+005900         IF SPL-PURGE-GENERATION NOT > ZERO
+005910             GO TO 1045-EXIT
+005920         END-IF.
+005930         MOVE SPL-PURGE-GENERATION TO SPL-PURGE-GENERATION-NBR.
+005940         STRING "PRINTFILE.G" SPL-PURGE-GENERATION-NBR
+005950             DELIMITED BY SIZE INTO SPL-PURGE-PRINT-FILENAME.
+005960         STRING "EXTRFILE.G" SPL-PURGE-GENERATION-NBR
+005970             DELIMITED BY SIZE INTO SPL-PURGE-EXTRACT-FILENAME.
+005980         STRING SPL-PURGE-PRINT-FILENAME DELIMITED BY SPACE
+005990             ".ARCH" DELIMITED BY SIZE
+006000             INTO SPL-PURGE-ARCH-PRINT-FILENAME.
+006010         STRING SPL-PURGE-EXTRACT-FILENAME DELIMITED BY SPACE
+006020             ".ARCH" DELIMITED BY SIZE
+006030             INTO SPL-PURGE-ARCH-EXTRACT-FILENAME.
+006040         CALL "CBL_RENAME_FILE" USING SPL-PURGE-PRINT-FILENAME
+006050             SPL-PURGE-ARCH-PRINT-FILENAME
+006060             RETURNING SPL-PURGE-RETURN-CODE.
+006070         CALL "CBL_RENAME_FILE" USING SPL-PURGE-EXTRACT-FILENAME
+006080             SPL-PURGE-ARCH-EXTRACT-FILENAME
+006090             RETURNING SPL-PURGE-RETURN-CODE.
+006100 1045-EXIT.
+006110         EXIT.
+006120 1100-WRITE-REPORT-HEADERS.
+006130         ADD 1 TO SPL-PAGE-COUNT.
+006140         MOVE SPL-PAGE-COUNT TO SPL-PAGE-NO-EDIT.
+006150         MOVE SPACES TO PRINT-RECORD.
+006160         WRITE PRINT-RECORD.
+006170         STRING "SAMPLE DAILY TRANSACTION COUNT REPORT"
+006180             "   RUN DATE: " SPL-REPORT-DATE
+006190             "   RUN TIME: " SPL-REPORT-TIME
+006200             "   RUN NO: " SPL-RUN-NUMBER
+006210             "   PAGE: " SPL-PAGE-NO-EDIT
+006220             DELIMITED BY SIZE INTO PRINT-RECORD.
+006230         WRITE PRINT-RECORD.
+006240         MOVE SPACES TO PRINT-RECORD.
+006250         WRITE PRINT-RECORD.
+006260         MOVE "BR  ACCOUNT-NO   TY TRANS-AMOUNT" TO PRINT-RECORD.
+006270         WRITE PRINT-RECORD.
+006280         MOVE "--- ----------   -- ------------" TO PRINT-RECORD.
+006290         WRITE PRINT-RECORD.
+006300         MOVE ZERO TO SPL-LINE-COUNT.
+006310 1100-EXIT.
+006320         EXIT.
+006330 1150-CHECK-PAGE-BREAK.
+006340         IF SPL-LINE-COUNT >= SPL-LINES-PER-PAGE
+006350             PERFORM 1100-WRITE-REPORT-HEADERS THRU 1100-EXIT
+006360         END-IF.
+006370 1150-EXIT.
+006380         EXIT.
+006390 1050-CHECK-FOR-RESTART.
+006400         OPEN INPUT CHECKPOINT-FILE.
+006410         IF NOT SPL-CHKPT-FILE-OK
+006420             GO TO 1050-EXIT
+006430         END-IF.
+006440         PERFORM 1055-READ-LAST-CHECKPOINT THRU 1055-EXIT
+006450             UNTIL SPL-CHKPT-END-OF-FILE.
+006460         CLOSE CHECKPOINT-FILE.
+006470         IF SPL-RESTARTING
+006480             DISPLAY "SAMPLE: CHECKPOINT FOUND, COUNT SO FAR = "
+006490                 COUNT-OF-RECORDS
+006500         END-IF.
+006510 1050-EXIT.
+006520         EXIT.
+006530 1055-READ-LAST-CHECKPOINT.
+006540         READ CHECKPOINT-FILE
+006550             AT END
+006560                 MOVE "Y" TO SPL-CHKPT-EOF-SWITCH
+006570             NOT AT END
+006580                 MOVE "Y" TO SPL-RESTART-SWITCH
+006590                 MOVE CKP-COUNT TO COUNT-OF-RECORDS
+006600                 MOVE CKP-LAST-KEY TO SPL-RESTART-KEY
+006610                 MOVE CKP-BRANCH-COUNT TO SPL-BRANCH-COUNT
+006620                 MOVE CKP-AMOUNT-TOTAL TO AMOUNT-TOTAL-OF-RECORDS
+006630                 MOVE CKP-BRANCH-AMOUNT TO SPL-BRANCH-AMOUNT
+006635                 MOVE CKP-REJECT-COUNT TO SPL-REJECT-COUNT
+006640         END-READ.
+006650 1055-EXIT.
+006660         EXIT.
+006670 1060-SKIP-TO-RESTART-POINT.
+006680         PERFORM 2100-READ-TRANS-FILE THRU 2100-EXIT
+006690             UNTIL SPL-END-OF-FILE OR TR-KEY = SPL-RESTART-KEY.
+006700         IF NOT SPL-END-OF-FILE
+006710             DISPLAY "SAMPLE: RESTARTING AFTER KEY "
+006720                 SPL-RESTART-KEY
+006730             PERFORM 2100-READ-TRANS-FILE THRU 2100-EXIT
+006740         END-IF.
+006750 1060-EXIT.
+006760         EXIT.
+006770 2000-PROCESS-RECORD.
+006780         IF TR-IS-TRAILER
+006790             ADD TRL-EXPECTED-COUNT TO SPL-EXPECTED-COUNT
+006800             MOVE "Y" TO SPL-TRAILER-SWITCH
+006810         ELSE
+006820             PERFORM 2040-CHECK-STREAM-OWNERSHIP THRU 2040-EXIT
+006830             IF SPL-STREAM-OWNS-RECORD
+006840             IF TR-BRANCH-CODE NOT = SPL-CURRENT-BRANCH
+006850                 PERFORM 3000-BRANCH-BREAK THRU 3000-EXIT
+006860                 MOVE TR-BRANCH-CODE TO SPL-CURRENT-BRANCH
+006870             END-IF
+006880             ADD 1 TO COUNT-OF-RECORDS
+006890             ADD 1 TO SPL-BRANCH-COUNT
+006900             ADD TR-AMOUNT TO AMOUNT-TOTAL-OF-RECORDS
+006910             ADD TR-AMOUNT TO SPL-BRANCH-AMOUNT
+006920             DISPLAY "DETAIL   " TR-BRANCH-CODE " " TR-ACCOUNT-NO
+006930                 " " TR-RECORD-TYPE " " TR-AMOUNT
+006940             IF SPL-TRANS-RECORD-HAS-MEMO
+006950                 DISPLAY "         MEMO: " TR-MEMO-TEXT
+006960             END-IF
+006970             PERFORM 1150-CHECK-PAGE-BREAK THRU 1150-EXIT
+006980             MOVE SPACES TO PRINT-RECORD
+006990             STRING TR-BRANCH-CODE " " TR-ACCOUNT-NO "    "
+007000                 TR-RECORD-TYPE "  " TR-AMOUNT
+007010                 DELIMITED BY SIZE INTO PRINT-RECORD
+007020             IF SPL-TRANS-RECORD-HAS-MEMO
+007030                 MOVE TR-MEMO-TEXT(1:90) TO
+007040                     PRINT-RECORD(40:90)
+007050             END-IF
+007060             WRITE PRINT-RECORD
+007070             ADD 1 TO SPL-LINE-COUNT
+007080             PERFORM 2050-VALIDATE-RECORD THRU 2050-EXIT
+007090             DIVIDE COUNT-OF-RECORDS BY SPL-CHECKPOINT-INTERVAL
+007100                 GIVING SPL-CKPT-QUOTIENT
+007110                 REMAINDER SPL-CKPT-REMAINDER
+007120             IF SPL-CKPT-REMAINDER = ZERO
+007130                 PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+007140             END-IF
+007150             IF NOT SPL-NO-RECORD-LIMIT
+007160                 AND COUNT-OF-RECORDS >= SPL-PARM-MAX-RECORDS
+007170                 DISPLAY "SAMPLE: RUN PARAMETER LIMIT OF "
+007180                     SPL-PARM-MAX-RECORDS " RECORDS REACHED"
+007190                 MOVE "Y" TO SPL-EOF-SWITCH
+007200                 GO TO 2000-EXIT
+007210             END-IF
+007220             IF SPL-ABORT-THRESHOLD-EXCEEDED
+007230                 MOVE "Y" TO SPL-EOF-SWITCH
+007240                 GO TO 2000-EXIT
+007250             END-IF
+007260             END-IF
+007270         END-IF.
+007280         PERFORM 2100-READ-TRANS-FILE THRU 2100-EXIT.
+007290 2000-EXIT.
+007300         EXIT.
+007310 2040-CHECK-STREAM-OWNERSHIP.
+007320         MOVE "Y" TO SPL-STREAM-OWNERSHIP-SWITCH.
+007330         IF NOT SPL-SINGLE-STREAM
+007340             MOVE TR-BRANCH-CODE TO SPL-STREAM-BRANCH-NUM
+007350             DIVIDE SPL-STREAM-BRANCH-NUM BY SPL-PARM-STREAM-COUNT
+007360                 GIVING SPL-STREAM-QUOTIENT
+007370                 REMAINDER SPL-STREAM-REMAINDER
+007380             ADD 1 TO SPL-STREAM-REMAINDER
+007390             IF SPL-STREAM-REMAINDER NOT = SPL-PARM-STREAM-NUMBER
+007400                 MOVE "N" TO SPL-STREAM-OWNERSHIP-SWITCH
+007410             END-IF
+007420         END-IF.
+007430 2040-EXIT.
+007440         EXIT.
+007450 2050-VALIDATE-RECORD.
+007460         MOVE TR-ACCOUNT-NO(1:5) TO SPL-SUB-ARG-STRING.
+007470         MOVE COUNT-OF-RECORDS TO SPL-SUB-ARG-NUM.
+007480         MOVE TR-RECORD-TYPE TO SPL-SUB-TXN-TYPE.
+007490         MOVE SPL-PARM-USER-ID TO SPL-SUB-USER-ID.
+007500         CALL "SUB" USING SPL-SUB-ARG-STRING SPL-SUB-ARG-NUM
+007510             SPL-SUB-TXN-TYPE SPL-SUB-USER-ID
+007520             SPL-SUB-RETURN-CODE.
+007530         IF SPL-SUB-RETURN-CODE NOT = ZERO
+007540             ADD 1 TO SPL-REJECT-COUNT
+007550             PERFORM 2060-CHECK-REJECT-THRESHOLD THRU 2060-EXIT
+007560         ELSE
+007570             PERFORM 2070-WRITE-EXTRACT THRU 2070-EXIT
+007580         END-IF.
+007590 2050-EXIT.
+007600         EXIT.
+007610 2060-CHECK-REJECT-THRESHOLD.
+007620         COMPUTE SPL-REJECT-PCT-ACTUAL =
+007630             (SPL-REJECT-COUNT * 100) / COUNT-OF-RECORDS.
+007640         IF SPL-REJECT-PCT-ACTUAL > SPL-PARM-REJECT-PCT
+007650             DISPLAY "SAMPLE: ABEND - REJECT RATE "
+007660                 SPL-REJECT-PCT-ACTUAL
+007670                 "% EXCEEDS THRESHOLD OF " SPL-PARM-REJECT-PCT "%"
+007680             MOVE "Y" TO SPL-ABORT-SWITCH
+007690             GO TO 2060-EXIT
+007700         END-IF.
+007710         IF NOT SPL-NO-REJECT-COUNT-LIMIT
+007720             AND SPL-REJECT-COUNT >= SPL-PARM-REJECT-COUNT
+007730             DISPLAY "SAMPLE: ABEND - REJECT COUNT "
+007740                 SPL-REJECT-COUNT
+007750                 " EXCEEDS THRESHOLD OF " SPL-PARM-REJECT-COUNT
+007760             MOVE "Y" TO SPL-ABORT-SWITCH
+007770         END-IF.
+007780 2060-EXIT.
+007790         EXIT.
+007800 2070-WRITE-EXTRACT.
+007810         MOVE TR-BRANCH-CODE TO EXT-BRANCH-CODE.
+007820         MOVE TR-ACCOUNT-NO TO EXT-ACCOUNT-NO.
+007830         MOVE TR-RECORD-TYPE TO EXT-RECORD-TYPE.
+007840         MOVE TR-TRANS-DATE TO EXT-TRANS-DATE.
+007850         MOVE TR-AMOUNT TO EXT-AMOUNT.
+007860         MOVE SPL-REPORT-DATE TO EXT-RUN-DATE.
+007870         MOVE SPL-REPORT-TIME TO EXT-RUN-TIME.
+007880         IF NOT SPL-DRY-RUN
+007890             WRITE EXTRACT-RECORD
+007900         END-IF.
+007910 2070-EXIT.
+007920         EXIT.
+007930 2100-READ-TRANS-FILE.
+007940         READ TRANS-FILE
+007950             AT END PERFORM 2110-ADVANCE-TO-NEXT-TRANFILE
+007960                        THRU 2110-EXIT
+007970         END-READ.
+007980         IF NOT SPL-END-OF-FILE
+007990             PERFORM 2150-DETECT-AND-CONVERT-CODEPAGE THRU
+008000                 2150-EXIT
+008010         END-IF.
+008020 2100-EXIT.
+008030         EXIT.
+008040 2110-ADVANCE-TO-NEXT-TRANFILE.
+008050         IF SPL-TRANLIST-CURRENT >= SPL-TRANLIST-COUNT
+008060             MOVE "Y" TO SPL-EOF-SWITCH
+008070             GO TO 2110-EXIT
+008080         END-IF.
+008090         CLOSE TRANS-FILE.
+008100         ADD 1 TO SPL-TRANLIST-CURRENT.
+008110         MOVE SPL-TRANLIST-ENTRY(SPL-TRANLIST-CURRENT)
+008120             TO SPL-TRANS-FILENAME.
+008130         OPEN INPUT TRANS-FILE.
+008140         IF NOT SPL-TRANS-FILE-OK
+008150             DISPLAY "SAMPLE: UNABLE TO OPEN " SPL-TRANS-FILENAME
+008160                 ", STATUS = " SPL-TRANS-FILE-STATUS
+008170             MOVE "Y" TO SPL-EOF-SWITCH
+008180             GO TO 2110-EXIT
+008190         END-IF.
+008200         DISPLAY "SAMPLE: CONTINUING INPUT FROM "
+008210             SPL-TRANS-FILENAME.
+008220         READ TRANS-FILE
+008230             AT END PERFORM 2110-ADVANCE-TO-NEXT-TRANFILE
+008240                        THRU 2110-EXIT
+008250         END-READ.
+008260 2110-EXIT.
+008270         EXIT.
+008280 2150-DETECT-AND-CONVERT-CODEPAGE.
+008290         IF NOT SPL-CODEPAGE-CHECKED
+008300             MOVE TRANS-RECORD(1:1) TO SPL-DETECT-BYTE
+008310             IF SPL-DETECT-IS-EBCDIC-DIGIT
+008320                 SET SPL-EBCDIC-INPUT TO TRUE
+008330                 DISPLAY "SAMPLE: EBCDIC-ENCODED TRANFILE "
+008340                     "DETECTED - CONVERTING TO ASCII ON THE FLY"
+008350             END-IF
+008360             SET SPL-CODEPAGE-CHECKED TO TRUE
+008370         END-IF.
+008380         IF SPL-EBCDIC-INPUT
+008390             INSPECT TRANS-RECORD CONVERTING
+008400                 SPL-EBCDIC-XLATE-CHARS TO SPL-ASCII-XLATE-CHARS
+008410         END-IF.
+008420 2150-EXIT.
+008430         EXIT.
+008440 2200-WRITE-CHECKPOINT.
+008450         MOVE COUNT-OF-RECORDS TO CKP-COUNT.
+008460         MOVE TR-KEY TO CKP-LAST-KEY.
+008470         MOVE SPL-BRANCH-COUNT TO CKP-BRANCH-COUNT.
+008480         MOVE SPL-REPORT-DATE TO CKP-RUN-DATE.
+008490         MOVE SPL-REPORT-TIME TO CKP-RUN-TIME.
+008500         MOVE AMOUNT-TOTAL-OF-RECORDS TO CKP-AMOUNT-TOTAL.
+008510         MOVE SPL-BRANCH-AMOUNT TO CKP-BRANCH-AMOUNT.
+008515         MOVE SPL-REJECT-COUNT TO CKP-REJECT-COUNT.
+008520         IF NOT SPL-DRY-RUN
+008530             WRITE CHECKPOINT-RECORD
+008540         END-IF.
+008550         DISPLAY "SAMPLE: PROGRESS - " COUNT-OF-RECORDS
+008560             " RECORDS PROCESSED".
+008570 2200-EXIT.
+008580         EXIT.
+008590 3000-BRANCH-BREAK.
+008600         IF SPL-BRANCH-COUNT = ZERO
+008610             GO TO 3000-EXIT
+008620         END-IF.
+008630         DISPLAY "SUBTOTAL BRANCH " SPL-CURRENT-BRANCH " COUNT = "
+008640             SPL-BRANCH-COUNT " AMOUNT = " SPL-BRANCH-AMOUNT.
+008650         PERFORM 1150-CHECK-PAGE-BREAK THRU 1150-EXIT.
+008660         MOVE SPACES TO PRINT-RECORD.
+008670         MOVE SPL-BRANCH-COUNT TO SPL-BRANCH-COUNT-EDIT.
+008680         MOVE SPL-BRANCH-AMOUNT TO SPL-BRANCH-AMOUNT-EDIT.
+008690         STRING "SUBTOTAL BRANCH " SPL-CURRENT-BRANCH " COUNT = "
+008700             SPL-BRANCH-COUNT-EDIT "  AMOUNT = "
+008710             SPL-BRANCH-AMOUNT-EDIT DELIMITED BY SIZE
+008720             INTO PRINT-RECORD.
+008730         WRITE PRINT-RECORD.
+008735         ADD 1 TO SPL-LINE-COUNT.
+008736         PERFORM 3050-RECORD-BRANCH-TOTAL THRU 3050-EXIT.
+008737         MOVE ZERO TO SPL-BRANCH-COUNT.
+008738         MOVE ZERO TO SPL-BRANCH-AMOUNT.
+008739 3000-EXIT.
+008740         EXIT.
+008742 3050-RECORD-BRANCH-TOTAL.
+008744         IF SPL-BRANCH-ENTRY-COUNT < 20
+008746             ADD 1 TO SPL-BRANCH-ENTRY-COUNT
+008748             SET CTL-BRANCH-IDX TO SPL-BRANCH-ENTRY-COUNT
+008750             MOVE SPL-CURRENT-BRANCH
+008752                 TO CTL-BRANCH-CODE(CTL-BRANCH-IDX)
+008754             MOVE SPL-BRANCH-COUNT
+008756                 TO CTL-BRANCH-RECORD-COUNT(CTL-BRANCH-IDX)
+008758         END-IF.
+008760 3050-EXIT.
+008762         EXIT.
+008790 8000-TERMINATE.
+008800         IF SPL-TRANS-FILE-OK OR SPL-TRANS-FILE-EOF
+008810             CLOSE TRANS-FILE
+008820             CLOSE CHECKPOINT-FILE
+008830         END-IF.
+008840         DISPLAY "----------------------------------------------".
+008850         DISPLAY "GRAND TOTAL RECORD COUNT = " COUNT-OF-RECORDS.
+008860         DISPLAY "GRAND TOTAL AMOUNT = " AMOUNT-TOTAL-OF-RECORDS.
+008870         PERFORM 1150-CHECK-PAGE-BREAK THRU 1150-EXIT.
+008880         MOVE SPACES TO PRINT-RECORD.
+008890         MOVE COUNT-OF-RECORDS TO SPL-GRAND-TOTAL-EDIT.
+008900         MOVE AMOUNT-TOTAL-OF-RECORDS TO SPL-GRAND-AMOUNT-EDIT.
+008910         STRING "GRAND TOTAL RECORD COUNT = " SPL-GRAND-TOTAL-EDIT
+008920             "  AMOUNT = " SPL-GRAND-AMOUNT-EDIT
+008930             DELIMITED BY SIZE INTO PRINT-RECORD.
+008940         WRITE PRINT-RECORD.
+008950         PERFORM 8280-CHECK-VOLUME-ALERT THRU 8280-EXIT.
+008960         PERFORM 8100-RECONCILE THRU 8100-EXIT.
+008970         PERFORM 8200-WRITE-LEDGER THRU 8200-EXIT.
+008980         CLOSE PRINT-FILE.
+008990         CLOSE EXTRACT-FILE.
+009000         PERFORM 8300-SET-RETURN-CODE THRU 8300-EXIT.
+009010         PERFORM 8250-COMPUTE-ELAPSED-TIME THRU 8250-EXIT.
+009020         DISPLAY "SAMPLE: JOB COMPLETE - " COUNT-OF-RECORDS
+009030             " RECORDS PROCESSED, RETURN CODE " RETURN-CODE.
+009040         DISPLAY "SAMPLE: ELAPSED TIME = "
+009050             SPL-ELAPSED-SECONDS-EDIT " SECONDS, "
+009060             SPL-RECORDS-PER-SEC-EDIT " RECORDS/SECOND".
+009070 8000-EXIT.
+009080         EXIT.
+009090 8280-CHECK-VOLUME-ALERT.
+009100         IF NOT SPL-NO-VOLUME-MIN
+009110             AND COUNT-OF-RECORDS < SPL-PARM-VOLUME-MIN
+009120             DISPLAY "SAMPLE: ALERT - VOLUME " COUNT-OF-RECORDS
+009130                 " IS BELOW EXPECTED MINIMUM "
+009140                 SPL-PARM-VOLUME-MIN
+009150             MOVE "Y" TO SPL-VOLUME-ALERT-SWITCH
+009160         END-IF.
+009170         IF NOT SPL-NO-VOLUME-MAX
+009180             AND COUNT-OF-RECORDS > SPL-PARM-VOLUME-MAX
+009190             DISPLAY "SAMPLE: ALERT - VOLUME " COUNT-OF-RECORDS
+009200                 " IS ABOVE EXPECTED MAXIMUM "
+009210                 SPL-PARM-VOLUME-MAX
+009220             MOVE "Y" TO SPL-VOLUME-ALERT-SWITCH
+009230         END-IF.
+009240 8280-EXIT.
+009250         EXIT.
+009260 8250-COMPUTE-ELAPSED-TIME.
+009270         ACCEPT SPL-JOB-END-TIME FROM TIME.
+009280         MOVE SPL-JOB-END-TIME TO SPL-END-CENTISECONDS.
+009290         COMPUTE SPL-ELAPSED-CENTISECONDS =
+009300             SPL-END-CENTISECONDS - SPL-START-CENTISECONDS.
+009310         IF SPL-ELAPSED-CENTISECONDS < ZERO
+009320             ADD 8640000 TO SPL-ELAPSED-CENTISECONDS
+009330         END-IF.
+009340         COMPUTE SPL-ELAPSED-SECONDS =
+009350             SPL-ELAPSED-CENTISECONDS / 100.
+009360         MOVE SPL-ELAPSED-SECONDS TO SPL-ELAPSED-SECONDS-EDIT.
+009370         IF SPL-ELAPSED-SECONDS = ZERO
+009380             MOVE COUNT-OF-RECORDS TO SPL-RECORDS-PER-SECOND
+009390         ELSE
+009400             COMPUTE SPL-RECORDS-PER-SECOND ROUNDED =
+009410                 COUNT-OF-RECORDS / SPL-ELAPSED-SECONDS
+009420         END-IF.
+009430         MOVE SPL-RECORDS-PER-SECOND TO SPL-RECORDS-PER-SEC-EDIT.
+009440 8250-EXIT.
+009450         EXIT.
+009460 8300-SET-RETURN-CODE.
+009470         IF SPL-ABORT-THRESHOLD-EXCEEDED
+009480             MOVE 16 TO RETURN-CODE
+009490             GO TO 8300-EXIT
+009500         END-IF.
+009510         IF SPL-RECONCILE-FAILED
+009520             MOVE 8 TO RETURN-CODE
+009530             GO TO 8300-EXIT
+009540         END-IF.
+009550         IF SPL-RECONCILE-UNKNOWN OR SPL-VOLUME-ALERT
+009560             MOVE 4 TO RETURN-CODE
+009570             GO TO 8300-EXIT
+009580         END-IF.
+009590         MOVE ZERO TO RETURN-CODE.
+009600 8300-EXIT.
+009610         EXIT.
+009620 8100-RECONCILE.
+009630         IF NOT SPL-SINGLE-STREAM
+009640             DISPLAY "RECONCILIATION: PARTIAL, STREAM "
+009650                 SPL-PARM-STREAM-NUMBER " OF "
+009660                 SPL-PARM-STREAM-COUNT
+009670                 " -- NOT RECONCILED AGAINST FULL-FILE TOTAL"
+009680             MOVE "N" TO SPL-RECONCILE-STATUS
+009690             GO TO 8100-EXIT
+009700         END-IF.
+009710         IF NOT SPL-TRAILER-RECEIVED
+009720             DISPLAY "RECONCILIATION: NO TRAILER RECORD RECEIVED"
+009730             DISPLAY "EXPECTED COUNT NOT VERIFIED"
+009740             MOVE "U" TO SPL-RECONCILE-STATUS
+009750             GO TO 8100-EXIT
+009760         END-IF.
+009770         IF COUNT-OF-RECORDS = SPL-EXPECTED-COUNT
+009780             DISPLAY "RECONCILIATION: PASSED, EXPECTED "
+009790                 SPL-EXPECTED-COUNT " MATCHES " COUNT-OF-RECORDS
+009800             MOVE "P" TO SPL-RECONCILE-STATUS
+009810         ELSE
+009820             DISPLAY "RECONCILIATION: MISMATCH, EXPECTED "
+009830                 SPL-EXPECTED-COUNT " COUNTED " COUNT-OF-RECORDS
+009840             MOVE "F" TO SPL-RECONCILE-STATUS
+009850         END-IF.
+009860 8100-EXIT.
+009870         EXIT.
+009880 8200-WRITE-LEDGER.
+009890         MOVE ZERO TO CTL-RECORD-COUNT.
+009900         MOVE SPL-REPORT-DATE TO CTL-RUN-DATE.
+009910         MOVE SPL-REPORT-TIME TO CTL-RUN-TIME.
+009915         PERFORM 8210-SET-LEDGER-RUN-ID THRU 8210-EXIT.
+009930         MOVE COUNT-OF-RECORDS TO CTL-RECORD-COUNT.
+009940         MOVE AMOUNT-TOTAL-OF-RECORDS TO CTL-AMOUNT-TOTAL.
+009950         MOVE SPL-RECONCILE-STATUS TO CTL-RECONCILE-STATUS.
+009960         MOVE "O" TO CTL-ENTRY-TYPE.
+009965         MOVE SPL-REJECT-COUNT TO CTL-EXCEPTION-COUNT.
+009970         IF SPL-DRY-RUN
+009980             GO TO 8200-EXIT
+009990         END-IF.
+010000         PERFORM 8150-ACQUIRE-LEDGER-LOCK THRU 8150-EXIT.
+010010         OPEN EXTEND LEDGER-FILE.
+010020         IF NOT SPL-LEDGER-FILE-OK
+010030             OPEN OUTPUT LEDGER-FILE
+010040         END-IF.
+010050         WRITE LEDGER-RECORD FROM CTL-TOTAL-RECORD.
+010060         CLOSE LEDGER-FILE.
+010070         PERFORM 8160-RELEASE-LEDGER-LOCK THRU 8160-EXIT.
+010080 8200-EXIT.
+010090         EXIT.
+010091 8210-SET-LEDGER-RUN-ID.
+010092         IF SPL-SINGLE-STREAM
+010093             MOVE "SAMPLE" TO CTL-RUN-ID
+010094         ELSE
+010095             MOVE SPACES TO SPL-STREAM-RUN-ID
+010096             STRING "STRM" SPL-PARM-STREAM-NUMBER
+010097                 DELIMITED BY SIZE INTO SPL-STREAM-RUN-ID
+010098             MOVE SPL-STREAM-RUN-ID TO CTL-RUN-ID
+010099         END-IF.
+010101 8210-EXIT.
+010102         EXIT.
+010100 8150-ACQUIRE-LEDGER-LOCK.
+010110         MOVE "N" TO SPL-LOCK-ACQUIRED-SWITCH.
+010120         MOVE ZERO TO SPL-LOCK-RETRY-COUNT.
+010130         PERFORM 8155-TRY-LEDGER-LOCK THRU 8155-EXIT
+010140             UNTIL SPL-LOCK-ACQUIRED
+010150             OR SPL-LOCK-RETRY-COUNT >= SPL-LOCK-MAX-RETRIES.
+010160         IF NOT SPL-LOCK-ACQUIRED
+010170             DISPLAY "SAMPLE: TIMED OUT WAITING FOR LEDGER LOCK"
+010180             DISPLAY "SAMPLE: WRITING LEDGER ENTRY UNPROTECTED"
+010190         END-IF.
+010200 8150-EXIT.
+010210         EXIT.
+010220 8155-TRY-LEDGER-LOCK.
+010230         OPEN INPUT LEDGER-LOCK-FILE.
+010240         IF SPL-LOCK-FILE-OK
+010250             CLOSE LEDGER-LOCK-FILE
+010260             ADD 1 TO SPL-LOCK-RETRY-COUNT
+010270             CALL "SYSTEM" USING SPL-LOCK-SLEEP-CMD
+010280         ELSE
+010290             OPEN OUTPUT LEDGER-LOCK-FILE
+010300             MOVE SPL-PARM-STREAM-NUMBER TO LOK-HOLDER-RUN-ID
+010310             MOVE SPL-REPORT-DATE TO LOK-HOLDER-DATE
+010320             MOVE SPL-REPORT-TIME TO LOK-HOLDER-TIME
+010330             WRITE LEDGER-LOCK-RECORD
+010340             CLOSE LEDGER-LOCK-FILE
+010350             SET SPL-LOCK-ACQUIRED TO TRUE
+010360         END-IF.
+010370 8155-EXIT.
+010380         EXIT.
+010390 8160-RELEASE-LEDGER-LOCK.
+010400         IF SPL-LOCK-ACQUIRED
+010410             CALL "CBL_DELETE_FILE" USING SPL-LOCK-FILENAME
+010420                 RETURNING SPL-LOCK-DELETE-RC
+010430         END-IF.
+010440 8160-EXIT.
+010450         EXIT.
