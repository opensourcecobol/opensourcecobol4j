@@ -0,0 +1,234 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 BALRPT.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               08/09/2026.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ORIGINAL PROGRAM. READS LEDGERFILE CONTROL-
+000220*                  BROKEN BY CTL-RUN-DATE AND, FOR ANY DATE WHERE
+000230*                  SAMPLE WAS RUN MORE THAN ONCE (A RERUN), PRINTS
+000240*                  EACH RUN'S RECORD COUNT AND AMOUNT TOTAL
+000250*                  AGAINST THAT DATE'S FIRST ORIGINAL RUN AND
+000260*                  FLAGS WHETHER THEY BALANCE, SO A RERUN THAT
+000270*                  PRODUCED A DIFFERENT TOTAL THAN THE FIRST PASS
+000280*                  GETS CAUGHT INSTEAD OF JUST SITTING UNNOTICED
+000290*                  IN THE LEDGER. REVERSAL ENTRIES FROM THE
+000300*                  BACKOUT PROGRAM ARE LISTED FOR CONTEXT BUT ARE
+000310*                  NOT THEMSELVES COMPARED AGAINST THE BASELINE.
+000312*  08/09/2026 DCG  A MULTI-STREAM RUN WRITES ONE LEDGER ENTRY PER
+000313*                  STREAM FOR THE SAME DATE, EACH STAMPED WITH
+000314*                  ITS OWN CTL-RUN-ID (STRM001, STRM002, ...)
+000315*                  INSTEAD OF ONE COMBINED "SAMPLE" ENTRY.  A
+000316*                  SINGLE BASELINE PER DATE WAS COMPARING EACH
+000317*                  STREAM'S PARTIAL COUNT AGAINST WHICHEVER
+000318*                  STREAM HAPPENED TO POST FIRST AND FLAGGING
+000319*                  EVERY OTHER STREAM AS A MISMATCH, SINCE THEIR
+000320*                  COUNTS NEVER AGREE WITH EACH OTHER.  THE
+000321*                  BASELINE IS NOW KEPT PER CTL-RUN-ID, SO EACH
+000322*                  STREAM (OR A SINGLE-STREAM "SAMPLE" RUN) IS
+000323*                  ONLY EVER COMPARED AGAINST ITS OWN EARLIER
+000324*                  RUN FOR THAT DATE.
+000325*---------------------------------------------------------------
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.
+000360         LINUX.
+000370 OBJECT-COMPUTER.
+000380         LINUX.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410         SELECT LEDGER-FILE ASSIGN TO "LEDGERFILE"
+000420             ORGANIZATION IS LINE SEQUENTIAL
+000430             FILE STATUS IS BAL-LEDGER-FILE-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  LEDGER-FILE.
+000470 01  LEDGER-RECORD               PIC X(297).
+000480 WORKING-STORAGE SECTION.
+000490     COPY CTLTOTAL.
+000500 01  BAL-FILE-STATUS-VALUES.
+000510         05  BAL-LEDGER-FILE-STATUS  PIC X(02).
+000520             88  BAL-LEDGER-FILE-OK      VALUE "00".
+000530 01  BAL-SWITCHES.
+000540         05  BAL-EOF-SWITCH          PIC X(01) VALUE "N".
+000550             88  BAL-END-OF-FILE         VALUE "Y".
+000560         05  BAL-RUNID-FOUND-SWITCH  PIC X(01) VALUE "N".
+000570             88  BAL-RUNID-FOUND         VALUE "Y".
+000572         05  BAL-DATE-RERUN-SWITCH   PIC X(01) VALUE "N".
+000574             88  BAL-DATE-HAS-RERUN      VALUE "Y".
+000580 01  BAL-CONTROL-BREAK-FIELDS.
+000590         05  BAL-CURRENT-DATE        PIC 9(08) VALUE ZERO.
+000600         05  BAL-DATE-RUN-COUNT      PIC 9(05) COMP VALUE ZERO.
+000610         05  BAL-DATE-MISMATCH-COUNT PIC 9(05) COMP VALUE ZERO.
+000620 01  BAL-RUNID-TABLE.
+000622         05  BAL-RUNID-COUNT         PIC 9(05) COMP VALUE ZERO.
+000624         05  BAL-RUNID-ENTRY OCCURS 50 TIMES
+000626                 INDEXED BY BAL-RUNID-IDX.
+000628             10  BAL-RUNID-VALUE         PIC X(08).
+000630             10  BAL-RUNID-RECORD-COUNT  PIC S9(09).
+000640             10  BAL-RUNID-AMOUNT-TOTAL  PIC S9(09)V99 COMP-3.
+000660 01  BAL-GRAND-FIELDS.
+000670         05  BAL-GRAND-DATE-COUNT    PIC 9(05) COMP VALUE ZERO.
+000680         05  BAL-GRAND-RERUN-COUNT   PIC 9(05) COMP VALUE ZERO.
+000690         05  BAL-GRAND-MISMATCH-COUNT PIC 9(05) COMP VALUE ZERO.
+000700 01  BAL-EDIT-FIELDS.
+000710         05  BAL-RECORD-COUNT-EDIT   PIC -(8)9.
+000720         05  BAL-AMOUNT-TOTAL-EDIT   PIC -(8)9.99.
+000730         05  BAL-COUNT-DELTA-EDIT    PIC -(8)9.
+000740         05  BAL-AMOUNT-DELTA-EDIT   PIC -(8)9.99.
+000750 01  BAL-DELTA-FIELDS.
+000760         05  BAL-COUNT-DELTA         PIC S9(09) VALUE ZERO.
+000770         05  BAL-AMOUNT-DELTA        PIC S9(09)V99 COMP-3
+000780                                          VALUE ZERO.
+000790 PROCEDURE DIVISION.
+000800 0000-MAINLINE.
+000810         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000820         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000830             UNTIL BAL-END-OF-FILE.
+000840         PERFORM 3000-DATE-BREAK THRU 3000-EXIT.
+000850         PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000860         STOP RUN.
+000870 1000-INITIALIZE.
+000880         DISPLAY "BALRPT: JOB STARTING".
+000890         DISPLAY "----------------------------------------------".
+000900         DISPLAY "LEDGER BALANCING REPORT -- RERUNS BY RUN DATE".
+000910         DISPLAY "----------------------------------------------".
+000920         OPEN INPUT LEDGER-FILE.
+000930         IF NOT BAL-LEDGER-FILE-OK
+000940             DISPLAY "BALRPT: CANNOT OPEN LEDGERFILE, STATUS = "
+000950                 BAL-LEDGER-FILE-STATUS
+000960             MOVE "Y" TO BAL-EOF-SWITCH
+000970             GO TO 1000-EXIT
+000980         END-IF.
+000990         PERFORM 2100-READ-LEDGER-FILE THRU 2100-EXIT.
+001000         IF NOT BAL-END-OF-FILE
+001010             MOVE CTL-RUN-DATE TO BAL-CURRENT-DATE
+001020         END-IF.
+001030 1000-EXIT.
+001040         EXIT.
+001050 2000-PROCESS-RECORD.
+001060         IF CTL-RUN-DATE NOT = BAL-CURRENT-DATE
+001070             PERFORM 3000-DATE-BREAK THRU 3000-EXIT
+001080             MOVE CTL-RUN-DATE TO BAL-CURRENT-DATE
+001090         END-IF.
+001100         IF CTL-ENTRY-ORIGINAL
+001110             PERFORM 2200-COMPARE-ORIGINAL-RUN THRU 2200-EXIT
+001120         ELSE
+001130             PERFORM 2300-LIST-REVERSAL-RUN THRU 2300-EXIT
+001140         END-IF.
+001150         PERFORM 2100-READ-LEDGER-FILE THRU 2100-EXIT.
+001160 2000-EXIT.
+001170         EXIT.
+001180 2100-READ-LEDGER-FILE.
+001190         READ LEDGER-FILE INTO CTL-TOTAL-RECORD
+001200             AT END MOVE "Y" TO BAL-EOF-SWITCH
+001210         END-READ.
+001220 2100-EXIT.
+001230         EXIT.
+001240 2200-COMPARE-ORIGINAL-RUN.
+001250         ADD 1 TO BAL-DATE-RUN-COUNT.
+001260         MOVE CTL-RECORD-COUNT TO BAL-RECORD-COUNT-EDIT.
+001270         MOVE CTL-AMOUNT-TOTAL TO BAL-AMOUNT-TOTAL-EDIT.
+001275         PERFORM 2210-FIND-RUNID-ENTRY THRU 2210-EXIT.
+001280         IF NOT BAL-RUNID-FOUND
+001285             PERFORM 2220-ADD-RUNID-ENTRY THRU 2220-EXIT
+001290             DISPLAY "  RUN " CTL-RUN-TIME " ID " CTL-RUN-ID
+001300                 " COUNT " BAL-RECORD-COUNT-EDIT " AMOUNT "
+001310                 BAL-AMOUNT-TOTAL-EDIT " -- BASELINE"
+001350             GO TO 2200-EXIT
+001360         END-IF.
+001365         SET BAL-DATE-HAS-RERUN TO TRUE.
+001370         COMPUTE BAL-COUNT-DELTA = CTL-RECORD-COUNT
+001375             - BAL-RUNID-RECORD-COUNT(BAL-RUNID-IDX).
+001390         COMPUTE BAL-AMOUNT-DELTA = CTL-AMOUNT-TOTAL
+001395             - BAL-RUNID-AMOUNT-TOTAL(BAL-RUNID-IDX).
+001410         MOVE BAL-COUNT-DELTA TO BAL-COUNT-DELTA-EDIT.
+001420         MOVE BAL-AMOUNT-DELTA TO BAL-AMOUNT-DELTA-EDIT.
+001430         IF BAL-COUNT-DELTA = ZERO AND BAL-AMOUNT-DELTA = ZERO
+001440             DISPLAY "  RUN " CTL-RUN-TIME " ID " CTL-RUN-ID
+001450                 " COUNT " BAL-RECORD-COUNT-EDIT " AMOUNT "
+001460                 BAL-AMOUNT-TOTAL-EDIT " -- BALANCES"
+001470         ELSE
+001480             DISPLAY "  RUN " CTL-RUN-TIME " ID " CTL-RUN-ID
+001490                 " COUNT " BAL-RECORD-COUNT-EDIT " AMOUNT "
+001500                 BAL-AMOUNT-TOTAL-EDIT " -- MISMATCH"
+001510             DISPLAY "    COUNT DELTA " BAL-COUNT-DELTA-EDIT
+001520                 " AMOUNT DELTA " BAL-AMOUNT-DELTA-EDIT
+001530             ADD 1 TO BAL-DATE-MISMATCH-COUNT
+001540             ADD 1 TO BAL-GRAND-MISMATCH-COUNT
+001550         END-IF.
+001560 2200-EXIT.
+001570         EXIT.
+001572 2210-FIND-RUNID-ENTRY.
+001574         MOVE "N" TO BAL-RUNID-FOUND-SWITCH.
+001576         IF BAL-RUNID-COUNT > ZERO
+001578             SET BAL-RUNID-IDX TO 1
+001580             SEARCH BAL-RUNID-ENTRY
+001582                 AT END
+001584                     CONTINUE
+001586                 WHEN BAL-RUNID-VALUE(BAL-RUNID-IDX) = CTL-RUN-ID
+001588                     SET BAL-RUNID-FOUND TO TRUE
+001590             END-SEARCH
+001592         END-IF.
+001594 2210-EXIT.
+001596         EXIT.
+001598 2220-ADD-RUNID-ENTRY.
+001600         IF BAL-RUNID-COUNT < 50
+001602             ADD 1 TO BAL-RUNID-COUNT
+001604             SET BAL-RUNID-IDX TO BAL-RUNID-COUNT
+001606             MOVE CTL-RUN-ID TO BAL-RUNID-VALUE(BAL-RUNID-IDX)
+001608             MOVE CTL-RECORD-COUNT
+001610                 TO BAL-RUNID-RECORD-COUNT(BAL-RUNID-IDX)
+001612             MOVE CTL-AMOUNT-TOTAL
+001614                 TO BAL-RUNID-AMOUNT-TOTAL(BAL-RUNID-IDX)
+001616         END-IF.
+001618 2220-EXIT.
+001620         EXIT.
+001580 2300-LIST-REVERSAL-RUN.
+001590         MOVE CTL-RECORD-COUNT TO BAL-RECORD-COUNT-EDIT.
+001600         MOVE CTL-AMOUNT-TOTAL TO BAL-AMOUNT-TOTAL-EDIT.
+001610         DISPLAY "  RUN " CTL-RUN-TIME " COUNT "
+001620             BAL-RECORD-COUNT-EDIT " AMOUNT "
+001630             BAL-AMOUNT-TOTAL-EDIT " -- REVERSAL, NOT COMPARED".
+001640 2300-EXIT.
+001650         EXIT.
+001660 3000-DATE-BREAK.
+001670         IF BAL-DATE-RUN-COUNT = ZERO
+001680             GO TO 3000-EXIT
+001690         END-IF.
+001700         ADD 1 TO BAL-GRAND-DATE-COUNT.
+001710         DISPLAY "DATE " BAL-CURRENT-DATE " -- "
+001720             BAL-DATE-RUN-COUNT " ORIGINAL RUN(S), "
+001722             BAL-RUNID-COUNT " DISTINCT RUN ID(S)".
+001730         IF BAL-DATE-HAS-RERUN
+001740             ADD 1 TO BAL-GRAND-RERUN-COUNT
+001750             IF BAL-DATE-MISMATCH-COUNT = ZERO
+001760                 DISPLAY "  ALL RERUNS FOR THIS DATE BALANCE"
+001770             ELSE
+001780                 DISPLAY "  " BAL-DATE-MISMATCH-COUNT
+001790                     " RERUN(S) DID NOT BALANCE FOR THIS DATE"
+001800             END-IF
+001810         END-IF.
+001820         MOVE ZERO TO BAL-DATE-RUN-COUNT.
+001830         MOVE ZERO TO BAL-DATE-MISMATCH-COUNT.
+001832         MOVE ZERO TO BAL-RUNID-COUNT.
+001834         MOVE "N" TO BAL-DATE-RERUN-SWITCH.
+001850 3000-EXIT.
+001860         EXIT.
+001870 8000-TERMINATE.
+001880         IF BAL-LEDGER-FILE-OK OR BAL-EOF-SWITCH = "Y"
+001890             CLOSE LEDGER-FILE
+001900         END-IF.
+001910         DISPLAY "----------------------------------------------".
+001920         DISPLAY "DATES REVIEWED       = " BAL-GRAND-DATE-COUNT.
+001930         DISPLAY "DATES WITH RERUNS     = " BAL-GRAND-RERUN-COUNT.
+001940         DISPLAY "TOTAL MISMATCHES      = "
+001950             BAL-GRAND-MISMATCH-COUNT.
+001960         DISPLAY "BALRPT: JOB COMPLETE".
+001970 8000-EXIT.
+001980         EXIT.
