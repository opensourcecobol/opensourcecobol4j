@@ -0,0 +1,218 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 CTLAPI.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               08/09/2026.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ORIGINAL PROGRAM. A READ-ONLY REQUEST/
+000220*                  RESPONSE FRONT END OVER LEDGERFILE, THE SAME
+000230*                  CONTROL-TOTAL DATA HISTINQ ALREADY SERVES TO
+000240*                  AN OPERATOR'S CONSOLE MENU -- CTLAPI SERVES IT
+000250*                  TO A PROGRAM INSTEAD. EACH LINE OF APIREQ IS
+000260*                  ONE QUERY, EITHER AN 8-DIGIT RUN DATE OR THE
+000270*                  KEYWORD ALL; FOR EACH ONE, CTLAPI WRITES ONE
+000280*                  JSON RESPONSE LINE PER MATCHING LEDGERFILE
+000290*                  ENTRY FOLLOWED BY A JSON SUMMARY LINE, TO
+000300*                  APIRESP, USING THE SAME JSON-BUILDING STYLE
+000310*                  LEDGEXP ALREADY USES FOR LEDGJSON. LEDGERFILE
+000320*                  IS ONLY EVER OPENED INPUT HERE, NEVER OUTPUT
+000330*                  OR EXTEND, SO A CALLER CANNOT USE THIS
+000340*                  PROGRAM TO CHANGE A SINGLE BYTE OF IT.
+000350*---------------------------------------------------------------
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER.
+000390         LINUX.
+000400 OBJECT-COMPUTER.
+000410         LINUX.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440         SELECT REQUEST-FILE ASSIGN TO "APIREQ"
+000450             ORGANIZATION IS LINE SEQUENTIAL
+000460             FILE STATUS IS API-REQUEST-FILE-STATUS.
+000470         SELECT LEDGER-FILE ASSIGN TO "LEDGERFILE"
+000480             ORGANIZATION IS LINE SEQUENTIAL
+000490             FILE STATUS IS API-LEDGER-FILE-STATUS.
+000500         SELECT RESPONSE-FILE ASSIGN TO "APIRESP"
+000510             ORGANIZATION IS LINE SEQUENTIAL
+000520             FILE STATUS IS API-RESPONSE-FILE-STATUS.
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  REQUEST-FILE.
+000560 01  REQUEST-RECORD              PIC X(08).
+000570 FD  LEDGER-FILE.
+000580 01  LEDGER-RECORD               PIC X(297).
+000590 FD  RESPONSE-FILE.
+000600 01  RESPONSE-RECORD             PIC X(256).
+000610 WORKING-STORAGE SECTION.
+000620     COPY CTLTOTAL.
+000630 01  API-FILE-STATUS-VALUES.
+000640         05  API-REQUEST-FILE-STATUS  PIC X(02).
+000650             88  API-REQUEST-FILE-OK       VALUE "00".
+000660         05  API-LEDGER-FILE-STATUS   PIC X(02).
+000670             88  API-LEDGER-FILE-OK        VALUE "00".
+000680         05  API-RESPONSE-FILE-STATUS PIC X(02).
+000690             88  API-RESPONSE-FILE-OK      VALUE "00".
+000700 01  API-SWITCHES.
+000710         05  API-REQUEST-EOF-SWITCH   PIC X(01) VALUE "N".
+000720             88  API-REQUEST-AT-END       VALUE "Y".
+000730         05  API-LEDGER-EOF-SWITCH    PIC X(01) VALUE "N".
+000740             88  API-LEDGER-AT-END        VALUE "Y".
+000750         05  API-LEDGER-AVAIL-SWITCH  PIC X(01) VALUE "Y".
+000760             88  API-LEDGER-AVAILABLE     VALUE "Y".
+000770 01  API-REQUEST-SEQ              PIC 9(05) VALUE ZERO.
+000780 01  API-MATCH-COUNT              PIC 9(05) VALUE ZERO.
+000790 01  API-REQUEST-IS-ALL-SWITCH    PIC X(01) VALUE "N".
+000800         88  API-REQUEST-IS-ALL       VALUE "Y".
+000810 01  API-REQUEST-DATE             PIC 9(08) VALUE ZERO.
+000820 01  API-EDIT-FIELDS.
+000830         05  API-RECORD-COUNT-EDIT    PIC -(8)9.
+000840         05  API-AMOUNT-TOTAL-EDIT    PIC -(8)9.99.
+000845         05  API-REQUEST-SEQ-EDIT     PIC ZZZZ9.
+000848         05  API-MATCH-COUNT-EDIT     PIC ZZZZ9.
+000850 01  API-ENTRY-TYPE-NAME          PIC X(08) VALUE SPACES.
+000860 PROCEDURE DIVISION.
+000870 0000-MAINLINE.
+000880         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000890         PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+000900             UNTIL API-REQUEST-AT-END.
+000910         PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000920         STOP RUN.
+000930 1000-INITIALIZE.
+000940         DISPLAY "CTLAPI: JOB STARTING".
+000950         OPEN INPUT REQUEST-FILE.
+000960         IF NOT API-REQUEST-FILE-OK
+000970             DISPLAY "CTLAPI: CANNOT OPEN APIREQ, STATUS = "
+000980                 API-REQUEST-FILE-STATUS
+000990             MOVE "Y" TO API-REQUEST-EOF-SWITCH
+001000             GO TO 1000-EXIT
+001010         END-IF.
+001020         OPEN INPUT LEDGER-FILE.
+001030         IF NOT API-LEDGER-FILE-OK
+001040             DISPLAY "CTLAPI: CANNOT OPEN LEDGERFILE, STATUS = "
+001050                 API-LEDGER-FILE-STATUS
+001060             MOVE "N" TO API-LEDGER-AVAIL-SWITCH
+001070         ELSE
+001080             CLOSE LEDGER-FILE
+001090         END-IF.
+001100         OPEN OUTPUT RESPONSE-FILE.
+001110         PERFORM 2100-READ-REQUEST-FILE THRU 2100-EXIT.
+001120 1000-EXIT.
+001130         EXIT.
+001140 2000-PROCESS-REQUEST.
+001150         ADD 1 TO API-REQUEST-SEQ.
+001160         MOVE ZERO TO API-MATCH-COUNT.
+001170         MOVE "N" TO API-REQUEST-IS-ALL-SWITCH.
+001180         MOVE ZERO TO API-REQUEST-DATE.
+001190         IF REQUEST-RECORD(1:3) = "ALL"
+001200             MOVE "Y" TO API-REQUEST-IS-ALL-SWITCH
+001210         ELSE
+001220             MOVE REQUEST-RECORD TO API-REQUEST-DATE
+001230         END-IF.
+001240         IF API-LEDGER-AVAILABLE
+001250             PERFORM 2200-SCAN-LEDGER-FOR-REQUEST THRU 2200-EXIT
+001260         END-IF.
+001270         PERFORM 2300-WRITE-SUMMARY-RESPONSE THRU 2300-EXIT.
+001280         PERFORM 2100-READ-REQUEST-FILE THRU 2100-EXIT.
+001290 2000-EXIT.
+001300         EXIT.
+001310 2100-READ-REQUEST-FILE.
+001320         READ REQUEST-FILE
+001330             AT END MOVE "Y" TO API-REQUEST-EOF-SWITCH
+001340         END-READ.
+001350 2100-EXIT.
+001360         EXIT.
+001370 2200-SCAN-LEDGER-FOR-REQUEST.
+001380         OPEN INPUT LEDGER-FILE.
+001390         MOVE "N" TO API-LEDGER-EOF-SWITCH.
+001400         PERFORM 2210-READ-ONE-LEDGER-ENTRY THRU 2210-EXIT
+001410             UNTIL API-LEDGER-AT-END.
+001420         CLOSE LEDGER-FILE.
+001430 2200-EXIT.
+001440         EXIT.
+001450 2210-READ-ONE-LEDGER-ENTRY.
+001460         READ LEDGER-FILE INTO CTL-TOTAL-RECORD
+001470             AT END
+001480                 MOVE "Y" TO API-LEDGER-EOF-SWITCH
+001490             NOT AT END
+001500                 IF API-REQUEST-IS-ALL OR
+001510                         CTL-RUN-DATE = API-REQUEST-DATE
+001520                     PERFORM 2250-WRITE-ENTRY-RESPONSE
+001530                         THRU 2250-EXIT
+001540                     ADD 1 TO API-MATCH-COUNT
+001550                 END-IF
+001560         END-READ.
+001570 2210-EXIT.
+001580         EXIT.
+001590 2250-WRITE-ENTRY-RESPONSE.
+001600         MOVE CTL-RECORD-COUNT TO API-RECORD-COUNT-EDIT.
+001610         MOVE CTL-AMOUNT-TOTAL TO API-AMOUNT-TOTAL-EDIT.
+001615         MOVE API-REQUEST-SEQ TO API-REQUEST-SEQ-EDIT.
+001620         IF CTL-ENTRY-ORIGINAL
+001630             MOVE "ORIGINAL" TO API-ENTRY-TYPE-NAME
+001640         ELSE
+001650             MOVE "REVERSAL" TO API-ENTRY-TYPE-NAME
+001660         END-IF.
+001670         MOVE SPACES TO RESPONSE-RECORD.
+001680         STRING '{"REQUEST_SEQ":' DELIMITED BY SIZE
+001690             API-REQUEST-SEQ-EDIT DELIMITED BY SIZE
+001700             ',"TYPE":"ENTRY","RUN_DATE":"' DELIMITED BY SIZE
+001710             CTL-RUN-DATE DELIMITED BY SIZE
+001720             '","RUN_TIME":"' DELIMITED BY SIZE
+001730             CTL-RUN-TIME DELIMITED BY SIZE
+001740             '","RUN_ID":"' DELIMITED BY SIZE
+001750             CTL-RUN-ID DELIMITED BY SPACE
+001760             '","RECORD_COUNT":' DELIMITED BY SIZE
+001770             API-RECORD-COUNT-EDIT DELIMITED BY SIZE
+001780             ',"AMOUNT_TOTAL":' DELIMITED BY SIZE
+001790             API-AMOUNT-TOTAL-EDIT DELIMITED BY SIZE
+001800             ',"RECONCILE_STATUS":"' DELIMITED BY SIZE
+001810             CTL-RECONCILE-STATUS DELIMITED BY SIZE
+001820             '","ENTRY_TYPE":"' DELIMITED BY SIZE
+001830             API-ENTRY-TYPE-NAME DELIMITED BY SPACE
+001840             '"}' DELIMITED BY SIZE
+001850             INTO RESPONSE-RECORD.
+001860         WRITE RESPONSE-RECORD.
+001870 2250-EXIT.
+001880         EXIT.
+001890 2300-WRITE-SUMMARY-RESPONSE.
+001895         MOVE API-REQUEST-SEQ TO API-REQUEST-SEQ-EDIT.
+001900         MOVE SPACES TO RESPONSE-RECORD.
+001910         IF API-MATCH-COUNT > ZERO
+001915             MOVE API-MATCH-COUNT TO API-MATCH-COUNT-EDIT
+001920             STRING '{"REQUEST_SEQ":' DELIMITED BY SIZE
+001930                 API-REQUEST-SEQ-EDIT DELIMITED BY SIZE
+001940                 ',"TYPE":"SUMMARY","REQUEST":"' DELIMITED BY SIZE
+001950                 REQUEST-RECORD DELIMITED BY SIZE
+001960                 '","STATUS":"FOUND","MATCH_COUNT":'
+001970                 DELIMITED BY SIZE
+001980                 API-MATCH-COUNT-EDIT DELIMITED BY SIZE
+001990                 '}' DELIMITED BY SIZE
+002000                 INTO RESPONSE-RECORD
+002010         ELSE
+002020             STRING '{"REQUEST_SEQ":' DELIMITED BY SIZE
+002030                 API-REQUEST-SEQ-EDIT DELIMITED BY SIZE
+002040                 ',"TYPE":"SUMMARY","REQUEST":"' DELIMITED BY SIZE
+002050                 REQUEST-RECORD DELIMITED BY SIZE
+002060                 '","STATUS":"NOT_FOUND","MATCH_COUNT":0}'
+002070                 DELIMITED BY SIZE
+002080                 INTO RESPONSE-RECORD
+002090         END-IF.
+002100         WRITE RESPONSE-RECORD.
+002110 2300-EXIT.
+002120         EXIT.
+002130 8000-TERMINATE.
+002140         IF API-REQUEST-FILE-OK OR API-REQUEST-EOF-SWITCH = "Y"
+002150             CLOSE REQUEST-FILE
+002160         END-IF.
+002170         CLOSE RESPONSE-FILE.
+002180         DISPLAY "CTLAPI: " API-REQUEST-SEQ " REQUEST(S) ANSWERED"
+002190             " TO APIRESP".
+002200         DISPLAY "CTLAPI: JOB COMPLETE".
+002210 8000-EXIT.
+002220         EXIT.
