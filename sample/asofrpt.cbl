@@ -0,0 +1,117 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 ASOFRPT.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               08/09/2026.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ORIGINAL PROGRAM. TAKES A GENERATION NUMBER
+000220*                  ON THE COMMAND LINE AND REDISPLAYS THAT RUN'S
+000230*                  RETAINED PRINTFILE, SO AN AUDITOR CAN PULL UP
+000240*                  AN "AS-OF" COPY OF A PAST DAY'S REPORT WITHOUT
+000250*                  RERUNNING SAMPLE AGAINST THE ORIGINAL TRANFILE.
+000260*                  LOOKS IN THE ACTIVE GENERATION FIRST AND THEN
+000270*                  IN THE ARCHIVE (SAMPLE'S 1045-PURGE-OLD-
+000280*                  GENERATIONS RENAMES AGED-OUT GENERATIONS TO
+000290*                  .ARCH RATHER THAN DELETING THEM).
+000300*---------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.
+000340         LINUX.
+000350 OBJECT-COMPUTER.
+000360         LINUX.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390         SELECT ASOF-PRINT-FILE ASSIGN DYNAMIC ASR-LOOKUP-FILENAME
+000400             ORGANIZATION IS LINE SEQUENTIAL
+000410             FILE STATUS IS ASR-PRINT-FILE-STATUS.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  ASOF-PRINT-FILE.
+000450 01  ASOF-PRINT-RECORD           PIC X(132).
+000460 WORKING-STORAGE SECTION.
+000470 01  ASR-FILE-STATUS-VALUES.
+000480         05  ASR-PRINT-FILE-STATUS   PIC X(02).
+000490             88  ASR-PRINT-FILE-OK       VALUE "00".
+000500 01  ASR-SWITCHES.
+000510         05  ASR-EOF-SWITCH          PIC X(01) VALUE "N".
+000520             88  ASR-END-OF-FILE         VALUE "Y".
+000530         05  ASR-FOUND-SWITCH        PIC X(01) VALUE "N".
+000540             88  ASR-GENERATION-FOUND     VALUE "Y".
+000550 01  ASR-PARAMETER-FIELDS.
+000560         05  ASR-PARM-STRING         PIC X(07) VALUE SPACES.
+000570         05  ASR-REQUESTED-GENERATION PIC 9(07) VALUE ZERO.
+000580 01  ASR-LOOKUP-FIELDS.
+000590         05  ASR-LOOKUP-FILENAME     PIC X(35) VALUE SPACES.
+000600         05  ASR-ACTIVE-FILENAME     PIC X(30) VALUE SPACES.
+000610         05  ASR-ARCHIVE-FILENAME    PIC X(35) VALUE SPACES.
+000620 PROCEDURE DIVISION.
+000630 0000-MAINLINE.
+000640         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000650         IF ASR-GENERATION-FOUND
+000660             PERFORM 2000-DISPLAY-REPORT THRU 2000-EXIT
+000670         END-IF.
+000680         PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000690         STOP RUN.
+000700 1000-INITIALIZE.
+000710         DISPLAY "ASOFRPT: JOB STARTING".
+000720         ACCEPT ASR-PARM-STRING FROM COMMAND-LINE.
+000730         IF ASR-PARM-STRING = SPACES
+000740             DISPLAY "ASOFRPT: NO GENERATION NUMBER SUPPLIED"
+000750             GO TO 1000-EXIT
+000760         END-IF.
+000770         MOVE ASR-PARM-STRING TO ASR-REQUESTED-GENERATION.
+000780         STRING "PRINTFILE.G" ASR-REQUESTED-GENERATION
+000790             DELIMITED BY SIZE INTO ASR-ACTIVE-FILENAME.
+000800         STRING "PRINTFILE.G" ASR-REQUESTED-GENERATION
+000810             ".ARCH" DELIMITED BY SIZE
+000820             INTO ASR-ARCHIVE-FILENAME.
+000830         MOVE ASR-ACTIVE-FILENAME TO ASR-LOOKUP-FILENAME.
+000840         OPEN INPUT ASOF-PRINT-FILE.
+000850         IF ASR-PRINT-FILE-OK
+000860             SET ASR-GENERATION-FOUND TO TRUE
+000870             GO TO 1000-EXIT
+000880         END-IF.
+000890         MOVE ASR-ARCHIVE-FILENAME TO ASR-LOOKUP-FILENAME.
+000900         OPEN INPUT ASOF-PRINT-FILE.
+000910         IF ASR-PRINT-FILE-OK
+000920             SET ASR-GENERATION-FOUND TO TRUE
+000930         ELSE
+000940             DISPLAY "ASOFRPT: GENERATION "
+000950                 ASR-REQUESTED-GENERATION
+000960                 " IS NOT AVAILABLE"
+000970         END-IF.
+000980 1000-EXIT.
+000990         EXIT.
+001000 2000-DISPLAY-REPORT.
+001010         DISPLAY "ASOFRPT: AS-OF COPY OF GENERATION "
+001020             ASR-REQUESTED-GENERATION " (" ASR-LOOKUP-FILENAME
+001030             ")".
+001040         PERFORM 2100-READ-PRINT-FILE THRU 2100-EXIT.
+001050         PERFORM 2200-SHOW-LINE THRU 2200-EXIT
+001060             UNTIL ASR-END-OF-FILE.
+001070 2000-EXIT.
+001080         EXIT.
+001090 2100-READ-PRINT-FILE.
+001100         READ ASOF-PRINT-FILE
+001110             AT END MOVE "Y" TO ASR-EOF-SWITCH
+001120         END-READ.
+001130 2100-EXIT.
+001140         EXIT.
+001150 2200-SHOW-LINE.
+001160         DISPLAY ASOF-PRINT-RECORD.
+001170         PERFORM 2100-READ-PRINT-FILE THRU 2100-EXIT.
+001180 2200-EXIT.
+001190         EXIT.
+001200 8000-TERMINATE.
+001210         IF ASR-GENERATION-FOUND
+001220             CLOSE ASOF-PRINT-FILE
+001230         END-IF.
+001240         DISPLAY "ASOFRPT: JOB COMPLETE".
+001250 8000-EXIT.
+001260         EXIT.
