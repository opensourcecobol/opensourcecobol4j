@@ -1,13 +1,447 @@
-       identification              division.
-       program-id.                 sub.
-
-       data                        division.
-
-       linkage section.
-       01 arg-string pic x(5).
-       01 arg-num pic 9(3).
-       procedure    division using arg-string arg-num.
-       main section.
-         display arg-string.
-         display arg-num.
-         add 1 to arg-num.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 SUB.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               01/01/1998.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ADDED SUB-RETURN-CODE, PASSED BACK THROUGH
+000220*                  LINKAGE, SO THE CALLER CAN TELL SUCCESS FROM
+000230*                  FAILURE. PROGRAM NOW ENDS WITH GOBACK RATHER
+000240*                  THAN FALLING OFF THE END OF THE LAST PARAGRAPH.
+000250*  08/09/2026 DCG  VALIDATE ARG-STRING/ARG-NUM BEFORE THE ADD.
+000260*                  BAD INPUT NOW SETS SUB-VALIDATION-FAILURE AND
+000270*                  RETURNS WITHOUT TOUCHING ARG-NUM, INSTEAD OF
+000280*                  INCREMENTING WHATEVER GARBAGE WAS PASSED IN.
+000290*  08/09/2026 DCG  GENERALIZED SUB INTO A TABLE-DRIVEN LOOKUP
+000300*                  ROUTINE. ARG-STRING IS NOW VALIDATED AGAINST
+000310*                  A TABLE OF VALID CODES LOADED FROM CODETABLE
+000320*                  AT FIRST CALL, SO OTHER PROGRAMS CAN REUSE THIS
+000330*                  SUBROUTINE FOR CODE VALIDATION/TRANSLATION
+000340*                  INSTEAD OF EVERY CALLER ROLLING ITS OWN TABLE.
+000350*  08/09/2026 DCG  ADDED AN EXCEPTION FILE -- EVERY REJECTED
+000360*                  ARG-STRING/ARG-NUM PAIR IS NOW WRITTEN TO
+000370*                  EXCPFILE WITH ITS REASON CODE, INSTEAD OF
+000380*                  JUST BEING REFLECTED IN SUB-RETURN-CODE, SO
+000390*                  OPS HAS A LIST TO WORK FROM EACH MORNING.
+000400*  08/09/2026 DCG  STAMPED EACH EXCEPTION RECORD WITH THE RUN
+000410*                  DATE AND TIME IT WAS WRITTEN SO OPS CAN TELL
+000420*                  WHICH RUN A REJECT CAME FROM WHEN EXCPFILE
+000430*                  SPANS MORE THAN ONE DAY'S APPENDS.
+000440*  08/09/2026 DCG  ADDED DUPLICATE-CALL DETECTION. EACH VALIDATED
+000450*                  ARG-STRING/ARG-NUM PAIR IS REMEMBERED FOR THE
+000460*                  LIFE OF THE RUN; A REPEAT PAIR IS REJECTED WITH
+000470*                  RETURN CODE 10 AND LOGGED TO EXCPFILE, INSTEAD
+000480*                  BEING PROCESSED TWICE.
+000490*  08/09/2026 DCG  ADDED DUPHIST, AN INDEXED FILE OF EVERY
+000500*                  ARG-STRING/ARG-NUM PAIR EVER SEEN. DUPLICATE
+000510*                  DETECTION NOW CATCHES A REPEAT ACROSS RUNS (A
+000520*                  PAIR SEEN YESTERDAY CALLED AGAIN TODAY), NOT
+000530*                  JUST WITHIN THE SAME RUN AS BEFORE.
+000540*  08/09/2026 DCG  ADDED AUDTFILE. EVERY FIELD SUB ACTUALLY
+000550*                  CHANGES (TODAY JUST ARG-NUM) IS NOW LOGGED
+000560*                  WITH ITS BEFORE AND AFTER VALUE, SO AN
+000570*                  AUDITOR CAN SEE EXACTLY WHAT A CALL CHANGED
+000580*                  WITHOUT RECONSTRUCTING IT FROM EXCPFILE.
+000590*  08/09/2026 DCG  WIDENED ARG-NUM (AND EVERY FIELD KEYED TO IT --
+000600*                  EXC-ARG-NUM, DHF-ARG-NUM, SUB-DUP-ARG-NUM, THE
+000610*                  AUDIT BEFORE/AFTER VALUES) FROM PIC 9(03) TO
+000620*                  PIC 9(07) SO A DAY WITH OVER 999 CALLS DOESN'T
+000630*                  WRAP. THE INCREMENT NOW CARRIES AN ON SIZE
+000640*                  ERROR CLAUSE -- IF ARG-NUM EVER DOES REACH
+000650*                  ITS NEW CEILING, THE CALL IS REJECTED WITH
+000660*                  RETURN CODE 12 AND LOGGED TO EXCPFILE INSTEAD
+000670*                  OF SILENTLY WRAPPING.
+000680*  08/09/2026 DCG  REPLACED THE HARD-CODED CODE-TABLE LOOKUP WITH
+000690*                  A DISPATCH TABLE KEYED BY THE NEW ARG-TXN-TYPE
+000700*                  PARAMETER. VALIDTBL MAPS EACH TXN TYPE TO THE
+000710*                  PROGRAM THAT VALIDATES IT; THE OLD LOOKUP LOGIC
+000720*                  MOVED OUT TO ITS OWN CALLABLE SUBPROGRAM,
+000730*                  VALCODE, WHICH SUB NOW CALLS DYNAMICALLY BY THE
+000740*                  NAME VALIDTBL GIVES IT. A TXN TYPE WITH NO
+000750*                  ENTRY IN VALIDTBL IS PASSED THROUGH WITHOUT A
+000760*                  CODE CHECK, THE SAME WAY A MISSING CODETABLE
+000770*                  USED TO BE SKIPPED.
+000780*  08/09/2026 DCG  ADDED A SECURITY/AUTHORIZATION CHECK. THE
+000790*                  CALLER NOW PASSES ARG-USER-ID, AND A NEW
+000800*                  AUTHTBL FILE -- LOADED THE SAME ONE-TIME WAY
+000810*                  AS VALIDTBL -- LISTS WHICH USER IDS ARE
+000820*                  AUTHORIZED FOR WHICH TXN TYPES. A CALL WHOSE
+000830*                  USER ID/TXN TYPE PAIR IS NOT IN AUTHTBL IS
+000840*                  REJECTED WITH RETURN CODE 14 AND LOGGED TO
+000850*                  EXCPFILE, WHICH NOW ALSO CARRIES THE USER ID
+000860*                  ON EVERY EXCEPTION RECORD. A MISSING OR EMPTY
+000870*                  AUTHTBL MEANS EVERY USER IS AUTHORIZED, THE
+000880*                  SAME WAY A MISSING VALIDTBL SKIPS THE CODE
+000890*                  CHECK.
+000900*  08/09/2026 DCG  MOVED THE REASON-CODE/REASON-TEXT MAPPING IN
+000910*                  1050-WRITE-EXCEPTION OUT OF A HARD-CODED
+000920*                  EVALUATE AND INTO REASONTBL, A SHARED COPYBOOK
+000930*                  TABLE, SEARCHED BY SUB-RETURN-CODE THE SAME
+000940*                  WAY THE DISPATCH AND AUTH TABLES ARE ALREADY
+000950*                  SEARCHED. THE CODE AND ITS WORDING NOW LIVE
+000960*                  IN EXACTLY ONE PLACE, AND ANY OTHER PROGRAM
+000970*                  THAT EVER NEEDS TO TRANSLATE A REASON CODE
+000980*                  CAN COPY THE SAME TABLE INSTEAD OF KEEPING
+000990*                  ITS OWN COPY OF THE WORDING.
+001000*---------------------------------------------------------------
+001010 ENVIRONMENT DIVISION.
+001020 INPUT-OUTPUT SECTION.
+001030 FILE-CONTROL.
+001040         SELECT DISPATCH-TABLE-FILE ASSIGN TO "VALIDTBL"
+001050             ORGANIZATION IS LINE SEQUENTIAL
+001060             FILE STATUS IS SUB-DISPATCH-FILE-STATUS.
+001070         SELECT AUTH-TABLE-FILE ASSIGN TO "AUTHTBL"
+001080             ORGANIZATION IS LINE SEQUENTIAL
+001090             FILE STATUS IS SUB-AUTH-FILE-STATUS.
+001100         SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+001110             ORGANIZATION IS LINE SEQUENTIAL
+001120             FILE STATUS IS SUB-EXCP-FILE-STATUS.
+001130         SELECT DUP-HISTORY-FILE ASSIGN TO "DUPHIST"
+001140             ORGANIZATION IS INDEXED
+001150             ACCESS MODE IS DYNAMIC
+001160             RECORD KEY IS DHF-KEY
+001170             FILE STATUS IS SUB-DUPHIST-FILE-STATUS.
+001180         SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+001190             ORGANIZATION IS LINE SEQUENTIAL
+001200             FILE STATUS IS SUB-AUDIT-FILE-STATUS.
+001210 DATA DIVISION.
+001220 FILE SECTION.
+001230 FD  DISPATCH-TABLE-FILE.
+001240 01  DISPATCH-TABLE-REC.
+001250         05  VDT-TXN-TYPE            PIC X(02).
+001260         05  VDT-PROGRAM-NAME        PIC X(08).
+001270 FD  AUTH-TABLE-FILE.
+001280 01  AUTH-TABLE-REC.
+001290         05  AUT-USER-ID             PIC X(08).
+001300         05  AUT-TXN-TYPE            PIC X(02).
+001310 FD  EXCEPTION-FILE.
+001320 01  EXCEPTION-REC.
+001330         05  EXC-ARG-STRING          PIC X(05).
+001340         05  EXC-ARG-NUM             PIC 9(07).
+001350         05  EXC-REASON-CODE         PIC 9(02).
+001360         05  EXC-REASON-TEXT         PIC X(30).
+001370         05  EXC-RUN-DATE            PIC 9(08).
+001380         05  EXC-RUN-TIME            PIC 9(08).
+001390         05  EXC-USER-ID             PIC X(08).
+001400 FD  DUP-HISTORY-FILE.
+001410 01  DUP-HISTORY-REC.
+001420         05  DHF-KEY.
+001430             10  DHF-ARG-STRING      PIC X(05).
+001440             10  DHF-ARG-NUM         PIC 9(07).
+001450         05  DHF-FIRST-RUN-DATE      PIC 9(08).
+001460         05  DHF-FIRST-RUN-TIME      PIC 9(08).
+001470 FD  AUDIT-FILE.
+001480 01  AUDIT-REC.
+001490         05  AUD-ARG-STRING          PIC X(05).
+001500         05  AUD-FIELD-NAME          PIC X(10).
+001510         05  AUD-BEFORE-VALUE        PIC 9(07).
+001520         05  AUD-AFTER-VALUE         PIC 9(07).
+001530         05  AUD-RUN-DATE            PIC 9(08).
+001540         05  AUD-RUN-TIME            PIC 9(08).
+001550 WORKING-STORAGE SECTION.
+001560     COPY REASONTBL.
+001570 01  SUB-DISPATCH-FILE-STATUS        PIC X(02).
+001580         88  SUB-DISPATCH-FILE-OK        VALUE "00".
+001590         88  SUB-DISPATCH-FILE-EOF       VALUE "10".
+001600 01  SUB-EXCP-FILE-STATUS            PIC X(02).
+001610         88  SUB-EXCP-FILE-OK            VALUE "00".
+001620 01  SUB-DUPHIST-FILE-STATUS         PIC X(02).
+001630         88  SUB-DUPHIST-FILE-OK         VALUE "00".
+001640         88  SUB-DUPHIST-NOT-FOUND       VALUE "23".
+001650 01  SUB-AUDIT-FILE-STATUS           PIC X(02).
+001660         88  SUB-AUDIT-FILE-OK           VALUE "00".
+001670 01  SUB-AUTH-FILE-STATUS        PIC X(02).
+001680         88  SUB-AUTH-FILE-OK        VALUE "00".
+001690         88  SUB-AUTH-FILE-EOF       VALUE "10".
+001700 01  SUB-AUDIT-FIELDS.
+001710         05  SUB-ARG-NUM-BEFORE      PIC 9(07) VALUE ZERO.
+001720 01  SUB-DISPATCH-SWITCHES.
+001730         05  SUB-TABLE-LOADED-SWITCH PIC X(01) VALUE "N".
+001740             88  SUB-TABLE-LOADED        VALUE "Y".
+001750         05  SUB-TABLE-EOF-SWITCH    PIC X(01) VALUE "N".
+001760             88  SUB-TABLE-AT-END        VALUE "Y".
+001770         05  SUB-AUTH-EOF-SWITCH     PIC X(01) VALUE "N".
+001780             88  SUB-AUTH-AT-END         VALUE "Y".
+001790 01  SUB-DISPATCH-TABLE.
+001800         05  SUB-DISPATCH-COUNT      PIC 9(03) COMP VALUE ZERO.
+001810         05  SUB-DISPATCH-ENTRY OCCURS 20 TIMES
+001820                 INDEXED BY SUB-DISPATCH-IDX.
+001830             10  SUB-DISPATCH-TYPE   PIC X(02).
+001840             10  SUB-DISPATCH-PGM    PIC X(08).
+001850 01  SUB-AUTH-TABLE.
+001860         05  SUB-AUTH-COUNT      PIC 9(03) COMP VALUE ZERO.
+001870         05  SUB-AUTH-ENTRY OCCURS 50 TIMES
+001880                 INDEXED BY SUB-AUTH-IDX.
+001890             10  SUB-AUTH-USER-ID    PIC X(08).
+001900             10  SUB-AUTH-TXN-TYPE   PIC X(02).
+001910 01  SUB-VALIDATOR-RESULT.
+001920         05  SUB-VAL-RETURN-CODE     PIC 9(02).
+001930             88  SUB-VAL-CODE-NOT-FOUND  VALUE 08.
+001940 01  SUB-DUPLICATE-CHECK-TABLE.
+001950         05  SUB-DUP-COUNT           PIC 9(05) COMP VALUE ZERO.
+001960         05  SUB-DUP-ENTRY OCCURS 500 TIMES
+001970                 INDEXED BY SUB-DUP-IDX.
+001980             10  SUB-DUP-ARG-STRING  PIC X(05).
+001990             10  SUB-DUP-ARG-NUM     PIC 9(07).
+002000         05  SUB-DUP-FOUND-SWITCH    PIC X(01) VALUE "N".
+002010             88  SUB-DUP-FOUND           VALUE "Y".
+002020 LINKAGE SECTION.
+002030 01  ARG-STRING                  PIC X(05).
+002040 01  ARG-NUM                     PIC 9(07).
+002050 01  ARG-TXN-TYPE                PIC X(02).
+002060 01  ARG-USER-ID                 PIC X(08).
+002070 01  SUB-RETURN-CODE             PIC 9(02).
+002080         88  SUB-SUCCESSFUL              VALUE ZERO.
+002090         88  SUB-ARG-STRING-INVALID      VALUE 04.
+002100         88  SUB-ARG-NUM-NOT-NUMERIC     VALUE 05.
+002110         88  SUB-ARG-NUM-ZERO            VALUE 06.
+002120         88  SUB-VALIDATION-FAILURE      VALUES 04 THRU 06.
+002130         88  SUB-CODE-NOT-FOUND          VALUE 08.
+002140         88  SUB-DUPLICATE-CALL          VALUE 10.
+002150         88  SUB-ARG-NUM-OVERFLOW        VALUE 12.
+002160         88  SUB-NOT-AUTHORIZED          VALUE 14.
+002170 PROCEDURE DIVISION USING ARG-STRING ARG-NUM ARG-TXN-TYPE
+002180     ARG-USER-ID SUB-RETURN-CODE.
+002190 0000-MAINLINE.
+002200         IF NOT SUB-TABLE-LOADED
+002210             PERFORM 0100-LOAD-DISPATCH-TABLE THRU 0100-EXIT
+002220             PERFORM 0170-OPEN-AUTH-TABLE THRU 0170-EXIT
+002230             PERFORM 0120-OPEN-EXCEPTION-FILE THRU 0120-EXIT
+002240             PERFORM 0140-OPEN-DUP-HISTORY THRU 0140-EXIT
+002250             PERFORM 0160-OPEN-AUDIT-FILE THRU 0160-EXIT
+002260         END-IF.
+002270         MOVE ZERO TO SUB-RETURN-CODE.
+002280         PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT.
+002290         IF NOT SUB-SUCCESSFUL
+002300             GO TO 0000-EXIT
+002310         END-IF.
+002320         PERFORM 1200-CHECK-DUPLICATE THRU 1200-EXIT.
+002330         IF SUB-DUPLICATE-CALL
+002340             GO TO 0000-EXIT
+002350         END-IF.
+002360         DISPLAY ARG-STRING.
+002370         DISPLAY ARG-NUM.
+002380         MOVE ARG-NUM TO SUB-ARG-NUM-BEFORE.
+002390         ADD 1 TO ARG-NUM
+002400             ON SIZE ERROR
+002410                 MOVE 12 TO SUB-RETURN-CODE
+002420                 PERFORM 1050-WRITE-EXCEPTION THRU 1050-EXIT
+002430                 GO TO 0000-EXIT
+002440         END-ADD.
+002450         PERFORM 1300-WRITE-AUDIT-RECORD THRU 1300-EXIT.
+002460 0000-EXIT.
+002470         GOBACK.
+002480 0100-LOAD-DISPATCH-TABLE.
+002490         MOVE ZERO TO SUB-DISPATCH-COUNT.
+002500         OPEN INPUT DISPATCH-TABLE-FILE.
+002510         IF NOT SUB-DISPATCH-FILE-OK
+002520             MOVE "Y" TO SUB-TABLE-LOADED-SWITCH
+002530             GO TO 0100-EXIT
+002540         END-IF.
+002550         PERFORM 0150-LOAD-ONE-DISPATCH THRU 0150-EXIT
+002560             UNTIL SUB-TABLE-AT-END
+002570                 OR SUB-DISPATCH-COUNT = 20.
+002580         CLOSE DISPATCH-TABLE-FILE.
+002590         MOVE "Y" TO SUB-TABLE-LOADED-SWITCH.
+002600 0100-EXIT.
+002610         EXIT.
+002620 0120-OPEN-EXCEPTION-FILE.
+002630         OPEN EXTEND EXCEPTION-FILE.
+002640         IF NOT SUB-EXCP-FILE-OK
+002650             OPEN OUTPUT EXCEPTION-FILE
+002660         END-IF.
+002670 0120-EXIT.
+002680         EXIT.
+002690 0140-OPEN-DUP-HISTORY.
+002700         OPEN I-O DUP-HISTORY-FILE.
+002710         IF NOT SUB-DUPHIST-FILE-OK
+002720             OPEN OUTPUT DUP-HISTORY-FILE
+002730             CLOSE DUP-HISTORY-FILE
+002740             OPEN I-O DUP-HISTORY-FILE
+002750         END-IF.
+002760 0140-EXIT.
+002770         EXIT.
+002780 0160-OPEN-AUDIT-FILE.
+002790         OPEN EXTEND AUDIT-FILE.
+002800         IF NOT SUB-AUDIT-FILE-OK
+002810             OPEN OUTPUT AUDIT-FILE
+002820         END-IF.
+002830 0160-EXIT.
+002840         EXIT.
+002850 0170-OPEN-AUTH-TABLE.
+002860         MOVE ZERO TO SUB-AUTH-COUNT.
+002870         OPEN INPUT AUTH-TABLE-FILE.
+002880         IF NOT SUB-AUTH-FILE-OK
+002890             GO TO 0170-EXIT
+002900         END-IF.
+002910         PERFORM 0180-LOAD-ONE-AUTH THRU 0180-EXIT
+002920             UNTIL SUB-AUTH-AT-END
+002930                 OR SUB-AUTH-COUNT = 50.
+002940         CLOSE AUTH-TABLE-FILE.
+002950 0170-EXIT.
+002960         EXIT.
+002970 0180-LOAD-ONE-AUTH.
+002980         READ AUTH-TABLE-FILE
+002990             AT END MOVE "Y" TO SUB-AUTH-EOF-SWITCH
+003000             NOT AT END
+003010                 ADD 1 TO SUB-AUTH-COUNT
+003020                 MOVE AUT-USER-ID
+003030                     TO SUB-AUTH-USER-ID(SUB-AUTH-COUNT)
+003040                 MOVE AUT-TXN-TYPE
+003050                     TO SUB-AUTH-TXN-TYPE(SUB-AUTH-COUNT)
+003060         END-READ.
+003070 0180-EXIT.
+003080         EXIT.
+003090 0150-LOAD-ONE-DISPATCH.
+003100         READ DISPATCH-TABLE-FILE
+003110             AT END MOVE "Y" TO SUB-TABLE-EOF-SWITCH
+003120             NOT AT END
+003130                 ADD 1 TO SUB-DISPATCH-COUNT
+003140                 MOVE VDT-TXN-TYPE
+003150                     TO SUB-DISPATCH-TYPE(SUB-DISPATCH-COUNT)
+003160                 MOVE VDT-PROGRAM-NAME
+003170                     TO SUB-DISPATCH-PGM(SUB-DISPATCH-COUNT)
+003180         END-READ.
+003190 0150-EXIT.
+003200         EXIT.
+003210 1000-VALIDATE-INPUT.
+003220         IF SUB-AUTH-COUNT > ZERO
+003230             PERFORM 1150-CHECK-AUTHORIZATION THRU 1150-EXIT
+003240             IF SUB-NOT-AUTHORIZED
+003250                 PERFORM 1050-WRITE-EXCEPTION THRU 1050-EXIT
+003260                 GO TO 1000-EXIT
+003270             END-IF
+003280         END-IF.
+003290         IF ARG-STRING = SPACES OR ARG-STRING = LOW-VALUES
+003300             MOVE 04 TO SUB-RETURN-CODE
+003310             PERFORM 1050-WRITE-EXCEPTION THRU 1050-EXIT
+003320             GO TO 1000-EXIT
+003330         END-IF.
+003340         IF ARG-NUM NOT NUMERIC
+003350             MOVE 05 TO SUB-RETURN-CODE
+003360             PERFORM 1050-WRITE-EXCEPTION THRU 1050-EXIT
+003370             GO TO 1000-EXIT
+003380         END-IF.
+003390         IF ARG-NUM = ZERO
+003400             MOVE 06 TO SUB-RETURN-CODE
+003410             PERFORM 1050-WRITE-EXCEPTION THRU 1050-EXIT
+003420             GO TO 1000-EXIT
+003430         END-IF.
+003440         IF SUB-DISPATCH-COUNT > ZERO
+003450             PERFORM 1100-DISPATCH-VALIDATOR THRU 1100-EXIT
+003460         END-IF.
+003470 1000-EXIT.
+003480         EXIT.
+003490 1100-DISPATCH-VALIDATOR.
+003500         SET SUB-DISPATCH-IDX TO 1.
+003510         SEARCH SUB-DISPATCH-ENTRY
+003520             AT END
+003530                 CONTINUE
+003540             WHEN SUB-DISPATCH-TYPE(SUB-DISPATCH-IDX)
+003550                 = ARG-TXN-TYPE
+003560                 CALL SUB-DISPATCH-PGM(SUB-DISPATCH-IDX)
+003570                     USING ARG-STRING SUB-VAL-RETURN-CODE
+003580                 IF SUB-VAL-CODE-NOT-FOUND
+003590                     MOVE 08 TO SUB-RETURN-CODE
+003600                     PERFORM 1050-WRITE-EXCEPTION THRU 1050-EXIT
+003610                 END-IF
+003620         END-SEARCH.
+003630 1100-EXIT.
+003640         EXIT.
+003650 1150-CHECK-AUTHORIZATION.
+003660         MOVE 14 TO SUB-RETURN-CODE.
+003670         SET SUB-AUTH-IDX TO 1.
+003680         SEARCH SUB-AUTH-ENTRY
+003690             AT END
+003700                 CONTINUE
+003710             WHEN SUB-AUTH-USER-ID(SUB-AUTH-IDX) = ARG-USER-ID
+003720                 AND SUB-AUTH-TXN-TYPE(SUB-AUTH-IDX)
+003730                 = ARG-TXN-TYPE
+003740                 MOVE ZERO TO SUB-RETURN-CODE
+003750         END-SEARCH.
+003760 1150-EXIT.
+003770         EXIT.
+003780 1200-CHECK-DUPLICATE.
+003790         MOVE "N" TO SUB-DUP-FOUND-SWITCH.
+003800         IF SUB-DUP-COUNT > ZERO
+003810             SET SUB-DUP-IDX TO 1
+003820             SEARCH SUB-DUP-ENTRY
+003830                 AT END
+003840                     CONTINUE
+003850                 WHEN SUB-DUP-ARG-STRING(SUB-DUP-IDX) = ARG-STRING
+003860                     AND SUB-DUP-ARG-NUM(SUB-DUP-IDX) = ARG-NUM
+003870                     MOVE "Y" TO SUB-DUP-FOUND-SWITCH
+003880             END-SEARCH
+003890         END-IF.
+003900         IF NOT SUB-DUP-FOUND
+003910             PERFORM 1250-CHECK-DUP-HISTORY THRU 1250-EXIT
+003920         END-IF.
+003930         IF SUB-DUP-FOUND
+003940             MOVE 10 TO SUB-RETURN-CODE
+003950             PERFORM 1050-WRITE-EXCEPTION THRU 1050-EXIT
+003960             GO TO 1200-EXIT
+003970         END-IF.
+003980         IF SUB-DUP-COUNT < 500
+003990             ADD 1 TO SUB-DUP-COUNT
+004000             MOVE ARG-STRING TO SUB-DUP-ARG-STRING(SUB-DUP-COUNT)
+004010             MOVE ARG-NUM TO SUB-DUP-ARG-NUM(SUB-DUP-COUNT)
+004020         END-IF.
+004030         PERFORM 1260-RECORD-DUP-HISTORY THRU 1260-EXIT.
+004040 1200-EXIT.
+004050         EXIT.
+004060 1250-CHECK-DUP-HISTORY.
+004070         MOVE ARG-STRING TO DHF-ARG-STRING.
+004080         MOVE ARG-NUM TO DHF-ARG-NUM.
+004090         READ DUP-HISTORY-FILE
+004100             KEY IS DHF-KEY
+004110             INVALID KEY
+004120                 CONTINUE
+004130             NOT INVALID KEY
+004140                 MOVE "Y" TO SUB-DUP-FOUND-SWITCH
+004150         END-READ.
+004160 1250-EXIT.
+004170         EXIT.
+004180 1260-RECORD-DUP-HISTORY.
+004190         MOVE ARG-STRING TO DHF-ARG-STRING.
+004200         MOVE ARG-NUM TO DHF-ARG-NUM.
+004210         ACCEPT DHF-FIRST-RUN-DATE FROM DATE YYYYMMDD.
+004220         ACCEPT DHF-FIRST-RUN-TIME FROM TIME.
+004230         WRITE DUP-HISTORY-REC
+004240             INVALID KEY
+004250                 CONTINUE
+004260         END-WRITE.
+004270 1260-EXIT.
+004280         EXIT.
+004290 1050-WRITE-EXCEPTION.
+004300         MOVE ARG-STRING TO EXC-ARG-STRING.
+004310         MOVE ARG-USER-ID TO EXC-USER-ID.
+004320         MOVE ARG-NUM TO EXC-ARG-NUM.
+004330         MOVE SUB-RETURN-CODE TO EXC-REASON-CODE.
+004340         ACCEPT EXC-RUN-DATE FROM DATE YYYYMMDD.
+004350         ACCEPT EXC-RUN-TIME FROM TIME.
+004360         MOVE "UNKNOWN VALIDATION FAILURE" TO EXC-REASON-TEXT.
+004370         SET RSN-IDX TO 1.
+004380         SEARCH RSN-ENTRY
+004390             AT END
+004400                 CONTINUE
+004410             WHEN RSN-CODE(RSN-IDX) = SUB-RETURN-CODE
+004420                 MOVE RSN-TEXT(RSN-IDX) TO EXC-REASON-TEXT
+004430         END-SEARCH.
+004440         WRITE EXCEPTION-REC.
+004450 1050-EXIT.
+004460         EXIT.
+004470 1300-WRITE-AUDIT-RECORD.
+004480         MOVE ARG-STRING TO AUD-ARG-STRING.
+004490         MOVE "ARG-NUM" TO AUD-FIELD-NAME.
+004500         MOVE SUB-ARG-NUM-BEFORE TO AUD-BEFORE-VALUE.
+004510         MOVE ARG-NUM TO AUD-AFTER-VALUE.
+004520         ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+004530         ACCEPT AUD-RUN-TIME FROM TIME.
+004540         WRITE AUDIT-REC.
+004550 1300-EXIT.
+004560         EXIT.
