@@ -0,0 +1,96 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 VALCODE.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               08/09/2026.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ORIGINAL PROGRAM. PULLED THE CODE-TABLE LOOKUP
+000220*                  THAT USED TO LIVE DIRECTLY IN SUB OUT INTO ITS
+000230*                  OWN CALLABLE VALIDATOR, SO SUB CAN DISPATCH TO
+000240*                  IT (OR TO SOME OTHER VALIDATOR) BY TXN TYPE
+000250*                  INSTEAD OF ALWAYS RUNNING THE SAME CHECK. LOADS
+000260*                  CODETABLE ON ITS OWN FIRST CALL, THE SAME WAY
+000270*                  SUB USED TO, AND RETURNS 00 IF VAL-ARG-STRING
+000280*                  IS A VALID CODE, 08 IF IT IS NOT.
+000290*---------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330         SELECT CODE-TABLE-FILE ASSIGN TO "CODETABLE"
+000340             ORGANIZATION IS LINE SEQUENTIAL
+000350             FILE STATUS IS VAL-CODE-TABLE-FILE-STATUS.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  CODE-TABLE-FILE.
+000390 01  CODE-TABLE-REC.
+000400         05  CTF-CODE                PIC X(05).
+000410         05  CTF-DESCRIPTION         PIC X(20).
+000420 WORKING-STORAGE SECTION.
+000430 01  VAL-CODE-TABLE-FILE-STATUS      PIC X(02).
+000440         88  VAL-CODE-TABLE-FILE-OK      VALUE "00".
+000450 01  VAL-CODE-TABLE-SWITCHES.
+000460         05  VAL-TABLE-LOADED-SWITCH PIC X(01) VALUE "N".
+000470             88  VAL-TABLE-LOADED        VALUE "Y".
+000480         05  VAL-TABLE-EOF-SWITCH    PIC X(01) VALUE "N".
+000490             88  VAL-TABLE-AT-END        VALUE "Y".
+000500 01  VAL-CODE-TABLE.
+000510         05  VAL-TABLE-COUNT         PIC 9(03) COMP VALUE ZERO.
+000520         05  VAL-CODE-ENTRY OCCURS 100 TIMES
+000530                 INDEXED BY VAL-CODE-IDX.
+000540             10  VAL-TABLE-CODE      PIC X(05).
+000550             10  VAL-TABLE-DESC      PIC X(20).
+000560 LINKAGE SECTION.
+000570 01  VAL-ARG-STRING              PIC X(05).
+000580 01  VAL-RETURN-CODE             PIC 9(02).
+000590         88  VAL-SUCCESSFUL              VALUE ZERO.
+000600         88  VAL-CODE-NOT-FOUND          VALUE 08.
+000610 PROCEDURE DIVISION USING VAL-ARG-STRING VAL-RETURN-CODE.
+000620 0000-MAINLINE.
+000630         IF NOT VAL-TABLE-LOADED
+000640             PERFORM 0100-LOAD-CODE-TABLE THRU 0100-EXIT
+000650         END-IF.
+000660         MOVE ZERO TO VAL-RETURN-CODE.
+000670         IF VAL-TABLE-COUNT > ZERO
+000680             PERFORM 1100-LOOKUP-CODE THRU 1100-EXIT
+000690         END-IF.
+000700         GOBACK.
+000710 0100-LOAD-CODE-TABLE.
+000720         MOVE ZERO TO VAL-TABLE-COUNT.
+000730         OPEN INPUT CODE-TABLE-FILE.
+000740         IF NOT VAL-CODE-TABLE-FILE-OK
+000750             MOVE "Y" TO VAL-TABLE-LOADED-SWITCH
+000760             GO TO 0100-EXIT
+000770         END-IF.
+000780         PERFORM 0150-LOAD-ONE-CODE THRU 0150-EXIT
+000790             UNTIL VAL-TABLE-AT-END
+000800                 OR VAL-TABLE-COUNT = 100.
+000810         CLOSE CODE-TABLE-FILE.
+000820         MOVE "Y" TO VAL-TABLE-LOADED-SWITCH.
+000830 0100-EXIT.
+000840         EXIT.
+000850 0150-LOAD-ONE-CODE.
+000860         READ CODE-TABLE-FILE
+000870             AT END MOVE "Y" TO VAL-TABLE-EOF-SWITCH
+000880             NOT AT END
+000890                 ADD 1 TO VAL-TABLE-COUNT
+000900                 MOVE CTF-CODE TO VAL-TABLE-CODE(VAL-TABLE-COUNT)
+000910                 MOVE CTF-DESCRIPTION
+000920                     TO VAL-TABLE-DESC(VAL-TABLE-COUNT)
+000930         END-READ.
+000940 0150-EXIT.
+000950         EXIT.
+000960 1100-LOOKUP-CODE.
+000970         SET VAL-CODE-IDX TO 1.
+000980         SEARCH VAL-CODE-ENTRY
+000990             AT END
+001000                 MOVE 08 TO VAL-RETURN-CODE
+001010             WHEN VAL-TABLE-CODE(VAL-CODE-IDX) = VAL-ARG-STRING
+001020                 CONTINUE
+001030         END-SEARCH.
+001040 1100-EXIT.
+001050         EXIT.
