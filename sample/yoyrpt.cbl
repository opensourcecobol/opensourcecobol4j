@@ -0,0 +1,256 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 YOYRPT.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               08/09/2026.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ORIGINAL PROGRAM. LOADS MONRLFILE (MONTHEND'S
+000220*                  MONTH-BY-MONTH ROLLUP OF LEDGERFILE) INTO A
+000230*                  TABLE, THE SAME LOAD-THEN-SEARCH PATTERN
+000240*                  HISTINQ ALREADY USES FOR ITS OWN DATE TABLE,
+000250*                  AND FOR EVERY MONTH ON FILE LOOKS UP THE SAME
+000260*                  CALENDAR MONTH ONE YEAR EARLIER. WHERE BOTH
+000270*                  YEARS ARE ON FILE IT PRINTS THIS YEAR'S RUN
+000280*                  COUNT, RECORD COUNT AND AMOUNT TOTAL AGAINST
+000290*                  LAST YEAR'S, THE ABSOLUTE CHANGE IN EACH, AND
+000300*                  THE PERCENT CHANGE IN VOLUME (RECORD COUNT),
+000310*                  SO OPERATIONS CAN SEE AT A GLANCE WHETHER A
+000320*                  MONTH'S VOLUME IS GROWING OR SHRINKING YEAR
+000330*                  OVER YEAR WITHOUT PULLING BOTH YEARS' FIGURES
+000340*                  BY HAND. WRITTEN TO A NEW YOYRPTFILE AND
+000350*                  ECHOED TO THE CONSOLE, THE SAME WAY SUMRPT
+000360*                  ALREADY DOUBLE-WRITES ITS OWN REPORT.
+000371*  08/09/2026 DCG  ROLLUP-RECORD NOW COMES FROM THE SHARED
+000372*                  ROLLUPRC COPYBOOK INSTEAD OF THIS PROGRAM'S
+000373*                  OWN FIELD LIST, WHICH HAD BEEN COPIED FROM
+000374*                  MONTHEND BEFORE MRL-EXCEPTION-COUNT AND
+000375*                  MRL-BUSIEST-DATE/MRL-BUSIEST-COUNT WERE ADDED
+000376*                  THERE AND HAD NEVER BEEN BROUGHT FORWARD -- THIS
+000377*                  PROGRAM DID NOT REFERENCE ANY OF THE THREE
+000378*                  MISSING FIELDS, SO THE GAP WAS SILENT.  NOW ON
+000379*                  THE SAME COPYBOOK AS MONTHEND AND SUMRPT, IT
+000380*                  CANNOT DRIFT BEHIND AGAIN.
+000381*---------------------------------------------------------------
+000382 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER.
+000410         LINUX.
+000420 OBJECT-COMPUTER.
+000430         LINUX.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460         SELECT ROLLUP-FILE ASSIGN TO "MONRLFILE"
+000470             ORGANIZATION IS LINE SEQUENTIAL
+000480             FILE STATUS IS YOY-ROLLUP-FILE-STATUS.
+000490         SELECT REPORT-FILE ASSIGN TO "YOYRPTFILE"
+000500             ORGANIZATION IS LINE SEQUENTIAL
+000510             FILE STATUS IS YOY-REPORT-FILE-STATUS.
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  ROLLUP-FILE.
+000545     COPY ROLLUPRC.
+000630 FD  REPORT-FILE.
+000640 01  REPORT-RECORD                PIC X(80).
+000650 WORKING-STORAGE SECTION.
+000660 01  YOY-FILE-STATUS-VALUES.
+000670         05  YOY-ROLLUP-FILE-STATUS  PIC X(02).
+000680             88  YOY-ROLLUP-FILE-OK       VALUE "00".
+000690         05  YOY-REPORT-FILE-STATUS  PIC X(02).
+000700             88  YOY-REPORT-FILE-OK       VALUE "00".
+000710 01  YOY-SWITCHES.
+000720         05  YOY-EOF-SWITCH           PIC X(01) VALUE "N".
+000730             88  YOY-END-OF-FILE           VALUE "Y".
+000740         05  YOY-PRIOR-FOUND-SWITCH   PIC X(01) VALUE "N".
+000750             88  YOY-PRIOR-FOUND           VALUE "Y".
+000760 01  YOY-MONTH-TABLE.
+000770         05  YOY-MONTH-COUNT          PIC 9(05) COMP VALUE ZERO.
+000780         05  YOY-MONTH-ENTRY OCCURS 240 TIMES
+000790                 INDEXED BY YOY-MONTH-IDX YOY-COMPARE-IDX.
+000800             10  YOY-ENTRY-MONTH      PIC 9(06).
+000810             10  YOY-ENTRY-RUN-COUNT  PIC 9(05).
+000820             10  YOY-ENTRY-RECORD-COUNT PIC S9(09).
+000830             10  YOY-ENTRY-AMOUNT-TOTAL PIC S9(09)V99.
+000840 01  YOY-PRIOR-YEAR-MONTH         PIC 9(06) VALUE ZERO.
+000850 01  YOY-COUNT-DELTA              PIC S9(09) VALUE ZERO.
+000860 01  YOY-AMOUNT-DELTA             PIC S9(09)V99 VALUE ZERO.
+000870 01  YOY-PERCENT-CHANGE           PIC S999V99 VALUE ZERO.
+000880 01  YOY-GRAND-COMPARED-COUNT     PIC 9(05) COMP VALUE ZERO.
+000890 01  YOY-GRAND-GROWTH-COUNT       PIC 9(05) COMP VALUE ZERO.
+000900 01  YOY-GRAND-DECLINE-COUNT      PIC 9(05) COMP VALUE ZERO.
+000910 01  YOY-EDIT-FIELDS.
+000920         05  YOY-RUN-COUNT-EDIT       PIC ZZZZ9.
+000930         05  YOY-RECORD-COUNT-EDIT    PIC -(8)9.
+000940         05  YOY-AMOUNT-TOTAL-EDIT    PIC -(8)9.99.
+000950         05  YOY-COUNT-DELTA-EDIT     PIC -(8)9.
+000960         05  YOY-AMOUNT-DELTA-EDIT    PIC -(8)9.99.
+000970         05  YOY-PERCENT-EDIT         PIC -99.99.
+000980         05  YOY-COMPARED-COUNT-EDIT  PIC ZZZZ9.
+000990         05  YOY-GROWTH-COUNT-EDIT    PIC ZZZZ9.
+001000         05  YOY-DECLINE-COUNT-EDIT   PIC ZZZZ9.
+001010 PROCEDURE DIVISION.
+001020 0000-MAINLINE.
+001030         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001040         PERFORM 5000-WRITE-REPORT THRU 5000-EXIT.
+001050         PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001060         STOP RUN.
+001070 1000-INITIALIZE.
+001080         DISPLAY "YOYRPT: JOB STARTING".
+001090         OPEN INPUT ROLLUP-FILE.
+001100         IF NOT YOY-ROLLUP-FILE-OK
+001110             DISPLAY "YOYRPT: CANNOT OPEN MONRLFILE, STATUS = "
+001120                 YOY-ROLLUP-FILE-STATUS
+001130             MOVE "Y" TO YOY-EOF-SWITCH
+001140             GO TO 1000-EXIT
+001150         END-IF.
+001160         PERFORM 1100-LOAD-ONE-MONTH THRU 1100-EXIT
+001170             UNTIL YOY-END-OF-FILE
+001180                 OR YOY-MONTH-COUNT = 240.
+001190         CLOSE ROLLUP-FILE.
+001200         OPEN OUTPUT REPORT-FILE.
+001210 1000-EXIT.
+001220         EXIT.
+001230 1100-LOAD-ONE-MONTH.
+001240         READ ROLLUP-FILE
+001250             AT END
+001260                 MOVE "Y" TO YOY-EOF-SWITCH
+001270             NOT AT END
+001280                 ADD 1 TO YOY-MONTH-COUNT
+001290                 SET YOY-MONTH-IDX TO YOY-MONTH-COUNT
+001300                 MOVE MRL-RUN-MONTH
+001310                     TO YOY-ENTRY-MONTH(YOY-MONTH-IDX)
+001320                 MOVE MRL-RUN-COUNT
+001330                     TO YOY-ENTRY-RUN-COUNT(YOY-MONTH-IDX)
+001340                 MOVE MRL-RECORD-COUNT
+001350                     TO YOY-ENTRY-RECORD-COUNT(YOY-MONTH-IDX)
+001360                 MOVE MRL-AMOUNT-TOTAL
+001370                     TO YOY-ENTRY-AMOUNT-TOTAL(YOY-MONTH-IDX)
+001380         END-READ.
+001390 1100-EXIT.
+001400         EXIT.
+001410 2000-FIND-PRIOR-YEAR-MONTH.
+001420         MOVE "N" TO YOY-PRIOR-FOUND-SWITCH.
+001430         SUBTRACT 100 FROM YOY-PRIOR-YEAR-MONTH.
+001440         IF YOY-MONTH-COUNT = ZERO
+001450             GO TO 2000-EXIT
+001460         END-IF.
+001470         SET YOY-COMPARE-IDX TO 1.
+001480         SEARCH YOY-MONTH-ENTRY
+001485             VARYING YOY-COMPARE-IDX
+001490             AT END
+001500                 CONTINUE
+001510             WHEN YOY-ENTRY-MONTH(YOY-COMPARE-IDX)
+001520                     = YOY-PRIOR-YEAR-MONTH
+001530                 SET YOY-PRIOR-FOUND TO TRUE
+001540         END-SEARCH.
+001550 2000-EXIT.
+001560         EXIT.
+001570 5000-WRITE-REPORT.
+001580         PERFORM 5100-PUT-LINE THRU 5100-EXIT.
+001590         MOVE "YEAR-OVER-YEAR VOLUME COMPARISON" TO REPORT-RECORD.
+001600         PERFORM 5200-WRITE-LINE THRU 5200-EXIT.
+001610         PERFORM 5100-PUT-LINE THRU 5100-EXIT.
+001620         IF YOY-MONTH-COUNT = ZERO
+001630             MOVE "NO MONRLFILE DATA AVAILABLE TO COMPARE"
+001640                 TO REPORT-RECORD
+001650             PERFORM 5200-WRITE-LINE THRU 5200-EXIT
+001660             GO TO 5000-EXIT
+001670         END-IF.
+001680         SET YOY-MONTH-IDX TO 1.
+001690         PERFORM 5300-COMPARE-ONE-MONTH THRU 5300-EXIT
+001700             VARYING YOY-MONTH-IDX FROM 1 BY 1
+001710             UNTIL YOY-MONTH-IDX > YOY-MONTH-COUNT.
+001720         PERFORM 5100-PUT-LINE THRU 5100-EXIT.
+001730         MOVE YOY-GRAND-COMPARED-COUNT TO YOY-COMPARED-COUNT-EDIT.
+001740         MOVE YOY-GRAND-GROWTH-COUNT TO YOY-GROWTH-COUNT-EDIT.
+001750         MOVE YOY-GRAND-DECLINE-COUNT TO YOY-DECLINE-COUNT-EDIT.
+001760         MOVE SPACES TO REPORT-RECORD.
+001770         STRING "MONTHS COMPARED " YOY-COMPARED-COUNT-EDIT
+001780             "  GROWTH " YOY-GROWTH-COUNT-EDIT
+001790             "  DECLINE " YOY-DECLINE-COUNT-EDIT
+001800             DELIMITED BY SIZE INTO REPORT-RECORD.
+001810         PERFORM 5200-WRITE-LINE THRU 5200-EXIT.
+001820 5000-EXIT.
+001830         EXIT.
+001840 5300-COMPARE-ONE-MONTH.
+001850         MOVE YOY-ENTRY-MONTH(YOY-MONTH-IDX)
+001860             TO YOY-PRIOR-YEAR-MONTH.
+001870         PERFORM 2000-FIND-PRIOR-YEAR-MONTH THRU 2000-EXIT.
+001880         MOVE YOY-ENTRY-RUN-COUNT(YOY-MONTH-IDX)
+001890             TO YOY-RUN-COUNT-EDIT.
+001900         MOVE YOY-ENTRY-RECORD-COUNT(YOY-MONTH-IDX)
+001910             TO YOY-RECORD-COUNT-EDIT.
+001920         MOVE YOY-ENTRY-AMOUNT-TOTAL(YOY-MONTH-IDX)
+001930             TO YOY-AMOUNT-TOTAL-EDIT.
+001940         MOVE SPACES TO REPORT-RECORD.
+001950         STRING "MONTH " YOY-ENTRY-MONTH(YOY-MONTH-IDX)
+001960             "  RUNS " YOY-RUN-COUNT-EDIT
+001970             "  RECORDS " YOY-RECORD-COUNT-EDIT
+001980             "  AMOUNT " YOY-AMOUNT-TOTAL-EDIT
+001990             DELIMITED BY SIZE INTO REPORT-RECORD.
+002000         PERFORM 5200-WRITE-LINE THRU 5200-EXIT.
+002010         IF NOT YOY-PRIOR-FOUND
+002020             MOVE SPACES TO REPORT-RECORD
+002030             MOVE "  NO PRIOR-YEAR MONTH ON FILE -- NOT COMPARED"
+002040                 TO REPORT-RECORD
+002050             PERFORM 5200-WRITE-LINE THRU 5200-EXIT
+002060             GO TO 5300-EXIT
+002070         END-IF.
+002080         ADD 1 TO YOY-GRAND-COMPARED-COUNT.
+002090         COMPUTE YOY-COUNT-DELTA =
+002100             YOY-ENTRY-RECORD-COUNT(YOY-MONTH-IDX) -
+002110             YOY-ENTRY-RECORD-COUNT(YOY-COMPARE-IDX).
+002120         COMPUTE YOY-AMOUNT-DELTA =
+002130             YOY-ENTRY-AMOUNT-TOTAL(YOY-MONTH-IDX) -
+002140             YOY-ENTRY-AMOUNT-TOTAL(YOY-COMPARE-IDX).
+002150         IF YOY-ENTRY-RECORD-COUNT(YOY-COMPARE-IDX) NOT = ZERO
+002160             COMPUTE YOY-PERCENT-CHANGE ROUNDED =
+002170                 (YOY-COUNT-DELTA * 100) /
+002180                 YOY-ENTRY-RECORD-COUNT(YOY-COMPARE-IDX)
+002190         ELSE
+002200             MOVE ZERO TO YOY-PERCENT-CHANGE
+002210         END-IF.
+002220         MOVE YOY-COUNT-DELTA TO YOY-COUNT-DELTA-EDIT.
+002230         MOVE YOY-AMOUNT-DELTA TO YOY-AMOUNT-DELTA-EDIT.
+002240         MOVE YOY-PERCENT-CHANGE TO YOY-PERCENT-EDIT.
+002250         MOVE SPACES TO REPORT-RECORD.
+002260         STRING "  VS LAST YEAR -- COUNT DELTA "
+002270             YOY-COUNT-DELTA-EDIT
+002280             "  AMOUNT DELTA " YOY-AMOUNT-DELTA-EDIT
+002290             "  VOLUME CHANGE " YOY-PERCENT-EDIT "%"
+002300             DELIMITED BY SIZE INTO REPORT-RECORD.
+002310         PERFORM 5200-WRITE-LINE THRU 5200-EXIT.
+002320         IF YOY-COUNT-DELTA > ZERO
+002330             ADD 1 TO YOY-GRAND-GROWTH-COUNT
+002340         ELSE
+002350             IF YOY-COUNT-DELTA < ZERO
+002360                 ADD 1 TO YOY-GRAND-DECLINE-COUNT
+002370             END-IF
+002380         END-IF.
+002390 5300-EXIT.
+002400         EXIT.
+002410 5100-PUT-LINE.
+002420         MOVE
+002430          "------------------------------------------------------"
+002440             TO REPORT-RECORD.
+002450         PERFORM 5200-WRITE-LINE THRU 5200-EXIT.
+002460 5100-EXIT.
+002470         EXIT.
+002480 5200-WRITE-LINE.
+002490         DISPLAY REPORT-RECORD.
+002500         IF YOY-REPORT-FILE-OK
+002510             WRITE REPORT-RECORD
+002520         END-IF.
+002530 5200-EXIT.
+002540         EXIT.
+002550 8000-TERMINATE.
+002560         IF YOY-REPORT-FILE-OK
+002570             CLOSE REPORT-FILE
+002580         END-IF.
+002590         DISPLAY "YOYRPT: JOB COMPLETE".
+002600 8000-EXIT.
+002610         EXIT.
