@@ -0,0 +1,36 @@
+      *---------------------------------------------------------------
+      *  ROLLUPRC.CPY
+      *  ------------------------------------------------------------
+      *  STANDARD MONTHLY ROLLUP RECORD LAYOUT (MONRLFILE).  ANY
+      *  PROGRAM THAT WRITES OR READS MONTHEND'S MONTH-BY-MONTH
+      *  ROLLUP OF LEDGERFILE SHOULD COPY THIS MEMBER SO THE LAYOUT
+      *  STAYS CONSISTENT SHOP-WIDE.
+      *  ------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       BY   DESCRIPTION
+      *  ---------- ---- --------------------------------------------
+      *  08/09/2026 DCG  ORIGINAL COPYBOOK.  PULLED MONTHEND'S
+      *                  ROLLUP-RECORD LAYOUT OUT INTO ITS OWN MEMBER,
+      *                  THE SAME WAY CTLTOTAL.CPY ALREADY SHARES THE
+      *                  CONTROL-TOTAL RECORD, SO MONTHEND, SUMRPT AND
+      *                  YOYRPT ALL READ/WRITE MONRLFILE AGAINST ONE
+      *                  FIELD LIST INSTEAD OF THREE INDEPENDENTLY
+      *                  MAINTAINED COPIES.  YOYRPT'S OWN COPY HAD
+      *                  ALREADY DRIFTED BEHIND -- IT WAS STILL MISSING
+      *                  MRL-EXCEPTION-COUNT AND MRL-BUSIEST-DATE/
+      *                  MRL-BUSIEST-COUNT, WHICH MONTHEND AND SUMRPT
+      *                  ALREADY CARRIED -- SO BRINGING IT IN UNDER
+      *                  THIS COPYBOOK ALSO BRINGS IT BACK IN LINE.
+      *---------------------------------------------------------------
+       01  ROLLUP-RECORD.
+           05  MRL-RUN-MONTH           PIC 9(06).
+           05  MRL-RUN-COUNT           PIC 9(05).
+           05  MRL-RECORD-COUNT        PIC S9(09)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  MRL-AMOUNT-TOTAL        PIC S9(09)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  MRL-EXCEPTION-COUNT     PIC 9(05).
+           05  MRL-BUSIEST-DATE        PIC 9(08).
+           05  MRL-BUSIEST-COUNT       PIC S9(09)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  FILLER                  PIC X(10).
