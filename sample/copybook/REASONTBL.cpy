@@ -0,0 +1,38 @@
+      *---------------------------------------------------------------
+      *  REASONTBL.CPY
+      *  ------------------------------------------------------------
+      *  STANDARD REASON-CODE TABLE FOR SUB'S VALIDATION REJECTS.
+      *  EVERY VALUE SUB-RETURN-CODE CAN BE SET TO, PAIRED WITH THE
+      *  FIXED TEXT WRITTEN TO EXCPFILE FOR IT, LIVES HERE ONCE SO
+      *  THE CODE AND ITS WORDING CAN NEVER DRIFT APART, AND SO ANY
+      *  OTHER PROGRAM THAT EVER NEEDS TO TRANSLATE A REASON CODE
+      *  BACK TO TEXT CAN COPY THE SAME TABLE INSTEAD OF KEEPING ITS
+      *  OWN COPY OF THE WORDING.
+      *  ------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       BY   DESCRIPTION
+      *  ---------- ---- --------------------------------------------
+      *  08/09/2026 DCG  ORIGINAL COPYBOOK, CARVED OUT OF THE EVALUATE
+      *                  THAT USED TO LIVE DIRECTLY IN SUB'S
+      *                  1050-WRITE-EXCEPTION PARAGRAPH.
+      *---------------------------------------------------------------
+       01  RSN-TABLE-VALUES.
+           05  FILLER              PIC X(32) VALUE
+               "04ARG-STRING BLANK OR LOW-VALUES".
+           05  FILLER              PIC X(32) VALUE
+               "05ARG-NUM NOT NUMERIC           ".
+           05  FILLER              PIC X(32) VALUE
+               "06ARG-NUM IS ZERO               ".
+           05  FILLER              PIC X(32) VALUE
+               "08ARG-STRING NOT IN CODE TABLE  ".
+           05  FILLER              PIC X(32) VALUE
+               "10DUPLICATE ARG-STRING/NUM CALL ".
+           05  FILLER              PIC X(32) VALUE
+               "12ARG-NUM OVERFLOW ON INCREMENT ".
+           05  FILLER              PIC X(32) VALUE
+               "14USER NOT AUTHORIZED FOR TXN   ".
+       01  RSN-TABLE REDEFINES RSN-TABLE-VALUES.
+           05  RSN-ENTRY OCCURS 7 TIMES
+                   INDEXED BY RSN-IDX.
+               10  RSN-CODE        PIC 9(02).
+               10  RSN-TEXT        PIC X(30).
