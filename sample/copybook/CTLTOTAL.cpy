@@ -0,0 +1,78 @@
+      *---------------------------------------------------------------
+      *  CTLTOTAL.CPY
+      *  ------------------------------------------------------------
+      *  STANDARD CONTROL-TOTAL RECORD LAYOUT.  ANY PROGRAM THAT
+      *  PRODUCES OR READS A CONTROL-TOTAL (RUN DATE, RUN ID, RECORD
+      *  COUNT, RECORD-TYPE/BRANCH BREAKDOWNS) SHOULD COPY THIS
+      *  MEMBER SO THE LAYOUT STAYS CONSISTENT SHOP-WIDE.
+      *  ------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       BY   DESCRIPTION
+      *  ---------- ---- --------------------------------------------
+      *  08/09/2026 DCG  ORIGINAL COPYBOOK.
+      *  08/09/2026 DCG  WIDENED CTL-RECORD-COUNT TO SIGNED (SAME 9-BYTE
+      *                  DISPLAY WIDTH) AND ADDED CTL-ENTRY-TYPE, CARVED
+      *                  OUT OF FILLER, SO A BACKOUT RUN CAN APPEND A
+      *                  REVERSING LEDGER ENTRY -- NEGATIVE RECORD COUNT
+      *                  AND AMOUNT TOTAL -- FOR A BAD DAY'S RUN WITHOUT
+      *                  EVER ALTERING OR REMOVING THE ORIGINAL ENTRY.
+      *  08/09/2026 DCG  CHANGED CTL-AMOUNT-TOTAL FROM COMP-3 TO DISPLAY
+      *                  USAGE, AND GAVE IT AND CTL-RECORD-COUNT A
+      *                  TRAILING SEPARATE SIGN.  THE LEDGER FILE IS
+      *                  LINE SEQUENTIAL, AND BOTH A PACKED-DECIMAL
+      *                  FIELD AND AN OVERPUNCHED DISPLAY SIGN CAN
+      *                  CARRY BYTE VALUES THAT DO NOT BELONG IN A
+      *                  TEXT RECORD, WHICH WAS CAUSING THE WRITE TO
+      *                  THE LEDGER TO FAIL.  NO PROGRAM REFERENCES
+      *                  EITHER FIELD'S STORAGE WIDTH DIRECTLY, SO
+      *                  THIS IS TRANSPARENT TO EVERY MOVE/ADD/COMPUTE
+      *                  AGAINST THEM -- LEDGER-RECORD WIDENS FROM 290
+      *                  TO 297 BYTES TO MATCH.  ALSO GAVE THE BRANCH-
+      *                  BREAKDOWN TABLE AND THE TRAILING FILLER VALUE
+      *                  CLAUSES OF SPACES/ZERO SO THEY NO LONGER SIT AT
+      *                  BINARY LOW-VALUES, WHICH THE SAME LINE-
+      *                  SEQUENTIAL WRITE ALSO REJECTED.
+      *  08/09/2026 DCG  ADDED CTL-RECONCILE-PARTIAL VALUE "N", MISSING
+      *                  SINCE SAMPLE'S OWN SPL-RECONCILE-STATUS GAINED
+      *                  IT FOR A MULTI-STREAM RUN -- WITHOUT IT, A
+      *                  READER OF THIS COPYBOOK HAD NO 88-LEVEL FOR A
+      *                  VALUE SAMPLE ACTIVELY WRITES, AND ANY EVALUATE
+      *                  TRUE AGAINST THESE CONDITIONS FELL THROUGH A
+      *                  PARTIAL RECONCILIATION TO WHATEVER ITS WHEN
+      *                  OTHER DID.
+      *  08/09/2026 DCG  CARVED CTL-EXCEPTION-COUNT OUT OF FILLER SO A
+      *                  RUN'S REJECT COUNT RIDES ALONG IN THE LEDGER
+      *                  ENTRY INSTEAD OF BEING KNOWN ONLY TO THE RUN
+      *                  THAT PRODUCED IT -- MONTHEND ROLLS THIS UP
+      *                  INTO A MONTHLY EXCEPTION TOTAL THE SAME WAY
+      *                  IT ALREADY ROLLS UP RECORD COUNT AND AMOUNT.
+      *  08/09/2026 DCG  CTL-BRANCH-BREAKDOWN WAS CARRIED IN THIS LAYOUT
+      *                  SINCE THE ORIGINAL COPYBOOK BUT NEVER ACTUALLY
+      *                  POPULATED.  SAMPLE'S EXISTING PER-BRANCH
+      *                  SUBTOTAL BREAK NOW RECORDS EACH BRANCH'S CODE
+      *                  AND RECORD COUNT INTO THIS TABLE AS IT BREAKS,
+      *                  SO THE BREAKDOWN THE LEDGER RECORD WAS ALWAYS
+      *                  SHAPED FOR IS NOW ACTUALLY CARRIED IN IT.
+      *---------------------------------------------------------------
+       01  CTL-TOTAL-RECORD.
+           05  CTL-RUN-DATE                PIC 9(08).
+           05  CTL-RUN-TIME                PIC 9(08).
+           05  CTL-RUN-ID                  PIC X(08).
+           05  CTL-RECORD-COUNT            PIC S9(09)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CTL-AMOUNT-TOTAL            PIC S9(09)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CTL-RECONCILE-STATUS        PIC X(01).
+               88  CTL-RECONCILE-PASSED        VALUE "P".
+               88  CTL-RECONCILE-FAILED        VALUE "F".
+               88  CTL-RECONCILE-UNKNOWN       VALUE "U".
+               88  CTL-RECONCILE-PARTIAL       VALUE "N".
+           05  CTL-BRANCH-BREAKDOWN OCCURS 20 TIMES
+                   INDEXED BY CTL-BRANCH-IDX.
+               10  CTL-BRANCH-CODE          PIC X(03) VALUE SPACES.
+               10  CTL-BRANCH-RECORD-COUNT  PIC 9(09) VALUE ZERO.
+           05  CTL-ENTRY-TYPE              PIC X(01) VALUE "O".
+               88  CTL-ENTRY-ORIGINAL          VALUE "O".
+               88  CTL-ENTRY-REVERSAL          VALUE "R".
+           05  CTL-EXCEPTION-COUNT         PIC 9(05) VALUE ZERO.
+           05  FILLER                      PIC X(04) VALUE SPACES.
