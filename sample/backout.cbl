@@ -0,0 +1,231 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 BACKOUT.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               08/09/2026.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ORIGINAL PROGRAM. TAKES THE RUN DATE AND RUN
+000220*                  TIME OF A BAD SAMPLE RUN ON THE COMMAND LINE
+000230*                  (FORMAT YYYYMMDD,HHMMSS, THE SAME RUN DATE/
+000240*                  TIME SAMPLE STAMPED ON ITS ORIGINAL LEDGERFILE
+000250*                  ENTRY) AND APPENDS AN OFFSETTING ENTRY -- SAME
+000260*                  RUN ID, NEGATIVE RECORD COUNT AND AMOUNT
+000270*                  TOTAL, CTL-ENTRY-TYPE "R" -- SO A MONTH-END
+000280*                  ROLLUP OR ANY OTHER READER OF LEDGERFILE NETS
+000290*                  THE BAD DAY BACK OUT TO ZERO WITHOUT EVER
+000300*                  ALTERING OR DELETING THE ORIGINAL ENTRY. THE
+000310*                  ORIGINAL ENTRY MUST EXIST AND NOT ALREADY BE
+000320*                  REVERSED, OR THE RUN IS REJECTED. USES THE
+000330*                  SAME LEDGERLOCK MARKER-FILE CONVENTION SAMPLE
+000340*                  USES SO A BACKOUT CANNOT INTERLEAVE ITS APPEND
+000350*                  WITH A SAMPLE RUN (OR ANOTHER BACKOUT) WRITING
+000360*                  THE SAME SHARED LEDGER AT THE SAME TIME.
+000365*  08/09/2026 DCG  ZEROES THE REVERSAL ENTRY'S CTL-EXCEPTION-
+000366*                  COUNT EXPLICITLY RATHER THAN LEAVING WHATEVER
+000367*                  THE LAST LEDGERFILE RECORD READ HAPPENED TO
+000368*                  CARRY -- A REVERSAL NETS OUT RECORD COUNT AND
+000369*                  AMOUNT ONLY, IT DOES NOT UNDO EXCEPTIONS THE
+000370*                  ORIGINAL RUN ALREADY REPORTED.
+000372*  08/09/2026 DCG  3000-WRITE-REVERSAL WAS HARDCODING THE REVERSAL
+000373*                  ENTRY'S CTL-RUN-ID TO THE LITERAL "SAMPLE",
+000374*                  CONTRADICTING THIS PROGRAM'S OWN "SAME RUN ID"
+000375*                  DESCRIPTION ABOVE -- FOR A MULTI-STREAM RUN,
+000376*                  WHERE SAMPLE STAMPS "STRM" PLUS ITS STREAM
+000377*                  NUMBER INSTEAD OF "SAMPLE", THE REVERSAL WAS
+000378*                  BEING POSTED UNDER THE WRONG RUN ID. ADDED
+000379*                  BAK-ORIGINAL-RUN-ID TO BAK-ORIGINAL-ENTRY-
+000380*                  FIELDS, CAPTURED FROM THE MATCHED ORIGINAL
+000381*                  ENTRY IN 1160-CHECK-LEDGER-RECORD THE SAME WAY
+000382*                  RECORD COUNT/AMOUNT/RECONCILE STATUS ALREADY
+000383*                  ARE, AND MOVED IT INTO CTL-RUN-ID INSTEAD OF
+000384*                  THE LITERAL.
+000385*---------------------------------------------------------------
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER.
+000410         LINUX.
+000420 OBJECT-COMPUTER.
+000430         LINUX.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460         SELECT LEDGER-FILE ASSIGN TO "LEDGERFILE"
+000470             ORGANIZATION IS LINE SEQUENTIAL
+000480             FILE STATUS IS BAK-LEDGER-FILE-STATUS.
+000490         SELECT LEDGER-LOCK-FILE ASSIGN TO "LEDGERLOCK"
+000500             ORGANIZATION IS LINE SEQUENTIAL
+000510             FILE STATUS IS BAK-LOCK-FILE-STATUS.
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  LEDGER-FILE.
+000550 01  LEDGER-RECORD               PIC X(297).
+000560 FD  LEDGER-LOCK-FILE.
+000570 01  LEDGER-LOCK-RECORD.
+000580         05  LOK-HOLDER-RUN-ID       PIC X(06).
+000590         05  LOK-HOLDER-DATE         PIC 9(08).
+000600         05  LOK-HOLDER-TIME         PIC 9(08).
+000610 WORKING-STORAGE SECTION.
+000620     COPY CTLTOTAL.
+000630 01  BAK-FILE-STATUS-VALUES.
+000640         05  BAK-LEDGER-FILE-STATUS  PIC X(02).
+000650             88  BAK-LEDGER-FILE-OK      VALUE "00".
+000660         05  BAK-LOCK-FILE-STATUS    PIC X(02).
+000670             88  BAK-LOCK-FILE-OK        VALUE "00".
+000680 01  BAK-SWITCHES.
+000690         05  BAK-EOF-SWITCH          PIC X(01) VALUE "N".
+000700             88  BAK-END-OF-FILE         VALUE "Y".
+000710         05  BAK-FOUND-SWITCH        PIC X(01) VALUE "N".
+000720             88  BAK-ENTRY-FOUND         VALUE "Y".
+000730         05  BAK-REVERSED-SWITCH     PIC X(01) VALUE "N".
+000740             88  BAK-ALREADY-REVERSED    VALUE "Y".
+000750         05  BAK-LOCK-ACQUIRED-SWITCH PIC X(01) VALUE "N".
+000760             88  BAK-LOCK-ACQUIRED       VALUE "Y".
+000770 01  BAK-PARAMETER-FIELDS.
+000780         05  BAK-PARM-STRING         PIC X(17) VALUE SPACES.
+000790         05  BAK-PARM-RUN-DATE       PIC 9(08) VALUE ZERO.
+000800         05  BAK-PARM-RUN-TIME       PIC 9(08) VALUE ZERO.
+000810 01  BAK-ORIGINAL-ENTRY-FIELDS.
+000820         05  BAK-ORIGINAL-RECORD-COUNT    PIC S9(09) VALUE ZERO.
+000830         05  BAK-ORIGINAL-AMOUNT-TOTAL    PIC S9(09)V99 COMP-3
+000840                                              VALUE ZERO.
+000850         05  BAK-ORIG-RECONCILE-STATUS PIC X(01) VALUE SPACES.
+000855         05  BAK-ORIGINAL-RUN-ID       PIC X(08) VALUE SPACES.
+000860 01  BAK-LOCK-FIELDS.
+000870         05  BAK-LOCK-RETRY-COUNT    PIC 9(03) VALUE ZERO.
+000880         05  BAK-LOCK-MAX-RETRIES    PIC 9(03) VALUE 030.
+000890         05  BAK-LOCK-SLEEP-CMD      PIC X(10) VALUE "sleep 1".
+000900         05  BAK-LOCK-FILENAME       PIC X(10) VALUE "LEDGERLOCK".
+000910         05  BAK-LOCK-DELETE-RC      PIC 9(02) VALUE ZERO.
+000920 PROCEDURE DIVISION.
+000930 0000-MAINLINE.
+000940         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000950         IF BAK-ENTRY-FOUND AND NOT BAK-ALREADY-REVERSED
+000960             PERFORM 3000-WRITE-REVERSAL THRU 3000-EXIT
+000970         END-IF.
+000980         PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000990         STOP RUN.
+001000 1000-INITIALIZE.
+001010         DISPLAY "BACKOUT: JOB STARTING".
+001020         ACCEPT BAK-PARM-STRING FROM COMMAND-LINE.
+001030         IF BAK-PARM-STRING = SPACES
+001040             DISPLAY "BACKOUT: NO RUN DATE/TIME SUPPLIED"
+001050             DISPLAY "BACKOUT: FORMAT IS YYYYMMDD,HHMMSS"
+001060             GO TO 1000-EXIT
+001070         END-IF.
+001080         UNSTRING BAK-PARM-STRING DELIMITED BY ","
+001090             INTO BAK-PARM-RUN-DATE BAK-PARM-RUN-TIME
+001100         END-UNSTRING.
+001110         PERFORM 1100-FIND-LEDGER-ENTRY THRU 1100-EXIT.
+001120         IF NOT BAK-ENTRY-FOUND AND NOT BAK-ALREADY-REVERSED
+001130             DISPLAY "BACKOUT: NO LEDGER ENTRY FOUND FOR "
+001140                 BAK-PARM-RUN-DATE "/" BAK-PARM-RUN-TIME
+001150         END-IF.
+001160         IF BAK-ALREADY-REVERSED
+001170             DISPLAY "BACKOUT: ENTRY FOR " BAK-PARM-RUN-DATE "/"
+001180                 BAK-PARM-RUN-TIME " IS ALREADY REVERSED"
+001190         END-IF.
+001200 1000-EXIT.
+001210         EXIT.
+001220 1100-FIND-LEDGER-ENTRY.
+001230         OPEN INPUT LEDGER-FILE.
+001240         IF NOT BAK-LEDGER-FILE-OK
+001250             DISPLAY "BACKOUT: CANNOT OPEN LEDGERFILE, STATUS ="
+001260                 BAK-LEDGER-FILE-STATUS
+001270             GO TO 1100-EXIT
+001280         END-IF.
+001290         PERFORM 1150-READ-LEDGER-RECORD THRU 1150-EXIT
+001300             UNTIL BAK-END-OF-FILE.
+001310         CLOSE LEDGER-FILE.
+001320 1100-EXIT.
+001330         EXIT.
+001340 1150-READ-LEDGER-RECORD.
+001350         READ LEDGER-FILE INTO CTL-TOTAL-RECORD
+001360             AT END
+001370                 MOVE "Y" TO BAK-EOF-SWITCH
+001380             NOT AT END
+001390                 PERFORM 1160-CHECK-LEDGER-RECORD THRU 1160-EXIT
+001400         END-READ.
+001410 1150-EXIT.
+001420         EXIT.
+001430 1160-CHECK-LEDGER-RECORD.
+001440         IF CTL-RUN-DATE NOT = BAK-PARM-RUN-DATE
+001450             OR CTL-RUN-TIME NOT = BAK-PARM-RUN-TIME
+001460             GO TO 1160-EXIT
+001470         END-IF.
+001480         IF CTL-ENTRY-REVERSAL
+001490             SET BAK-ALREADY-REVERSED TO TRUE
+001500             GO TO 1160-EXIT
+001510         END-IF.
+001520         SET BAK-ENTRY-FOUND TO TRUE.
+001530         MOVE CTL-RECORD-COUNT TO BAK-ORIGINAL-RECORD-COUNT.
+001540         MOVE CTL-AMOUNT-TOTAL TO BAK-ORIGINAL-AMOUNT-TOTAL.
+001550         MOVE CTL-RECONCILE-STATUS TO BAK-ORIG-RECONCILE-STATUS.
+001555         MOVE CTL-RUN-ID TO BAK-ORIGINAL-RUN-ID.
+001560 1160-EXIT.
+001570         EXIT.
+001580 3000-WRITE-REVERSAL.
+001590         MOVE BAK-PARM-RUN-DATE TO CTL-RUN-DATE.
+001600         MOVE BAK-PARM-RUN-TIME TO CTL-RUN-TIME.
+001610         MOVE BAK-ORIGINAL-RUN-ID TO CTL-RUN-ID.
+001620         COMPUTE CTL-RECORD-COUNT = 0 - BAK-ORIGINAL-RECORD-COUNT.
+001630         COMPUTE CTL-AMOUNT-TOTAL = 0 - BAK-ORIGINAL-AMOUNT-TOTAL.
+001640         MOVE BAK-ORIG-RECONCILE-STATUS TO CTL-RECONCILE-STATUS.
+001650         MOVE "R" TO CTL-ENTRY-TYPE.
+001655         MOVE ZERO TO CTL-EXCEPTION-COUNT.
+001660         PERFORM 3100-ACQUIRE-LEDGER-LOCK THRU 3100-EXIT.
+001670         OPEN EXTEND LEDGER-FILE.
+001680         IF NOT BAK-LEDGER-FILE-OK
+001690             OPEN OUTPUT LEDGER-FILE
+001700         END-IF.
+001710         WRITE LEDGER-RECORD FROM CTL-TOTAL-RECORD.
+001720         CLOSE LEDGER-FILE.
+001730         PERFORM 3150-RELEASE-LEDGER-LOCK THRU 3150-EXIT.
+001740         DISPLAY "BACKOUT: REVERSAL POSTED FOR " CTL-RUN-DATE "/"
+001750             CTL-RUN-TIME " RECORD COUNT " CTL-RECORD-COUNT
+001760             " AMOUNT " CTL-AMOUNT-TOTAL.
+001770 3000-EXIT.
+001780         EXIT.
+001790 3100-ACQUIRE-LEDGER-LOCK.
+001800         MOVE "N" TO BAK-LOCK-ACQUIRED-SWITCH.
+001810         MOVE ZERO TO BAK-LOCK-RETRY-COUNT.
+001820         PERFORM 3110-TRY-LEDGER-LOCK THRU 3110-EXIT
+001830             UNTIL BAK-LOCK-ACQUIRED
+001840             OR BAK-LOCK-RETRY-COUNT >= BAK-LOCK-MAX-RETRIES.
+001850         IF NOT BAK-LOCK-ACQUIRED
+001860             DISPLAY "BACKOUT: TIMED OUT WAITING FOR LEDGER LOCK"
+001870             DISPLAY "BACKOUT: WRITING REVERSAL UNPROTECTED"
+001880         END-IF.
+001890 3100-EXIT.
+001900         EXIT.
+001910 3110-TRY-LEDGER-LOCK.
+001920         OPEN INPUT LEDGER-LOCK-FILE.
+001930         IF BAK-LOCK-FILE-OK
+001940             CLOSE LEDGER-LOCK-FILE
+001950             ADD 1 TO BAK-LOCK-RETRY-COUNT
+001960             CALL "SYSTEM" USING BAK-LOCK-SLEEP-CMD
+001970         ELSE
+001980             OPEN OUTPUT LEDGER-LOCK-FILE
+001990             MOVE "BACKOT" TO LOK-HOLDER-RUN-ID
+002000             MOVE BAK-PARM-RUN-DATE TO LOK-HOLDER-DATE
+002010             MOVE BAK-PARM-RUN-TIME TO LOK-HOLDER-TIME
+002020             WRITE LEDGER-LOCK-RECORD
+002030             CLOSE LEDGER-LOCK-FILE
+002040             SET BAK-LOCK-ACQUIRED TO TRUE
+002050         END-IF.
+002060 3110-EXIT.
+002070         EXIT.
+002080 3150-RELEASE-LEDGER-LOCK.
+002090         IF BAK-LOCK-ACQUIRED
+002100             CALL "CBL_DELETE_FILE" USING BAK-LOCK-FILENAME
+002110                 RETURNING BAK-LOCK-DELETE-RC
+002120         END-IF.
+002130 3150-EXIT.
+002140         EXIT.
+002150 8000-TERMINATE.
+002160         DISPLAY "BACKOUT: JOB COMPLETE".
+002170 8000-EXIT.
+002180         EXIT.
