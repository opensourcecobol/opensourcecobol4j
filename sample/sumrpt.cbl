@@ -0,0 +1,310 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 SUMRPT.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               08/09/2026.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ORIGINAL PROGRAM. PULLS TOGETHER, INTO ONE
+000220*                  COMBINED REPORT, WHAT TODAY'S RUN OF EACH
+000230*                  RUNDAILY STEP PRODUCED SEPARATELY -- SAMPLE'S
+000240*                  TOTALS FOR TODAY (FROM LEDGERFILE), MONTHEND'S
+000250*                  ROLLUP FOR THE CURRENT MONTH (FROM MONRLFILE),
+000260*                  AND WHETHER LEDGEXP'S CSV/JSON EXPORTS ARE
+000270*                  PRESENT -- SO AN OPERATOR CAN CONFIRM THE WHOLE
+000280*                  DAILY STREAM CAME OUT CLEAN FROM ONE REPORT
+000290*                  INSTEAD OF READING EVERY STEP'S OWN CONSOLE
+000300*                  OUTPUT. WRITTEN TO SUMRPTFILE AND ECHOED TO
+000310*                  THE CONSOLE.
+000311*  08/09/2026 DCG  ADDED SUM-TODAY-PARTIAL-COUNT, A FOURTH
+000312*                  RECONCILE BUCKET FOR TODAY'S "PARTIAL" RUNS,
+000313*                  SO A MULTI-STREAM DAY'S STATUS SHOWS UP AS
+000314*                  ITS OWN COUNT INSTEAD OF FALLING INTO UNKNOWN.
+000315*                  ALSO PICKED UP MONTHEND'S NEW MRL-EXCEPTION-
+000316*                  COUNT AND MRL-BUSIEST-DATE/MRL-BUSIEST-COUNT
+000317*                  FIELDS SO THE MONTH-TO-DATE SECTION OF THIS
+000318*                  REPORT SHOWS THE SAME EXCEPTION AND BUSIEST-
+000319*                  DAY FIGURES MONTHEND NOW ROLLS UP.
+000321*  08/09/2026 DCG  ROLLUP-RECORD NOW COMES FROM THE NEW SHARED
+000322*                  ROLLUPRC COPYBOOK INSTEAD OF AN INDEPENDENT
+000323*                  FIELD LIST MAINTAINED HERE, THE SAME WAY
+000324*                  CTLTOTAL.CPY ALREADY SHARES THE CONTROL-TOTAL
+000325*                  RECORD -- MONTHEND AND YOYRPT BOTH READ/WRITE
+000326*                  THIS SAME MONRLFILE AND WERE EACH CARRYING
+000327*                  THEIR OWN COPY OF THIS LAYOUT.
+000328*---------------------------------------------------------------
+000329 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.
+000360         LINUX.
+000370 OBJECT-COMPUTER.
+000380         LINUX.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410         SELECT LEDGER-FILE ASSIGN TO "LEDGERFILE"
+000420             ORGANIZATION IS LINE SEQUENTIAL
+000430             FILE STATUS IS SUM-LEDGER-FILE-STATUS.
+000440         SELECT ROLLUP-FILE ASSIGN TO "MONRLFILE"
+000450             ORGANIZATION IS LINE SEQUENTIAL
+000460             FILE STATUS IS SUM-ROLLUP-FILE-STATUS.
+000470         SELECT CSV-FILE ASSIGN TO "LEDGCSV"
+000480             ORGANIZATION IS LINE SEQUENTIAL
+000490             FILE STATUS IS SUM-CSV-FILE-STATUS.
+000500         SELECT JSON-FILE ASSIGN TO "LEDGJSON"
+000510             ORGANIZATION IS LINE SEQUENTIAL
+000520             FILE STATUS IS SUM-JSON-FILE-STATUS.
+000530         SELECT SUMMARY-FILE ASSIGN TO "SUMRPTFILE"
+000540             ORGANIZATION IS LINE SEQUENTIAL
+000550             FILE STATUS IS SUM-SUMMARY-FILE-STATUS.
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  LEDGER-FILE.
+000590 01  LEDGER-RECORD               PIC X(297).
+000600 FD  ROLLUP-FILE.
+000605     COPY ROLLUPRC.
+000690 FD  CSV-FILE.
+000700 01  CSV-RECORD                  PIC X(132).
+000710 FD  JSON-FILE.
+000720 01  JSON-RECORD                 PIC X(256).
+000730 FD  SUMMARY-FILE.
+000740 01  SUMMARY-RECORD              PIC X(80).
+000750 WORKING-STORAGE SECTION.
+000760     COPY CTLTOTAL.
+000770 01  SUM-FILE-STATUS-VALUES.
+000780         05  SUM-LEDGER-FILE-STATUS  PIC X(02).
+000790             88  SUM-LEDGER-FILE-OK       VALUE "00".
+000800         05  SUM-ROLLUP-FILE-STATUS  PIC X(02).
+000810             88  SUM-ROLLUP-FILE-OK       VALUE "00".
+000820         05  SUM-CSV-FILE-STATUS     PIC X(02).
+000830             88  SUM-CSV-FILE-OK          VALUE "00".
+000840         05  SUM-JSON-FILE-STATUS    PIC X(02).
+000850             88  SUM-JSON-FILE-OK         VALUE "00".
+000860         05  SUM-SUMMARY-FILE-STATUS PIC X(02).
+000870             88  SUM-SUMMARY-FILE-OK      VALUE "00".
+000880 01  SUM-SWITCHES.
+000890         05  SUM-LEDGER-EOF-SWITCH   PIC X(01) VALUE "N".
+000900             88  SUM-LEDGER-AT-END        VALUE "Y".
+000910         05  SUM-ROLLUP-FOUND-SWITCH PIC X(01) VALUE "N".
+000920             88  SUM-ROLLUP-FOUND         VALUE "Y".
+000930         05  SUM-ROLLUP-EOF-SWITCH   PIC X(01) VALUE "N".
+000940             88  SUM-ROLLUP-AT-END        VALUE "Y".
+000950 01  SUM-TODAY-DATE              PIC 9(08) VALUE ZERO.
+000960 01  SUM-CURRENT-MONTH           PIC 9(06) VALUE ZERO.
+000970 01  SUM-TODAY-TOTALS.
+000980         05  SUM-TODAY-RUN-COUNT     PIC 9(05) COMP VALUE ZERO.
+000990         05  SUM-TODAY-RECORD-COUNT  PIC S9(09) VALUE ZERO.
+001000         05  SUM-TODAY-AMOUNT-TOTAL  PIC S9(09)V99 COMP-3
+001010                                         VALUE ZERO.
+001020         05  SUM-TODAY-PASS-COUNT    PIC 9(05) COMP VALUE ZERO.
+001030         05  SUM-TODAY-FAIL-COUNT    PIC 9(05) COMP VALUE ZERO.
+001040         05  SUM-TODAY-UNKNOWN-COUNT PIC 9(05) COMP VALUE ZERO.
+001045         05  SUM-TODAY-PARTIAL-COUNT PIC 9(05) COMP VALUE ZERO.
+001050 01  SUM-MONTH-TOTALS.
+001060         05  SUM-MONTH-RUN-COUNT     PIC 9(05) VALUE ZERO.
+001070         05  SUM-MONTH-RECORD-COUNT  PIC S9(09) VALUE ZERO.
+001080         05  SUM-MONTH-AMOUNT-TOTAL  PIC S9(09)V99 COMP-3
+001090                                         VALUE ZERO.
+001095         05  SUM-MONTH-EXCEPT-COUNT  PIC 9(05) VALUE ZERO.
+001097         05  SUM-MONTH-BUSIEST-DATE  PIC 9(08) VALUE ZERO.
+001099         05  SUM-MONTH-BUSIEST-COUNT PIC S9(09) VALUE ZERO.
+001100 01  SUM-EDIT-FIELDS.
+001110         05  SUM-RUN-COUNT-EDIT      PIC ZZZZ9.
+001120         05  SUM-RECORD-COUNT-EDIT   PIC -(8)9.
+001130         05  SUM-AMOUNT-TOTAL-EDIT   PIC -(8)9.99.
+001140         05  SUM-PASS-COUNT-EDIT     PIC ZZZZ9.
+001150         05  SUM-FAIL-COUNT-EDIT     PIC ZZZZ9.
+001160         05  SUM-UNKNOWN-COUNT-EDIT  PIC ZZZZ9.
+001165         05  SUM-PARTIAL-COUNT-EDIT  PIC ZZZZ9.
+001167         05  SUM-EXCEPT-COUNT-EDIT   PIC ZZZZ9.
+001169         05  SUM-BUSIEST-COUNT-EDIT  PIC -(8)9.
+001170 PROCEDURE DIVISION.
+001180 0000-MAINLINE.
+001190         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001200         PERFORM 2000-SUMMARIZE-TODAY THRU 2000-EXIT.
+001210         PERFORM 3000-SUMMARIZE-MONTH THRU 3000-EXIT.
+001220         PERFORM 5000-WRITE-SUMMARY THRU 5000-EXIT.
+001230         PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001240         STOP RUN.
+001250 1000-INITIALIZE.
+001260         DISPLAY "SUMRPT: JOB STARTING".
+001270         ACCEPT SUM-TODAY-DATE FROM DATE YYYYMMDD.
+001280         MOVE SUM-TODAY-DATE(1:6) TO SUM-CURRENT-MONTH.
+001290         OPEN OUTPUT SUMMARY-FILE.
+001300 1000-EXIT.
+001310         EXIT.
+001320 2000-SUMMARIZE-TODAY.
+001330         OPEN INPUT LEDGER-FILE.
+001340         IF NOT SUM-LEDGER-FILE-OK
+001350             DISPLAY "SUMRPT: CANNOT OPEN LEDGERFILE, STATUS = "
+001360                 SUM-LEDGER-FILE-STATUS
+001370             GO TO 2000-EXIT
+001380         END-IF.
+001390         PERFORM 2100-READ-LEDGER-FILE THRU 2100-EXIT
+001400             UNTIL SUM-LEDGER-AT-END.
+001410         CLOSE LEDGER-FILE.
+001420 2000-EXIT.
+001430         EXIT.
+001440 2100-READ-LEDGER-FILE.
+001450         READ LEDGER-FILE INTO CTL-TOTAL-RECORD
+001460             AT END
+001470                 MOVE "Y" TO SUM-LEDGER-EOF-SWITCH
+001480             NOT AT END
+001490                 IF CTL-RUN-DATE = SUM-TODAY-DATE
+001500                     PERFORM 2200-ACCUMULATE-TODAY
+001510                         THRU 2200-EXIT
+001520                 END-IF
+001530         END-READ.
+001540 2100-EXIT.
+001550         EXIT.
+001560 2200-ACCUMULATE-TODAY.
+001570         ADD 1 TO SUM-TODAY-RUN-COUNT.
+001580         ADD CTL-RECORD-COUNT TO SUM-TODAY-RECORD-COUNT.
+001590         ADD CTL-AMOUNT-TOTAL TO SUM-TODAY-AMOUNT-TOTAL.
+001600         EVALUATE TRUE
+001610             WHEN CTL-RECONCILE-PASSED
+001620                 ADD 1 TO SUM-TODAY-PASS-COUNT
+001630             WHEN CTL-RECONCILE-FAILED
+001640                 ADD 1 TO SUM-TODAY-FAIL-COUNT
+001645             WHEN CTL-RECONCILE-PARTIAL
+001648                 ADD 1 TO SUM-TODAY-PARTIAL-COUNT
+001650             WHEN OTHER
+001660                 ADD 1 TO SUM-TODAY-UNKNOWN-COUNT
+001670         END-EVALUATE.
+001680 2200-EXIT.
+001690         EXIT.
+001700 3000-SUMMARIZE-MONTH.
+001710         OPEN INPUT ROLLUP-FILE.
+001720         IF NOT SUM-ROLLUP-FILE-OK
+001730             DISPLAY "SUMRPT: MONRLFILE NOT AVAILABLE -- "
+001740                 "MONTHEND MAY NOT HAVE RUN YET"
+001750             GO TO 3000-EXIT
+001760         END-IF.
+001770         PERFORM 3100-FIND-CURRENT-MONTH THRU 3100-EXIT
+001780             UNTIL SUM-ROLLUP-FOUND
+001790                OR SUM-ROLLUP-AT-END.
+001800         CLOSE ROLLUP-FILE.
+001810 3000-EXIT.
+001820         EXIT.
+001830 3100-FIND-CURRENT-MONTH.
+001840         READ ROLLUP-FILE
+001850             AT END
+001860                 MOVE "Y" TO SUM-ROLLUP-EOF-SWITCH
+001870             NOT AT END
+001880                 IF MRL-RUN-MONTH = SUM-CURRENT-MONTH
+001890                     MOVE MRL-RUN-COUNT TO SUM-MONTH-RUN-COUNT
+001900                     MOVE MRL-RECORD-COUNT
+001910                         TO SUM-MONTH-RECORD-COUNT
+001920                     MOVE MRL-AMOUNT-TOTAL
+001930                         TO SUM-MONTH-AMOUNT-TOTAL
+001931                     MOVE MRL-EXCEPTION-COUNT
+001932                         TO SUM-MONTH-EXCEPT-COUNT
+001933                     MOVE MRL-BUSIEST-DATE
+001934                         TO SUM-MONTH-BUSIEST-DATE
+001935                     MOVE MRL-BUSIEST-COUNT
+001936                         TO SUM-MONTH-BUSIEST-COUNT
+001940                     SET SUM-ROLLUP-FOUND TO TRUE
+001950                 END-IF
+001960         END-READ.
+001970 3100-EXIT.
+001980         EXIT.
+001990 4000-CHECK-EXPORT.
+002000         OPEN INPUT CSV-FILE.
+002010         IF SUM-CSV-FILE-OK
+002020             CLOSE CSV-FILE
+002030         END-IF.
+002040         OPEN INPUT JSON-FILE.
+002050         IF SUM-JSON-FILE-OK
+002060             CLOSE JSON-FILE
+002070         END-IF.
+002080 4000-EXIT.
+002090         EXIT.
+002100 5000-WRITE-SUMMARY.
+002110         PERFORM 4000-CHECK-EXPORT THRU 4000-EXIT.
+002120         PERFORM 5100-PUT-LINE THRU 5100-EXIT.
+002130         MOVE "COMBINED END-OF-RUN SUMMARY" TO SUMMARY-RECORD.
+002140         PERFORM 5200-WRITE-LINE THRU 5200-EXIT.
+002150         PERFORM 5100-PUT-LINE THRU 5100-EXIT.
+002160         MOVE SUM-TODAY-RUN-COUNT TO SUM-RUN-COUNT-EDIT.
+002170         MOVE SUM-TODAY-RECORD-COUNT TO SUM-RECORD-COUNT-EDIT.
+002180         MOVE SUM-TODAY-AMOUNT-TOTAL TO SUM-AMOUNT-TOTAL-EDIT.
+002190         MOVE SPACES TO SUMMARY-RECORD.
+002200         STRING "RUN DATE " SUM-TODAY-DATE
+002210             "  RUNS " SUM-RUN-COUNT-EDIT
+002220             "  RECORDS " SUM-RECORD-COUNT-EDIT
+002230             "  AMOUNT " SUM-AMOUNT-TOTAL-EDIT
+002240             DELIMITED BY SIZE INTO SUMMARY-RECORD.
+002250         PERFORM 5200-WRITE-LINE THRU 5200-EXIT.
+002260         MOVE SUM-TODAY-PASS-COUNT TO SUM-PASS-COUNT-EDIT.
+002270         MOVE SUM-TODAY-FAIL-COUNT TO SUM-FAIL-COUNT-EDIT.
+002280         MOVE SUM-TODAY-UNKNOWN-COUNT TO SUM-UNKNOWN-COUNT-EDIT.
+002285         MOVE SUM-TODAY-PARTIAL-COUNT TO SUM-PARTIAL-COUNT-EDIT.
+002290         MOVE SPACES TO SUMMARY-RECORD.
+002300         STRING "  RECONCILE PASS " SUM-PASS-COUNT-EDIT
+002310             "  FAIL " SUM-FAIL-COUNT-EDIT
+002315             "  PARTIAL " SUM-PARTIAL-COUNT-EDIT
+002320             "  UNKNOWN " SUM-UNKNOWN-COUNT-EDIT
+002330             DELIMITED BY SIZE INTO SUMMARY-RECORD.
+002340         PERFORM 5200-WRITE-LINE THRU 5200-EXIT.
+002350         IF SUM-ROLLUP-FOUND
+002360             MOVE SUM-MONTH-RUN-COUNT TO SUM-RUN-COUNT-EDIT
+002370             MOVE SUM-MONTH-RECORD-COUNT TO SUM-RECORD-COUNT-EDIT
+002380             MOVE SUM-MONTH-AMOUNT-TOTAL TO SUM-AMOUNT-TOTAL-EDIT
+002390             MOVE SPACES TO SUMMARY-RECORD
+002400             STRING "MONTH " SUM-CURRENT-MONTH
+002410                 "  RUNS " SUM-RUN-COUNT-EDIT
+002420                 "  RECORDS " SUM-RECORD-COUNT-EDIT
+002430                 "  AMOUNT " SUM-AMOUNT-TOTAL-EDIT
+002440                 DELIMITED BY SIZE INTO SUMMARY-RECORD
+002450             PERFORM 5200-WRITE-LINE THRU 5200-EXIT
+002452             MOVE SUM-MONTH-EXCEPT-COUNT TO SUM-EXCEPT-COUNT-EDIT
+002454             MOVE SUM-MONTH-BUSIEST-COUNT
+002455                 TO SUM-BUSIEST-COUNT-EDIT
+002456             MOVE SPACES TO SUMMARY-RECORD
+002458             STRING "  EXCEPTIONS " SUM-EXCEPT-COUNT-EDIT
+002460                 "  BUSIEST DAY " SUM-MONTH-BUSIEST-DATE
+002462                 " (" SUM-BUSIEST-COUNT-EDIT " RECORDS)"
+002464                 DELIMITED BY SIZE INTO SUMMARY-RECORD
+002466             PERFORM 5200-WRITE-LINE THRU 5200-EXIT
+002468         ELSE
+002469             MOVE SPACES TO SUMMARY-RECORD
+002480             MOVE "MONTH-TO-DATE ROLLUP NOT AVAILABLE"
+002490                 TO SUMMARY-RECORD
+002500             PERFORM 5200-WRITE-LINE THRU 5200-EXIT
+002510         END-IF.
+002520         MOVE SPACES TO SUMMARY-RECORD.
+002530         IF SUM-CSV-FILE-OK AND SUM-JSON-FILE-OK
+002540             MOVE "EXPORTS: LEDGCSV AND LEDGJSON BOTH PRESENT"
+002550                 TO SUMMARY-RECORD
+002560         ELSE
+002570             MOVE "EXPORTS: LEDGCSV OR LEDGJSON MISSING"
+002580                 TO SUMMARY-RECORD
+002590         END-IF.
+002600         PERFORM 5200-WRITE-LINE THRU 5200-EXIT.
+002610         PERFORM 5100-PUT-LINE THRU 5100-EXIT.
+002620 5000-EXIT.
+002630         EXIT.
+002640 5100-PUT-LINE.
+002650         MOVE
+002660          "------------------------------------------------------"
+002670             TO SUMMARY-RECORD.
+002680         PERFORM 5200-WRITE-LINE THRU 5200-EXIT.
+002690 5100-EXIT.
+002700         EXIT.
+002710 5200-WRITE-LINE.
+002720         DISPLAY SUMMARY-RECORD.
+002730         IF SUM-SUMMARY-FILE-OK
+002740             WRITE SUMMARY-RECORD
+002750         END-IF.
+002760 5200-EXIT.
+002770         EXIT.
+002780 8000-TERMINATE.
+002790         IF SUM-SUMMARY-FILE-OK
+002800             CLOSE SUMMARY-FILE
+002810         END-IF.
+002820         DISPLAY "SUMRPT: JOB COMPLETE".
+002830 8000-EXIT.
+002840         EXIT.
