@@ -0,0 +1,157 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 LEDGEXP.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               08/09/2026.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ORIGINAL PROGRAM. READS LEDGERFILE (SAMPLE'S
+000220*                  DAILY APPEND-ONLY CONTROL-TOTAL LEDGER) AND
+000230*                  WRITES ONE ROW PER ENTRY TO A CSV FILE AND ONE
+000240*                  OBJECT PER ENTRY TO A JSON FILE, SO A SPREAD-
+000250*                  SHEET OR A WEB DASHBOARD CAN PICK UP THE DAILY
+000260*                  TOTALS WITHOUT HAVING TO PARSE LEDGERFILE'S OWN
+000270*                  FIXED LAYOUT.
+000280*---------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER.
+000320         LINUX.
+000330 OBJECT-COMPUTER.
+000340         LINUX.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370         SELECT LEDGER-FILE ASSIGN TO "LEDGERFILE"
+000380             ORGANIZATION IS LINE SEQUENTIAL
+000390             FILE STATUS IS EXP-LEDGER-FILE-STATUS.
+000400         SELECT CSV-FILE ASSIGN TO "LEDGCSV"
+000410             ORGANIZATION IS LINE SEQUENTIAL
+000420             FILE STATUS IS EXP-CSV-FILE-STATUS.
+000430         SELECT JSON-FILE ASSIGN TO "LEDGJSON"
+000440             ORGANIZATION IS LINE SEQUENTIAL
+000450             FILE STATUS IS EXP-JSON-FILE-STATUS.
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  LEDGER-FILE.
+000490 01  LEDGER-RECORD               PIC X(297).
+000500 FD  CSV-FILE.
+000510 01  CSV-RECORD                  PIC X(132).
+000520 FD  JSON-FILE.
+000530 01  JSON-RECORD                 PIC X(256).
+000540 WORKING-STORAGE SECTION.
+000550     COPY CTLTOTAL.
+000560 01  EXP-FILE-STATUS-VALUES.
+000570         05  EXP-LEDGER-FILE-STATUS  PIC X(02).
+000580             88  EXP-LEDGER-FILE-OK      VALUE "00".
+000590         05  EXP-CSV-FILE-STATUS     PIC X(02).
+000600             88  EXP-CSV-FILE-OK         VALUE "00".
+000610         05  EXP-JSON-FILE-STATUS    PIC X(02).
+000620             88  EXP-JSON-FILE-OK        VALUE "00".
+000630 01  EXP-SWITCHES.
+000640         05  EXP-EOF-SWITCH          PIC X(01) VALUE "N".
+000650             88  EXP-END-OF-FILE         VALUE "Y".
+000660 01  EXP-ROW-COUNT                   PIC 9(07) COMP VALUE ZERO.
+000670 01  EXP-EDIT-FIELDS.
+000680         05  EXP-RECORD-COUNT-EDIT   PIC -(8)9.
+000690         05  EXP-AMOUNT-TOTAL-EDIT   PIC -(8)9.99.
+000700 01  EXP-ENTRY-TYPE-NAME             PIC X(08) VALUE SPACES.
+000710 PROCEDURE DIVISION.
+000720 0000-MAINLINE.
+000730         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000740         PERFORM 2000-EXPORT-RECORD THRU 2000-EXIT
+000750             UNTIL EXP-END-OF-FILE.
+000760         PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000770         STOP RUN.
+000780 1000-INITIALIZE.
+000790         DISPLAY "LEDGEXP: JOB STARTING".
+000800         OPEN INPUT LEDGER-FILE.
+000810         IF NOT EXP-LEDGER-FILE-OK
+000820             DISPLAY "LEDGEXP: CANNOT OPEN LEDGERFILE, STATUS = "
+000830                 EXP-LEDGER-FILE-STATUS
+000840             MOVE "Y" TO EXP-EOF-SWITCH
+000850             GO TO 1000-EXIT
+000860         END-IF.
+000870         OPEN OUTPUT CSV-FILE.
+000880         OPEN OUTPUT JSON-FILE.
+000890         MOVE SPACES TO CSV-RECORD.
+000900         STRING "RUN_DATE,RUN_TIME,RUN_ID,RECORD_COUNT,"
+000910             DELIMITED BY SIZE
+000920             "AMOUNT_TOTAL,RECONCILE_STATUS,ENTRY_TYPE"
+000930             DELIMITED BY SIZE INTO CSV-RECORD.
+000940         WRITE CSV-RECORD.
+000950         PERFORM 2100-READ-LEDGER-FILE THRU 2100-EXIT.
+000960 1000-EXIT.
+000970         EXIT.
+000980 2000-EXPORT-RECORD.
+000990         PERFORM 2200-WRITE-CSV-ROW THRU 2200-EXIT.
+001000         PERFORM 2300-WRITE-JSON-ROW THRU 2300-EXIT.
+001010         ADD 1 TO EXP-ROW-COUNT.
+001020         PERFORM 2100-READ-LEDGER-FILE THRU 2100-EXIT.
+001030 2000-EXIT.
+001040         EXIT.
+001050 2100-READ-LEDGER-FILE.
+001060         READ LEDGER-FILE INTO CTL-TOTAL-RECORD
+001070             AT END MOVE "Y" TO EXP-EOF-SWITCH
+001080         END-READ.
+001090 2100-EXIT.
+001100         EXIT.
+001110 2200-WRITE-CSV-ROW.
+001120         MOVE CTL-RECORD-COUNT TO EXP-RECORD-COUNT-EDIT.
+001130         MOVE CTL-AMOUNT-TOTAL TO EXP-AMOUNT-TOTAL-EDIT.
+001140         MOVE SPACES TO CSV-RECORD.
+001150         STRING CTL-RUN-DATE DELIMITED BY SIZE
+001160             "," CTL-RUN-TIME DELIMITED BY SIZE
+001170             "," CTL-RUN-ID DELIMITED BY SPACE
+001180             "," EXP-RECORD-COUNT-EDIT DELIMITED BY SIZE
+001190             "," EXP-AMOUNT-TOTAL-EDIT DELIMITED BY SIZE
+001200             "," CTL-RECONCILE-STATUS DELIMITED BY SIZE
+001210             "," CTL-ENTRY-TYPE DELIMITED BY SIZE
+001220             INTO CSV-RECORD.
+001230         WRITE CSV-RECORD.
+001240 2200-EXIT.
+001250         EXIT.
+001260 2300-WRITE-JSON-ROW.
+001270         MOVE CTL-RECORD-COUNT TO EXP-RECORD-COUNT-EDIT.
+001280         MOVE CTL-AMOUNT-TOTAL TO EXP-AMOUNT-TOTAL-EDIT.
+001290         IF CTL-ENTRY-ORIGINAL
+001300             MOVE "ORIGINAL" TO EXP-ENTRY-TYPE-NAME
+001310         ELSE
+001320             MOVE "REVERSAL" TO EXP-ENTRY-TYPE-NAME
+001330         END-IF.
+001340         MOVE SPACES TO JSON-RECORD.
+001350         STRING '{"RUN_DATE":"' DELIMITED BY SIZE
+001360             CTL-RUN-DATE DELIMITED BY SIZE
+001370             '","RUN_TIME":"' DELIMITED BY SIZE
+001380             CTL-RUN-TIME DELIMITED BY SIZE
+001390             '","RUN_ID":"' DELIMITED BY SIZE
+001400             CTL-RUN-ID DELIMITED BY SPACE
+001410             '","RECORD_COUNT":' DELIMITED BY SIZE
+001420             EXP-RECORD-COUNT-EDIT DELIMITED BY SIZE
+001430             ',"AMOUNT_TOTAL":' DELIMITED BY SIZE
+001440             EXP-AMOUNT-TOTAL-EDIT DELIMITED BY SIZE
+001450             ',"RECONCILE_STATUS":"' DELIMITED BY SIZE
+001460             CTL-RECONCILE-STATUS DELIMITED BY SIZE
+001470             '","ENTRY_TYPE":"' DELIMITED BY SIZE
+001480             EXP-ENTRY-TYPE-NAME DELIMITED BY SPACE
+001490             '"}' DELIMITED BY SIZE
+001500             INTO JSON-RECORD.
+001510         WRITE JSON-RECORD.
+001520 2300-EXIT.
+001530         EXIT.
+001540 8000-TERMINATE.
+001550         IF EXP-LEDGER-FILE-OK OR EXP-EOF-SWITCH = "Y"
+001560             CLOSE LEDGER-FILE
+001570         END-IF.
+001580         IF EXP-CSV-FILE-OK
+001590             CLOSE CSV-FILE
+001600             CLOSE JSON-FILE
+001610         END-IF.
+001620         DISPLAY "LEDGEXP: " EXP-ROW-COUNT " ROWS EXPORTED TO "
+001630             "LEDGCSV AND LEDGJSON".
+001640         DISPLAY "LEDGEXP: JOB COMPLETE".
+001650 8000-EXIT.
+001660         EXIT.
