@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                 MONTHEND.
+000120 AUTHOR.                     DATA CONTROL GROUP.
+000130 INSTALLATION.               DAILY BATCH PROCESSING.
+000140 DATE-WRITTEN.               08/09/2026.
+000150 DATE-COMPILED.              08/09/2026.
+000160*---------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  ------------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- --------------------------------------------
+000210*  08/09/2026 DCG  ORIGINAL PROGRAM. ROLLS UP LEDGERFILE (SAMPLE'S
+000220*                  DAILY APPEND-ONLY CONTROL-TOTAL LEDGER) INTO
+000230*                  ONE SUMMARY RECORD PER RUN MONTH -- RUN COUNT,
+000240*                  RECORD COUNT, AND AMOUNT TOTAL -- SO OPERATIONS
+000250*                  NO LONGER HAS TO ADD UP A MONTH'S WORTH OF
+000260*                  DAILY ENTRIES BY HAND AT MONTH END.
+000270*  08/09/2026 DCG  WIDENED THE RUNNING RECORD-COUNT TOTALS TO
+000280*                  SIGNED, MATCHING CTLTOTAL'S CTL-RECORD-COUNT,
+000290*                  SO A REVERSAL ENTRY FROM THE NEW BACKOUT
+000300*                  PROGRAM NETS A BAD DAY BACK OUT OF THE MONTHLY
+000310*                  ROLLUP INSTEAD OF ADDING IN AS ORDINARY VOLUME.
+000320*  08/09/2026 DCG  CHANGED MRL-AMOUNT-TOTAL FROM COMP-3 TO DISPLAY
+000330*                  USAGE, AND GAVE IT AND MRL-RECORD-COUNT A
+000340*                  TRAILING SEPARATE SIGN, FOR THE SAME REASON
+000350*                  CTL-AMOUNT-TOTAL WAS CHANGED IN CTLTOTAL --
+000360*                  MONRLFILE IS ALSO LINE SEQUENTIAL, AND A
+000370*                  PACKED-DECIMAL FIELD OR AN OVERPUNCHED SIGN
+000380*                  CAN CARRY A BYTE VALUE THAT DOES NOT BELONG
+000390*                  IN A TEXT RECORD.  WITHOUT THIS, THE WRITE TO
+000400*                  MONRLFILE WAS FAILING SILENTLY (THE PROGRAM
+000410*                  NEVER CHECKED SPL-ROLLUP-FILE-STATUS AFTER THE
+000420*                  WRITE), LEAVING MONRLFILE EMPTY EVERY RUN.
+000425*  08/09/2026 DCG  ADDED MRL-EXCEPTION-COUNT, THE MONTH'S LEDGER
+000426*                  ENTRIES' CTL-EXCEPTION-COUNT SUMMED THE SAME
+000427*                  WAY RECORD COUNT ALREADY IS, AND MRL-BUSIEST-
+000428*                  DATE/MRL-BUSIEST-COUNT, THE SINGLE RUN DATE
+000429*                  WITHIN THE MONTH WITH THE HIGHEST NET RECORD
+000430*                  VOLUME AND THAT DATE'S COUNT.  BUSIEST DAY IS
+000431*                  TRACKED WITH ITS OWN DAY-LEVEL CONTROL BREAK,
+000432*                  NESTED INSIDE THE EXISTING MONTH BREAK, SINCE
+000433*                  A SINGLE LEDGERFILE DATE CAN CARRY MORE THAN
+000434*                  ONE ENTRY (A RERUN, A MULTI-STREAM RUN'S
+000435*                  SEPARATE STREAM ENTRIES, OR A BACKOUT REVERSAL)
+000436*                  AND THOSE ALL HAVE TO BE NETTED TOGETHER BEFORE
+000437*                  THAT DATE'S TOTAL CAN BE COMPARED TO ANY OTHER
+000438*                  DATE'S.
+000439*  08/09/2026 DCG  MOVED THE ROLLUP-RECORD LAYOUT OUT OF THIS
+000441*                  PROGRAM AND INTO THE NEW SHARED ROLLUPRC
+000442*                  COPYBOOK, THE SAME WAY CTLTOTAL.CPY ALREADY
+000443*                  SHARES THE CONTROL-TOTAL RECORD -- SUMRPT AND
+000444*                  YOYRPT BOTH READ THIS SAME MONRLFILE AND HAD
+000445*                  BEEN CARRYING INDEPENDENT COPIES OF THIS FIELD
+000446*                  LIST, WHICH IS HOW YOYRPT'S COPY DRIFTED BEHIND
+000447*                  AND FELL OUT OF SYNC WITH THE OTHER TWO.
+000448*---------------------------------------------------------------
+000449 ENVIRONMENT DIVISION.
+000450 CONFIGURATION SECTION.
+000460 SOURCE-COMPUTER.
+000470         LINUX.
+000480 OBJECT-COMPUTER.
+000490         LINUX.
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520         SELECT LEDGER-FILE ASSIGN TO "LEDGERFILE"
+000530             ORGANIZATION IS LINE SEQUENTIAL
+000540             FILE STATUS IS SPL-LEDGER-FILE-STATUS.
+000550         SELECT ROLLUP-FILE ASSIGN TO "MONRLFILE"
+000560             ORGANIZATION IS LINE SEQUENTIAL
+000570             FILE STATUS IS SPL-ROLLUP-FILE-STATUS.
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  LEDGER-FILE.
+000610 01  LEDGER-RECORD               PIC X(297).
+000620 FD  ROLLUP-FILE.
+000630     COPY ROLLUPRC.
+000710 WORKING-STORAGE SECTION.
+000720     COPY CTLTOTAL.
+000730 01  SPL-FILE-STATUS-VALUES.
+000740         05  SPL-LEDGER-FILE-STATUS  PIC X(02).
+000750             88  SPL-LEDGER-FILE-OK      VALUE "00".
+000760         05  SPL-ROLLUP-FILE-STATUS  PIC X(02).
+000770             88  SPL-ROLLUP-FILE-OK      VALUE "00".
+000780 01  SPL-SWITCHES.
+000790         05  SPL-EOF-SWITCH           PIC X(01) VALUE "N".
+000800             88  SPL-END-OF-FILE          VALUE "Y".
+000810 01  SPL-CONTROL-BREAK-FIELDS.
+000820         05  SPL-CURRENT-MONTH        PIC X(06) VALUE SPACES.
+000822         05  SPL-CURRENT-DATE         PIC 9(08) VALUE ZERO.
+000830         05  SPL-MONTH-RUN-COUNT      PIC 9(05) COMP VALUE ZERO.
+000840         05  SPL-MONTH-RECORD-COUNT   PIC S9(09) COMP VALUE ZERO.
+000850         05  SPL-MONTH-AMOUNT-TOTAL   PIC S9(09)V99 COMP-3
+000860                                          VALUE ZERO.
+000862         05  SPL-MONTH-EXCEPTION-COUNT PIC 9(05) COMP VALUE ZERO.
+000864         05  SPL-DAY-RECORD-COUNT     PIC S9(09) COMP VALUE ZERO.
+000866         05  SPL-MONTH-BUSIEST-DATE   PIC 9(08) VALUE ZERO.
+000868         05  SPL-MONTH-BUSIEST-COUNT  PIC S9(09) COMP VALUE ZERO.
+000870 01  SPL-GRAND-TOTAL-FIELDS.
+000880         05  SPL-GRAND-RUN-COUNT      PIC 9(05) COMP VALUE ZERO.
+000890         05  SPL-GRAND-RECORD-COUNT   PIC S9(09) COMP VALUE ZERO.
+000900         05  SPL-GRAND-AMOUNT-TOTAL   PIC S9(09)V99 COMP-3
+000910                                          VALUE ZERO.
+000912         05  SPL-GRAND-EXCEPT-COUNT PIC 9(05) COMP VALUE ZERO.
+000920 PROCEDURE DIVISION.
+000930 0000-MAINLINE.
+000940         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000950         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000960             UNTIL SPL-END-OF-FILE.
+000965         PERFORM 2050-DAY-BREAK THRU 2050-EXIT.
+000970         PERFORM 3000-MONTH-BREAK THRU 3000-EXIT.
+000980         PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000990         STOP RUN.
+001000 1000-INITIALIZE.
+001010         DISPLAY "MONTHEND: JOB STARTING".
+001020         OPEN INPUT LEDGER-FILE.
+001030         IF NOT SPL-LEDGER-FILE-OK
+001040             DISPLAY "MONTHEND: CANNOT OPEN LEDGERFILE, STATUS ="
+001050                 SPL-LEDGER-FILE-STATUS
+001060             MOVE "Y" TO SPL-EOF-SWITCH
+001070             GO TO 1000-EXIT
+001080         END-IF.
+001090         OPEN OUTPUT ROLLUP-FILE.
+001100         PERFORM 2100-READ-LEDGER-FILE THRU 2100-EXIT.
+001110         IF NOT SPL-END-OF-FILE
+001120             MOVE CTL-RUN-DATE(1:6) TO SPL-CURRENT-MONTH
+001125             MOVE CTL-RUN-DATE TO SPL-CURRENT-DATE
+001130         END-IF.
+001140 1000-EXIT.
+001150         EXIT.
+001160 2000-PROCESS-RECORD.
+001165         IF CTL-RUN-DATE NOT = SPL-CURRENT-DATE
+001166             PERFORM 2050-DAY-BREAK THRU 2050-EXIT
+001167         END-IF.
+001170         IF CTL-RUN-DATE(1:6) NOT = SPL-CURRENT-MONTH
+001180             PERFORM 3000-MONTH-BREAK THRU 3000-EXIT
+001190             MOVE CTL-RUN-DATE(1:6) TO SPL-CURRENT-MONTH
+001200         END-IF.
+001205         MOVE CTL-RUN-DATE TO SPL-CURRENT-DATE.
+001210         ADD 1 TO SPL-MONTH-RUN-COUNT.
+001220         ADD CTL-RECORD-COUNT TO SPL-MONTH-RECORD-COUNT.
+001225         ADD CTL-RECORD-COUNT TO SPL-DAY-RECORD-COUNT.
+001230         ADD CTL-AMOUNT-TOTAL TO SPL-MONTH-AMOUNT-TOTAL.
+001235         ADD CTL-EXCEPTION-COUNT TO SPL-MONTH-EXCEPTION-COUNT.
+001240         PERFORM 2100-READ-LEDGER-FILE THRU 2100-EXIT.
+001250 2000-EXIT.
+001260         EXIT.
+001270 2100-READ-LEDGER-FILE.
+001280         READ LEDGER-FILE INTO CTL-TOTAL-RECORD
+001290             AT END MOVE "Y" TO SPL-EOF-SWITCH
+001300         END-READ.
+001310 2100-EXIT.
+001320         EXIT.
+001325 2050-DAY-BREAK.
+001326         IF SPL-DAY-RECORD-COUNT > SPL-MONTH-BUSIEST-COUNT
+001327             MOVE SPL-DAY-RECORD-COUNT TO SPL-MONTH-BUSIEST-COUNT
+001328             MOVE SPL-CURRENT-DATE TO SPL-MONTH-BUSIEST-DATE
+001329         END-IF.
+001330         MOVE ZERO TO SPL-DAY-RECORD-COUNT.
+001332 2050-EXIT.
+001333         EXIT.
+001330 3000-MONTH-BREAK.
+001340         IF SPL-MONTH-RUN-COUNT = ZERO
+001350             GO TO 3000-EXIT
+001360         END-IF.
+001370         DISPLAY "MONTHLY ROLLUP " SPL-CURRENT-MONTH
+001380             " RUNS = " SPL-MONTH-RUN-COUNT
+001390             " RECORDS = " SPL-MONTH-RECORD-COUNT
+001400             " AMOUNT = " SPL-MONTH-AMOUNT-TOTAL.
+001402         DISPLAY "  EXCEPTIONS = " SPL-MONTH-EXCEPTION-COUNT
+001404             " BUSIEST DAY = " SPL-MONTH-BUSIEST-DATE
+001406             " (" SPL-MONTH-BUSIEST-COUNT " RECORDS)".
+001410         MOVE SPACES TO ROLLUP-RECORD.
+001420         MOVE SPL-CURRENT-MONTH TO MRL-RUN-MONTH.
+001430         MOVE SPL-MONTH-RUN-COUNT TO MRL-RUN-COUNT.
+001440         MOVE SPL-MONTH-RECORD-COUNT TO MRL-RECORD-COUNT.
+001450         MOVE SPL-MONTH-AMOUNT-TOTAL TO MRL-AMOUNT-TOTAL.
+001452         MOVE SPL-MONTH-EXCEPTION-COUNT TO MRL-EXCEPTION-COUNT.
+001454         MOVE SPL-MONTH-BUSIEST-DATE TO MRL-BUSIEST-DATE.
+001456         MOVE SPL-MONTH-BUSIEST-COUNT TO MRL-BUSIEST-COUNT.
+001460         WRITE ROLLUP-RECORD.
+001470         ADD SPL-MONTH-RUN-COUNT TO SPL-GRAND-RUN-COUNT.
+001480         ADD SPL-MONTH-RECORD-COUNT TO SPL-GRAND-RECORD-COUNT.
+001490         ADD SPL-MONTH-AMOUNT-TOTAL TO SPL-GRAND-AMOUNT-TOTAL.
+001492         ADD SPL-MONTH-EXCEPTION-COUNT TO SPL-GRAND-EXCEPT-COUNT.
+001500         MOVE ZERO TO SPL-MONTH-RUN-COUNT.
+001510         MOVE ZERO TO SPL-MONTH-RECORD-COUNT.
+001520         MOVE ZERO TO SPL-MONTH-AMOUNT-TOTAL.
+001522         MOVE ZERO TO SPL-MONTH-EXCEPTION-COUNT.
+001524         MOVE ZERO TO SPL-MONTH-BUSIEST-DATE.
+001526         MOVE ZERO TO SPL-MONTH-BUSIEST-COUNT.
+001530 3000-EXIT.
+001540         EXIT.
+001550 8000-TERMINATE.
+001560         IF SPL-LEDGER-FILE-OK OR SPL-EOF-SWITCH = "Y"
+001570             CLOSE LEDGER-FILE
+001580         END-IF.
+001585         IF SPL-ROLLUP-FILE-OK
+001587             CLOSE ROLLUP-FILE
+001589         END-IF.
+001600         DISPLAY "----------------------------------------------".
+001610         DISPLAY "GRAND TOTAL RUNS ROLLED UP ="
+001620             SPL-GRAND-RUN-COUNT.
+001630         DISPLAY "GRAND TOTAL RECORD COUNT   = "
+001640             SPL-GRAND-RECORD-COUNT.
+001650         DISPLAY "GRAND TOTAL AMOUNT         = "
+001660             SPL-GRAND-AMOUNT-TOTAL.
+001665         DISPLAY "GRAND TOTAL EXCEPTIONS     = "
+001666             SPL-GRAND-EXCEPT-COUNT.
+001670         DISPLAY "MONTHEND: JOB COMPLETE".
+001680 8000-EXIT.
+001690         EXIT.
